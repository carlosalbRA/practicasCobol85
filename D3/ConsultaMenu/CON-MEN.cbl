@@ -0,0 +1,205 @@
+      *MI PROGRAMA DE MENU DE CONSULTA CON VISTA ENMASCARADA
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CON-MEN.
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DCLIENTES ASSIGN TO DISK INDEXED ACCESS MODE IS
+                DYNAMIC
+                RECORD KEY IS ID-CLIENTE-D
+                ALTERNATE RECORD KEY IS ID-TARJETA-D WITH DUPLICATES
+                ALTERNATE RECORD KEY IS FECHA-ALTA-D WITH DUPLICATES.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD DCLIENTES.
+       01 REG-CLI-D.
+       COPY DCLICOPY
+           REPLACING ==ID-CLIENTE== BY ==ID-CLIENTE-D==
+                     ==NOMBRE-CLIENTE== BY ==NOMBRE-CLIENTE-D==
+                     ==ID-TARJETA== BY ==ID-TARJETA-D==
+                     ==TIPO-TARG== BY ==TIPO-TARG-D==
+                     ==ANUALIDAD== BY ==ANUALIDAD-D==
+                     ==FECHA-ALTA== BY ==FECHA-ALTA-D==.
+
+       WORKING-STORAGE SECTION.
+       01 WKS-CLIENTES-LOOP     PIC 9 VALUE 0.
+       01 WKS-CLIENTES-RES      PIC A(01).
+       01 WKS-OPCION            PIC 9 VALUE 0.
+       01 WKS-NIVEL-OPERADOR    PIC 9 VALUE 1.
+       01 WKS-INVALID-KEY       PIC 9 VALUE 0.
+       01 WKS-EOF-BUSQUEDA      PIC 9 VALUE 0.
+       01 WKS-ID-TARGETA        PIC 99.
+       01 WKS-FECHA-INICIO      PIC 9(08).
+       01 WKS-FECHA-FIN         PIC 9(08).
+       01 WKS-LINEA-MOSTRAR     PIC 99 VALUE 7.
+       01 WKS-CONTADOR-MOSTRAR  PIC 9(02) VALUE 0.
+       01 WKS-MAX-MOSTRAR       PIC 9(02) VALUE 8.
+       01 WKS-ANUAL-EDIT        PIC ZZZ,ZZ9.99.
+
+       01 DETALLE-CONSULTA-R.
+            03 FILLER            PIC X(01) VALUE SPACES.
+            03 FILLER            PIC X(04) VALUE "ID: ".
+            03 WKS-ID-MOSTRAR    PIC 9(06).
+            03 FILLER            PIC X(03) VALUE SPACES.
+            03 FILLER            PIC X(08) VALUE "NOMBRE: ".
+            03 WKS-NOMBRE-MOSTRAR PIC A(20).
+            03 FILLER            PIC X(03) VALUE SPACES.
+            03 FILLER            PIC X(09) VALUE "TARGETA: ".
+            03 WKS-TARG-MOSTRAR  PIC A(10).
+            03 FILLER            PIC X(03) VALUE SPACES.
+            03 FILLER            PIC X(06) VALUE "ALTA: ".
+            03 WKS-ALTA-MOSTRAR  PIC 9(08).
+            03 FILLER            PIC X(03) VALUE SPACES.
+            03 FILLER            PIC X(11) VALUE "ANUALIDAD: ".
+            03 WKS-ANUAL-MOSTRAR PIC X(12).
+
+       PROCEDURE DIVISION.
+       INICIO.
+           PERFORM 1000-INICIO.
+           PERFORM 2000-PROCESO UNTIL WKS-CLIENTES-LOOP = 1.
+           PERFORM 3000-FIN.
+           STOP RUN.
+
+       1000-INICIO.
+           OPEN INPUT DCLIENTES.
+           DISPLAY SPACES LINE 01 POSITION 01 ERASE.
+           DISPLAY "CONSULTA DE CLIENTES - MENU UNICO" LINE 01
+                                                       POSITION 01.
+           DISPLAY "NIVEL DE OPERADOR (1) COMPLETO (2) RESTRINGIDO:"
+                                                LINE 02 POSITION 01.
+           ACCEPT WKS-NIVEL-OPERADOR LINE 02 POSITION 50.
+
+           IF WKS-NIVEL-OPERADOR NOT = 2
+               MOVE 1 TO WKS-NIVEL-OPERADOR.
+
+       2000-PROCESO.
+           DISPLAY SPACES LINE 03 POSITION 01 ERASE.
+           DISPLAY "BUSCAR POR (1) ID (2) TARGETA (3) FECHA:" LINE 03
+                                                       POSITION 01.
+           ACCEPT WKS-OPCION LINE 03 POSITION 42.
+
+           MOVE 7 TO WKS-LINEA-MOSTRAR.
+           MOVE 0 TO WKS-CONTADOR-MOSTRAR.
+
+           IF WKS-OPCION = 2
+               PERFORM 2100-BUSCAR-POR-TARGETA
+           ELSE
+               IF WKS-OPCION = 3
+                   PERFORM 2200-BUSCAR-POR-FECHA
+               ELSE
+                   PERFORM 2010-BUSCAR-POR-ID.
+
+           DISPLAY "DESEA CONSULTAR OTRO CLIENTE S/N:" LINE 15
+                                                       POSITION 01.
+           ACCEPT WKS-CLIENTES-RES LINE 15 POSITION 35.
+
+           IF WKS-CLIENTES-RES = "N"
+               MOVE 1 TO WKS-CLIENTES-LOOP.
+
+       2010-BUSCAR-POR-ID.
+           DISPLAY "INGRESE EL ID DEL CLIENTE A BUSCAR:" LINE 05
+                                                       POSITION 01.
+           ACCEPT ID-CLIENTE-D LINE 05 POSITION 39.
+
+           READ DCLIENTES INVALID KEY MOVE 1 TO WKS-INVALID-KEY
+                          NOT INVALID KEY MOVE 0 TO WKS-INVALID-KEY
+           END-READ.
+
+           IF WKS-INVALID-KEY = 1
+               DISPLAY "NO EXISTE REGISTRO" LINE 06 POSITION 01
+           ELSE
+               PERFORM 5000-MUESTRA-REGISTRO.
+
+       2100-BUSCAR-POR-TARGETA.
+           DISPLAY "INTRODUZCA EL ID DE TARGETA:" LINE 05 POSITION 01.
+           ACCEPT WKS-ID-TARGETA LINE 05 POSITION 32.
+
+           MOVE WKS-ID-TARGETA TO ID-TARJETA-D.
+           START DCLIENTES KEY IS = ID-TARJETA-D
+                       INVALID KEY MOVE 1 TO WKS-EOF-BUSQUEDA.
+
+           IF WKS-EOF-BUSQUEDA = 1
+               DISPLAY "NO EXISTEN REGISTROS" LINE 06 POSITION 01
+           ELSE
+               MOVE 0 TO WKS-EOF-BUSQUEDA
+               PERFORM 2101-LEER-POR-TARGETA UNTIL WKS-EOF-BUSQUEDA
+                                                                  = 1.
+
+       2101-LEER-POR-TARGETA.
+           READ DCLIENTES NEXT AT END MOVE 1 TO WKS-EOF-BUSQUEDA.
+
+           IF WKS-EOF-BUSQUEDA = 0
+               IF ID-TARJETA-D = WKS-ID-TARGETA
+                   PERFORM 5000-MUESTRA-REGISTRO
+               ELSE
+                   MOVE 1 TO WKS-EOF-BUSQUEDA.
+
+       2200-BUSCAR-POR-FECHA.
+           DISPLAY "FECHA INICIAL DEL RANGO (AAAAMMDD):" LINE 05
+                                                       POSITION 01.
+           ACCEPT WKS-FECHA-INICIO LINE 05 POSITION 38.
+
+           DISPLAY "FECHA FINAL DEL RANGO (AAAAMMDD):" LINE 06
+                                                       POSITION 01.
+           ACCEPT WKS-FECHA-FIN LINE 06 POSITION 36.
+
+           MOVE WKS-FECHA-INICIO TO FECHA-ALTA-D.
+           START DCLIENTES KEY IS NOT < FECHA-ALTA-D
+                       INVALID KEY MOVE 1 TO WKS-EOF-BUSQUEDA.
+
+           IF WKS-EOF-BUSQUEDA = 1
+               DISPLAY "NO EXISTEN REGISTROS" LINE 07 POSITION 01
+           ELSE
+               MOVE 0 TO WKS-EOF-BUSQUEDA
+               PERFORM 2201-LEER-POR-FECHA UNTIL WKS-EOF-BUSQUEDA
+                                                                  = 1.
+
+       2201-LEER-POR-FECHA.
+           READ DCLIENTES NEXT AT END MOVE 1 TO WKS-EOF-BUSQUEDA.
+
+           IF WKS-EOF-BUSQUEDA = 0
+               IF FECHA-ALTA-D > WKS-FECHA-FIN
+                   MOVE 1 TO WKS-EOF-BUSQUEDA
+               ELSE
+                   PERFORM 5000-MUESTRA-REGISTRO.
+
+      *PARAGRAFO UNICO DE PRESENTACION - LAS TRES BUSQUEDAS PASAN POR
+      *AQUI PARA QUE EL FORMATO EN PANTALLA SEA SIEMPRE EL MISMO Y
+      *PARA QUE EL ENMASCARADO SE APLIQUE EN UN SOLO LUGAR.
+       5000-MUESTRA-REGISTRO.
+           IF WKS-CONTADOR-MOSTRAR NOT < WKS-MAX-MOSTRAR
+               MOVE 1 TO WKS-EOF-BUSQUEDA
+               DISPLAY "MAS REGISTROS ENCONTRADOS, REFINE SU BUSQUEDA"
+                                                    LINE 14 POSITION 01
+           ELSE
+               PERFORM 5001-MUESTRA-UN-REGISTRO.
+
+       5001-MUESTRA-UN-REGISTRO.
+           MOVE ID-CLIENTE-D TO WKS-ID-MOSTRAR.
+           MOVE TIPO-TARG-D  TO WKS-TARG-MOSTRAR.
+           MOVE FECHA-ALTA-D TO WKS-ALTA-MOSTRAR.
+
+           IF WKS-NIVEL-OPERADOR = 2
+               PERFORM 5010-ENMASCARA-CAMPOS
+           ELSE
+               PERFORM 5020-MUESTRA-COMPLETO.
+
+           DISPLAY DETALLE-CONSULTA-R LINE WKS-LINEA-MOSTRAR
+                                                       POSITION 01.
+           ADD 1 TO WKS-LINEA-MOSTRAR.
+           ADD 1 TO WKS-CONTADOR-MOSTRAR.
+
+       5010-ENMASCARA-CAMPOS.
+           MOVE ALL "*" TO WKS-NOMBRE-MOSTRAR.
+           MOVE NOMBRE-CLIENTE-D (1:3) TO WKS-NOMBRE-MOSTRAR (1:3).
+           MOVE "RESTRINGIDO " TO WKS-ANUAL-MOSTRAR.
+
+       5020-MUESTRA-COMPLETO.
+           MOVE NOMBRE-CLIENTE-D TO WKS-NOMBRE-MOSTRAR.
+           MOVE ANUALIDAD-D TO WKS-ANUAL-EDIT.
+           MOVE WKS-ANUAL-EDIT TO WKS-ANUAL-MOSTRAR.
+
+       3000-FIN.
+           CLOSE DCLIENTES.
