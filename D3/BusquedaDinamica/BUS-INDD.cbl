@@ -1,77 +1,159 @@
-      *MI PROGRAMA DE BUSQUEDA EN ARCHIVO DE FORMA DINAMICA
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. BUS-INDD.
-       ENVIRONMENT DIVISION.
-       
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT DCLIENTES ASSIGN TO DISK INDEXED ACCESS MODE IS
-                DYNAMIC 
-                RECORD KEY IS ID-CLIENTE-D
-                ALTERNATE RECORD KEY IS ID-TARGETA-D WITH DUPLICATES
-                ALTERNATE RECORD KEY IS FECHA-ALTA-D WITH DUPLICATES.
-        
-       DATA DIVISION.
-       FILE SECTION.
-       FD DCLIENTES.
-       01 REG-CLI-D.
-        03 ID-CLIENTE-D       PIC 9(04).
-        03 NOMBRE-CLIENTE-D   PIC A(20).
-        03 ID-TARGETA-D       PIC 99.
-        03 TIPO-TARG-D        PIC A(10).
-        03 ANUALIDAD-D        PIC 9(04)V99.
-        03 FECHA-ALTA-D       PIC 9(08).
-        
-       WORKING-STORAGE SECTION.
-       01 WKS-CLIENTES-LOOP     PIC 9 VALUE 0.
-       01 WKS-ID-TARGETA        PIC 99.
-       01 WKS-CLIENTES-RES      PIC A(01).
-       
-       PROCEDURE DIVISION.
-       INICIO.
-           PERFORM 1000-INICIO.
-           PERFORM 2000-PROCESO UNTIL WKS-CLIENTES-LOOP = 1.
-           PERFORM 3000-FIN.
-           STOP RUN.
-           
-       1000-INICIO.
-           OPEN INPUT DCLIENTES.
-           
-       2000-PROCESO.
-           DISPLAY SPACES LINE 01 POSITION 01 ERASE.
-           DISPLAY "INTRODUSCA EL ID DE TARGETA:" LINE 03 POSITION 01.
-           ACCEPT WKS-ID-TARGETA LINE 03 POSITION 32.
-           
-           MOVE WKS-ID-TARGETA TO ID-TARGETA-D.
-           
-           START DCLIENTES KEY IS = ID-TARGETA-D INVALID KEY 
-                                            MOVE 1 TO WKS-CLIENTES-LOOP.
-           
-           IF WKS-CLIENTES-LOOP = 1
-               DISPLAY "NO EXISTE REGISTROS"
-           ELSE 
-                MOVE 0 TO WKS-CLIENTES-LOOP
-                PERFORM 2001-BUSCAR UNTIL WKS-CLIENTES-LOOP = 1.
-           
-           DISPLAY "DESEAS BUSCAR OTRO S/N".
-           ACCEPT WKS-CLIENTES-RES.
-            
-           IF WKS-CLIENTES-RES = "N"
-                MOVE 1 TO WKS-CLIENTES-LOOP
-           ELSE
-                MOVE 0 TO WKS-CLIENTES-LOOP.
-        
-        2001-BUSCAR.
-           READ DCLIENTES NEXT AT END MOVE 1 TO WKS-CLIENTES-LOOP.
-           
-           IF WKS-CLIENTES-LOOP = 0 
-                IF WKS-ID-TARGETA = ID-TARGETA-D
-                    DISPLAY REG-CLI-D
-                ELSE
-                    MOVE 1 TO WKS-CLIENTES-LOOP.
-          
-
-                       
-       3000-FIN.
-           CLOSE DCLIENTES.
-  
\ No newline at end of file
+      *MI PROGRAMA DE BUSQUEDA EN ARCHIVO DE FORMA DINAMICA
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BUS-INDD.
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DCLIENTES ASSIGN TO DISK INDEXED ACCESS MODE IS
+                DYNAMIC
+                RECORD KEY IS ID-CLIENTE-D
+                ALTERNATE RECORD KEY IS ID-TARJETA-D WITH DUPLICATES
+                ALTERNATE RECORD KEY IS FECHA-ALTA-D WITH DUPLICATES.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD DCLIENTES.
+       01 REG-CLI-D.
+       COPY DCLICOPY
+           REPLACING ==ID-CLIENTE== BY ==ID-CLIENTE-D==
+                     ==NOMBRE-CLIENTE== BY ==NOMBRE-CLIENTE-D==
+                     ==ID-TARJETA== BY ==ID-TARJETA-D==
+                     ==TIPO-TARG== BY ==TIPO-TARG-D==
+                     ==ANUALIDAD== BY ==ANUALIDAD-D==
+                     ==FECHA-ALTA== BY ==FECHA-ALTA-D==.
+
+       WORKING-STORAGE SECTION.
+       01 WKS-CLIENTES-LOOP     PIC 9 VALUE 0.
+       01 WKS-ID-TARGETA        PIC 99.
+       01 WKS-CLIENTES-RES      PIC A(01).
+       01 WKS-MODO-BUSQUEDA     PIC 9 VALUE 0.
+       01 WKS-FECHA-INICIO      PIC 9(08).
+       01 WKS-FECHA-FIN         PIC 9(08).
+       01 WKS-NOMBRE-BUSCA      PIC A(20).
+       01 WKS-NOMBRE-BUSCA-LEN  PIC 9(02) VALUE 0.
+       01 WKS-CONTADOR-NOMBRE   PIC 9(02) VALUE 0.
+
+       PROCEDURE DIVISION.
+       INICIO.
+           PERFORM 1000-INICIO.
+           PERFORM 2000-PROCESO UNTIL WKS-CLIENTES-LOOP = 1.
+           PERFORM 3000-FIN.
+           STOP RUN.
+
+       1000-INICIO.
+           OPEN INPUT DCLIENTES.
+
+       2000-PROCESO.
+           DISPLAY SPACES LINE 01 POSITION 01 ERASE.
+           DISPLAY "BUSCAR POR (1) TARGETA (2) FECHA (3) NOMBRE:"
+                                            LINE 02 POSITION 01.
+           ACCEPT WKS-MODO-BUSQUEDA LINE 02 POSITION 46.
+
+           IF WKS-MODO-BUSQUEDA = 2
+               PERFORM 2010-BUSCAR-POR-FECHA
+           ELSE
+               IF WKS-MODO-BUSQUEDA = 3
+                   PERFORM 2020-BUSCAR-POR-NOMBRE
+               ELSE
+                   PERFORM 2001-BUSCAR-POR-TARGETA.
+
+           DISPLAY "DESEAS BUSCAR OTRO S/N".
+           ACCEPT WKS-CLIENTES-RES.
+
+           IF WKS-CLIENTES-RES = "N"
+                MOVE 1 TO WKS-CLIENTES-LOOP
+           ELSE
+                MOVE 0 TO WKS-CLIENTES-LOOP.
+
+        2001-BUSCAR-POR-TARGETA.
+           DISPLAY "INTRODUSCA EL ID DE TARGETA:" LINE 03 POSITION 01.
+           ACCEPT WKS-ID-TARGETA LINE 03 POSITION 32.
+
+           MOVE WKS-ID-TARGETA TO ID-TARJETA-D.
+
+           START DCLIENTES KEY IS = ID-TARJETA-D INVALID KEY
+                                            MOVE 1 TO WKS-CLIENTES-LOOP.
+
+           IF WKS-CLIENTES-LOOP = 1
+               DISPLAY "NO EXISTE REGISTROS"
+           ELSE
+                MOVE 0 TO WKS-CLIENTES-LOOP
+                PERFORM 2002-LEER-POR-TARGETA UNTIL WKS-CLIENTES-LOOP
+                                                                   = 1.
+
+        2002-LEER-POR-TARGETA.
+           READ DCLIENTES NEXT AT END MOVE 1 TO WKS-CLIENTES-LOOP.
+
+           IF WKS-CLIENTES-LOOP = 0
+                IF WKS-ID-TARGETA = ID-TARJETA-D
+                    DISPLAY REG-CLI-D
+                ELSE
+                    MOVE 1 TO WKS-CLIENTES-LOOP.
+
+       2010-BUSCAR-POR-FECHA.
+           DISPLAY "FECHA INICIAL DEL RANGO (AAAAMMDD):" LINE 03
+                                                            POSITION 01.
+           ACCEPT WKS-FECHA-INICIO LINE 03 POSITION 38.
+
+           DISPLAY "FECHA FINAL DEL RANGO (AAAAMMDD):" LINE 04
+                                                            POSITION 01.
+           ACCEPT WKS-FECHA-FIN LINE 04 POSITION 36.
+
+           MOVE WKS-FECHA-INICIO TO FECHA-ALTA-D.
+
+           START DCLIENTES KEY IS NOT < FECHA-ALTA-D INVALID KEY
+                                            MOVE 1 TO WKS-CLIENTES-LOOP.
+
+           IF WKS-CLIENTES-LOOP = 1
+               DISPLAY "NO EXISTE REGISTROS"
+           ELSE
+                MOVE 0 TO WKS-CLIENTES-LOOP
+                PERFORM 2011-LEER-POR-FECHA UNTIL WKS-CLIENTES-LOOP
+                                                                   = 1.
+
+       2011-LEER-POR-FECHA.
+           READ DCLIENTES NEXT AT END MOVE 1 TO WKS-CLIENTES-LOOP.
+
+           IF WKS-CLIENTES-LOOP = 0
+                IF FECHA-ALTA-D > WKS-FECHA-FIN
+                    MOVE 1 TO WKS-CLIENTES-LOOP
+                ELSE
+                    DISPLAY REG-CLI-D.
+
+       2020-BUSCAR-POR-NOMBRE.
+           DISPLAY "NOMBRE A BUSCAR (INICIO DEL NOMBRE):" LINE 03
+                                                            POSITION 01.
+           ACCEPT WKS-NOMBRE-BUSCA LINE 03 POSITION 38.
+
+           MOVE 0 TO WKS-NOMBRE-BUSCA-LEN.
+           INSPECT WKS-NOMBRE-BUSCA TALLYING WKS-NOMBRE-BUSCA-LEN
+                                    FOR CHARACTERS BEFORE INITIAL SPACE.
+
+           MOVE LOW-VALUES TO ID-CLIENTE-D.
+           START DCLIENTES KEY IS NOT < ID-CLIENTE-D INVALID KEY
+                                            MOVE 1 TO WKS-CLIENTES-LOOP.
+
+           IF WKS-CLIENTES-LOOP = 1
+               DISPLAY "NO EXISTE REGISTROS"
+           ELSE
+                MOVE 0 TO WKS-CLIENTES-LOOP
+                MOVE 0 TO WKS-CONTADOR-NOMBRE
+                PERFORM 2021-LEER-POR-NOMBRE UNTIL WKS-CLIENTES-LOOP
+                                                                   = 1
+                IF WKS-CONTADOR-NOMBRE = 0
+                    DISPLAY "NO EXISTE REGISTROS"
+                .
+
+       2021-LEER-POR-NOMBRE.
+           READ DCLIENTES NEXT AT END MOVE 1 TO WKS-CLIENTES-LOOP.
+
+           IF WKS-CLIENTES-LOOP = 0
+                IF WKS-NOMBRE-BUSCA-LEN > 0
+                    IF NOMBRE-CLIENTE-D (1:WKS-NOMBRE-BUSCA-LEN) =
+                          WKS-NOMBRE-BUSCA (1:WKS-NOMBRE-BUSCA-LEN)
+                        DISPLAY REG-CLI-D
+                        ADD 1 TO WKS-CONTADOR-NOMBRE.
+
+       3000-FIN.
+           CLOSE DCLIENTES.
