@@ -5,31 +5,65 @@
        
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT CLIENTES ASSIGN TO DISK.
-        
+           SELECT CLIENTES ASSIGN TO DISK
+               LOCK MODE IS MANUAL
+               FILE STATUS IS WKS-FS-CLIENTES.
+           SELECT HISTCLI ASSIGN TO DISK.
+           SELECT LOGCLI ASSIGN TO DISK.
+
        DATA DIVISION.
        FILE SECTION.
        FD CLIENTES.
        01 REG-CLI.
-        03 ID-CLIENTE       PIC 9(04).
-        03 NOMBRE-CLIENTE   PIC A(20).
-        03 ID-TARGETA       PIC 99.
-        03 TIPO-TARG        PIC A(10).
-        03 ANUALIDAD        PIC 9(04)V99.
-        03 FECHA-ALTA       PIC 9(08).
-        
+       COPY CLICOPY.
+
+       FD HISTCLI.
+       01 REG-CLI-H.
+       COPY CLICOPY
+           REPLACING ==ID-CLIENTE== BY ==ID-CLIENTE-H==
+                     ==NOMBRE-CLIENTE== BY ==NOMBRE-CLIENTE-H==
+                     ==ID-TARGETA== BY ==ID-TARGETA-H==
+                     ==TIPO-TARG== BY ==TIPO-TARG-H==
+                     ==ANUALIDAD== BY ==ANUALIDAD-H==
+                     ==FECHA-ALTA== BY ==FECHA-ALTA-H==
+                     ==OPERADOR== BY ==OPERADOR-H==
+                     ==DIRECCION== BY ==DIRECCION-H==
+                     ==TELEFONO== BY ==TELEFONO-H==
+                     ==EMAIL== BY ==EMAIL-H==
+                     ==ESTADO-CLIENTE== BY ==ESTADO-CLIENTE-H==.
+
+       FD LOGCLI.
+       01 REG-LOG-CLI.
+        03 ID-CLIENTE-L       PIC 9(06).
+        03 TIPO-TARG-ANT-L    PIC A(10).
+        03 ANUALIDAD-ANT-L    PIC 9(07)V99.
+        03 TIPO-TARG-NUE-L    PIC A(10).
+        03 ANUALIDAD-NUE-L    PIC 9(07)V99.
+        03 FECHA-CAMBIO-L     PIC 9(08).
+        03 HORA-CAMBIO-L      PIC 9(08).
+
        WORKING-STORAGE SECTION.
        01 WKS-CLIENTES-LOOP     PIC 9 VALUE 0.
        01 WKS-BUSQUEDA-LOOP     PIC 9 VALUE 0.
-       01 WKS-ID-CLIENTE        PIC 9(04).
+       01 WKS-ID-CLIENTE        PIC 9(06).
        01 WKS-CLIENTES-RES      PIC A(01).
+       01 WKS-PROMO-RES         PIC A(01).
+       01 WKS-CAMBIA-TARG       PIC A(01).
+       01 WKS-OPERADOR-CAP      PIC 9 VALUE 0.
+       01 WKS-ID-OPERADOR       PIC X(08).
        01 WKS-DEBITO        PIC A(10) VALUE "DEBITO".
        01 WKS-CREDITO       PIC A(10) VALUE "CREDITO".
        01 WKS-NOMINA        PIC A(10) VALUE "NOMINA".
-       01 WKS-ANUALIDAD-D   PIC 9(04)V99 VALUE 550.
-       01 WKS-ANUALIDAD-C   PIC 9(04)V99 VALUE 2500.
-       01 WKS-ANUALIDAD-N   PIC 9(04)V99 VALUE 0.
-       
+       01 WKS-EMPRESA       PIC A(10) VALUE "EMPRESA".
+       01 WKS-PREPAGO       PIC A(10) VALUE "PREPAGO".
+       01 WKS-ANUALIDAD-D   PIC 9(07)V99 VALUE 550.
+       01 WKS-ANUALIDAD-C   PIC 9(07)V99 VALUE 2500.
+       01 WKS-ANUALIDAD-N   PIC 9(07)V99 VALUE 0.
+       01 WKS-ANUALIDAD-E   PIC 9(07)V99 VALUE 5000.
+       01 WKS-ANUALIDAD-P   PIC 9(07)V99 VALUE 150.
+       01 WKS-FS-CLIENTES   PIC X(02).
+       01 WKS-REG-BLOQUEADO PIC 9 VALUE 0.
+
        PROCEDURE DIVISION.
        INICIO.
            PERFORM 1000-INICIO.
@@ -38,14 +72,26 @@
            STOP RUN.
            
        1000-INICIO.
+           IF WKS-OPERADOR-CAP = 0
+               PERFORM 1002-CAPTURA-OPERADOR.
            OPEN I-O CLIENTES.
            PERFORM 1001-LEER-ARCHIVO.
-           
+
        1001-LEER-ARCHIVO.
-           READ CLIENTES AT END MOVE 1 TO WKS-CLIENTES-LOOP.
-           
-       
-           
+           READ CLIENTES WITH LOCK
+               AT END MOVE 1 TO WKS-CLIENTES-LOOP
+           END-READ.
+
+           IF WKS-FS-CLIENTES = "51"
+               DISPLAY "REGISTRO EN USO POR OTRO OPERADOR" LINE 02
+                                                           POSITION 1
+               MOVE 1 TO WKS-CLIENTES-LOOP.
+
+       1002-CAPTURA-OPERADOR.
+           DISPLAY "INTRODUSCA SU ID DE OPERADOR:" LINE 01 POSITION 1.
+           ACCEPT WKS-ID-OPERADOR LINE 01 POSITION 32.
+           MOVE 1 TO WKS-OPERADOR-CAP.
+
        2000-PROCESO.
            DISPLAY SPACES LINE 01 POSITION 01 ERASE.
            DISPLAY "INTRODUSCA SU ID DE CLIENTE A BUSCAR" LINE 03 
@@ -65,35 +111,111 @@
                 PERFORM 1000-INICIO.
         
         2001-BUSCAR.
-           IF WKS-ID-CLIENTE = ID-CLIENTE
-                DISPLAY REG-CLI LINE 04 POSITION 6
-                MOVE 1 TO WKS-BUSQUEDA-LOOP
-                
-                DISPLAY "INTRODUSCA SU ID DE TARGETA: " LINE 05 POSITION
-                                                                 6
-                ACCEPT ID-TARGETA LINE 05 POSITION 40
-
-                IF ID-TARGETA = 1
-                    MOVE WKS-DEBITO      TO TIPO-TARG
-                    MOVE WKS-ANUALIDAD-D TO ANUALIDAD
+           IF WKS-FS-CLIENTES = "51"
+                DISPLAY "REGISTRO EN USO POR OTRO OPERADOR, NO SE"
+                        " ACTUALIZO" LINE 04 POSITION 6
+           ELSE
+                IF WKS-ID-CLIENTE = ID-CLIENTE
+                     DISPLAY REG-CLI LINE 04 POSITION 6
+                     MOVE 1 TO WKS-BUSQUEDA-LOOP
+                     MOVE REG-CLI TO REG-CLI-H
+                     PERFORM 2005-GRABA-HISTORICO
+
+                     DISPLAY "DESEA CAMBIAR TIPO DE TARGETA S/N:" LINE
+                                                        05 POSITION 6
+                     ACCEPT WKS-CAMBIA-TARG LINE 05 POSITION 41
+
+                     IF WKS-CAMBIA-TARG = "S"
+                         PERFORM 2004-CAMBIA-TARGETA
+                     END-IF
+
+                     PERFORM 2003-CAPTURA-CONTACTO
+                     PERFORM 2006-GRABA-LOG
+
+                     MOVE WKS-ID-OPERADOR TO OPERADOR
+                     REWRITE REG-CLI
+                     UNLOCK CLIENTES RECORD
                 ELSE
-                    IF ID-TARGETA = 2
-                        MOVE WKS-CREDITO     TO TIPO-TARG
-                        MOVE WKS-ANUALIDAD-C TO ANUALIDAD
-                    ELSE
-                        MOVE WKS-NOMINA     TO TIPO-TARG
-                        MOVE WKS-ANUALIDAD-N TO ANUALIDAD
-                
-            .
-           REWRITE REG-CLI.
-           
-           READ CLIENTES 
-            AT END 
+                     UNLOCK CLIENTES RECORD
+                .
+
+           READ CLIENTES WITH LOCK
+            AT END
                 MOVE 1 TO WKS-BUSQUEDA-LOOP
-                DISPLAY "NO SE ENCONTRO ALGUN CLIENTE CON ESE ID" LINE 
+                DISPLAY "NO SE ENCONTRO ALGUN CLIENTE CON ESE ID" LINE
                                                            04 POSITION 6
-                .
-                       
+           END-READ.
+
+       2002-CAPTURA-PROMOCION.
+           DISPLAY "APLICA ANUALIDAD PROMOCIONAL S/N:" LINE 09
+                                                            POSITION 6.
+           ACCEPT WKS-PROMO-RES LINE 09 POSITION 41.
+
+           IF WKS-PROMO-RES = "S"
+               DISPLAY "INTRODUSCA LA ANUALIDAD PROMOCIONAL:" LINE 10
+                                                            POSITION 6
+               ACCEPT ANUALIDAD LINE 10 POSITION 44.
+
+       2003-CAPTURA-CONTACTO.
+           DISPLAY "INTRODUSCA SU DIRECCION:" LINE 11 POSITION 6.
+           ACCEPT DIRECCION LINE 11 POSITION 32.
+
+           DISPLAY "INTRODUSCA SU TELEFONO:" LINE 12 POSITION 6.
+           ACCEPT TELEFONO LINE 12 POSITION 31.
+
+           DISPLAY "INTRODUSCA SU EMAIL:" LINE 13 POSITION 6.
+           ACCEPT EMAIL LINE 13 POSITION 28.
+
+       2004-CAMBIA-TARGETA.
+           DISPLAY "INTRODUSCA SU ID DE TARGETA: " LINE 14 POSITION 6.
+           ACCEPT ID-TARGETA LINE 14 POSITION 36.
+
+           IF ID-TARGETA = 1
+               MOVE WKS-DEBITO      TO TIPO-TARG
+               MOVE WKS-ANUALIDAD-D TO ANUALIDAD
+           ELSE
+               IF ID-TARGETA = 2
+                   MOVE WKS-CREDITO     TO TIPO-TARG
+                   MOVE WKS-ANUALIDAD-C TO ANUALIDAD
+               ELSE
+                   IF ID-TARGETA = 3
+                       MOVE WKS-NOMINA     TO TIPO-TARG
+                       MOVE WKS-ANUALIDAD-N TO ANUALIDAD
+                   ELSE
+                       IF ID-TARGETA = 4
+                           MOVE WKS-EMPRESA     TO TIPO-TARG
+                           MOVE WKS-ANUALIDAD-E TO ANUALIDAD
+                       ELSE
+                           IF ID-TARGETA = 5
+                               MOVE WKS-PREPAGO     TO TIPO-TARG
+                               MOVE WKS-ANUALIDAD-P TO ANUALIDAD
+                           ELSE
+                               DISPLAY "ID DE TARGETA NO VALIDO"
+                                               LINE 08 POSITION 6
+
+            .
+
+           IF ID-TARGETA > 0 AND ID-TARGETA < 6
+               PERFORM 2002-CAPTURA-PROMOCION.
+
+       2005-GRABA-HISTORICO.
+           OPEN EXTEND HISTCLI.
+           WRITE REG-CLI-H.
+           CLOSE HISTCLI.
+
+       2006-GRABA-LOG.
+           MOVE ID-CLIENTE     TO ID-CLIENTE-L.
+           MOVE TIPO-TARG-H    TO TIPO-TARG-ANT-L.
+           MOVE ANUALIDAD-H    TO ANUALIDAD-ANT-L.
+           MOVE TIPO-TARG      TO TIPO-TARG-NUE-L.
+           MOVE ANUALIDAD      TO ANUALIDAD-NUE-L.
+           ACCEPT FECHA-CAMBIO-L FROM DATE YYYYMMDD.
+           ACCEPT HORA-CAMBIO-L FROM TIME.
+
+           OPEN EXTEND LOGCLI.
+           WRITE REG-LOG-CLI.
+           CLOSE LOGCLI.
+
        3000-FIN.
            CLOSE CLIENTES.
   
\ No newline at end of file
