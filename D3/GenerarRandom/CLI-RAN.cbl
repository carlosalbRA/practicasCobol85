@@ -8,51 +8,104 @@
            SELECT CLIENTES ASSIGN TO DISK.
            SELECT ICLIENTES ASSIGN TO DISK INDEXED ACCESS MODE IS
                                    RANDOM RECORD KEY IS ID-CLIENTE-I.
-        
+           SELECT RECHCLI ASSIGN TO DISK.
+
        DATA DIVISION.
        FILE SECTION.
        FD CLIENTES.
        01 REG-CLI.
-        03 ID-CLIENTE       PIC 9(04).
-        03 NOMBRE-CLIENTE   PIC A(20).
-        03 ID-TARGETA       PIC 99.
-        03 TIPO-TARG        PIC A(10).
-        03 ANUALIDAD        PIC 9(04)V99.
-        03 FECHA-ALTA       PIC 9(08).
-        
+       COPY CLICOPY.
+
        FD ICLIENTES.
        01 REG-CLI-I.
-        03 ID-CLIENTE-I       PIC 9(04).
-        03 NOMBRE-CLIENTE-I   PIC A(20).
-        03 ID-TARGETA-I       PIC 99.
-        03 TIPO-TARG-I        PIC A(10).
-        03 ANUALIDAD-I        PIC 9(04)V99.
-        03 FECHA-ALTA-I       PIC 9(08).
-        
+       COPY CLICOPY
+           REPLACING ==ID-CLIENTE== BY ==ID-CLIENTE-I==
+                     ==NOMBRE-CLIENTE== BY ==NOMBRE-CLIENTE-I==
+                     ==ID-TARGETA== BY ==ID-TARGETA-I==
+                     ==TIPO-TARG== BY ==TIPO-TARG-I==
+                     ==ANUALIDAD== BY ==ANUALIDAD-I==
+                     ==FECHA-ALTA== BY ==FECHA-ALTA-I==
+                     ==OPERADOR== BY ==OPERADOR-I==
+                     ==DIRECCION== BY ==DIRECCION-I==
+                     ==TELEFONO== BY ==TELEFONO-I==
+                     ==EMAIL== BY ==EMAIL-I==
+                     ==ESTADO-CLIENTE== BY ==ESTADO-CLIENTE-I==.
+
+       FD RECHCLI.
+       01 REG-CLI-R.
+       COPY CLICOPY
+           REPLACING ==ID-CLIENTE== BY ==ID-CLIENTE-R==
+                     ==NOMBRE-CLIENTE== BY ==NOMBRE-CLIENTE-R==
+                     ==ID-TARGETA== BY ==ID-TARGETA-R==
+                     ==TIPO-TARG== BY ==TIPO-TARG-R==
+                     ==ANUALIDAD== BY ==ANUALIDAD-R==
+                     ==FECHA-ALTA== BY ==FECHA-ALTA-R==
+                     ==OPERADOR== BY ==OPERADOR-R==
+                     ==DIRECCION== BY ==DIRECCION-R==
+                     ==TELEFONO== BY ==TELEFONO-R==
+                     ==EMAIL== BY ==EMAIL-R==
+                     ==ESTADO-CLIENTE== BY ==ESTADO-CLIENTE-R==.
+
        WORKING-STORAGE SECTION.
        01 WKS-CLIENTES-LOOP PIC 9 VALUE 0.
-       
+       01 WKS-RECHAZOS-COUNT PIC 9(04) VALUE 0.
+       01 WKS-NUEVOS-COUNT  PIC 9(04) VALUE 0.
+       01 WKS-MODO          PIC 9 VALUE 1.
+
        PROCEDURE DIVISION.
        INICIO.
            PERFORM 1000-INICIO.
            PERFORM 2000-PROCESO UNTIL WKS-CLIENTES-LOOP = 1.
            PERFORM 3000-FIN.
-           STOP RUN.
-           
+           GOBACK.
+
        1000-INICIO.
+           DISPLAY "RECONSTRUCCION TOTAL     (1)" LINE 01 POSITION 03.
+           DISPLAY "SINCRONIZACION INCREMENTAL (2)" LINE 02
+                                                       POSITION 03.
+           DISPLAY "ELEGIR MODO:" LINE 03 POSITION 03.
+           ACCEPT WKS-MODO LINE 03 POSITION 16.
+
            OPEN INPUT CLIENTES.
-           OPEN OUTPUT ICLIENTES.
+           OPEN OUTPUT RECHCLI.
+
+           IF WKS-MODO = 2
+               OPEN I-O ICLIENTES
+           ELSE
+               OPEN OUTPUT ICLIENTES.
+
            PERFORM 1001-LEER-ARCHIVO.
-           
+
        1001-LEER-ARCHIVO.
            READ CLIENTES AT END MOVE 1 TO WKS-CLIENTES-LOOP.
-           
+
        2000-PROCESO.
-           WRITE REG-CLI-I FROM  REG-CLI 
-           INVALID KEY DISPLAY "LLAVE DUPLICADA".
+           IF WKS-MODO = 2
+               PERFORM 2010-PROCESAR-INCREMENTAL
+           ELSE
+               PERFORM 2020-PROCESAR-TOTAL.
+
            PERFORM 1001-LEER-ARCHIVO.
-       
+
+       2010-PROCESAR-INCREMENTAL.
+           MOVE ID-CLIENTE TO ID-CLIENTE-I.
+           READ ICLIENTES INVALID KEY PERFORM 2020-PROCESAR-TOTAL.
+
+       2020-PROCESAR-TOTAL.
+           WRITE REG-CLI-I FROM  REG-CLI
+           INVALID KEY PERFORM 2001-RECHAZAR-REGISTRO
+           NOT INVALID KEY ADD 1 TO WKS-NUEVOS-COUNT.
+
+       2001-RECHAZAR-REGISTRO.
+           DISPLAY "LLAVE DUPLICADA".
+           MOVE REG-CLI TO REG-CLI-R.
+           WRITE REG-CLI-R.
+           ADD 1 TO WKS-RECHAZOS-COUNT.
+
        3000-FIN.
            CLOSE CLIENTES.
            CLOSE ICLIENTES.
+           CLOSE RECHCLI.
+           DISPLAY "REGISTROS NUEVOS: " WKS-NUEVOS-COUNT.
+           DISPLAY "REGISTROS RECHAZADOS: " WKS-RECHAZOS-COUNT.
   
\ No newline at end of file
