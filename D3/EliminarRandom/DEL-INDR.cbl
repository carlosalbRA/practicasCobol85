@@ -6,24 +6,51 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT ICLIENTES ASSIGN TO DISK INDEXED ACCESS MODE IS
-                                   RANDOM RECORD KEY IS ID-CLIENTE-I.
-        
+                                   RANDOM RECORD KEY IS ID-CLIENTE-I
+                                   LOCK MODE IS MANUAL
+                                   FILE STATUS IS WKS-FS-ICLIENTES.
+           SELECT BAJASCLI ASSIGN TO DISK.
+
        DATA DIVISION.
        FILE SECTION.
        FD ICLIENTES.
        01 REG-CLI-I.
-        03 ID-CLIENTE-I       PIC 9(04).
-        03 NOMBRE-CLIENTE-I   PIC A(20).
-        03 ID-TARGETA-I       PIC 99.
-        03 TIPO-TARG-I        PIC A(10).
-        03 ANUALIDAD-I        PIC 9(04)V99.
-        03 FECHA-ALTA-I       PIC 9(08).
-        
+       COPY CLICOPY
+           REPLACING ==ID-CLIENTE== BY ==ID-CLIENTE-I==
+                     ==NOMBRE-CLIENTE== BY ==NOMBRE-CLIENTE-I==
+                     ==ID-TARGETA== BY ==ID-TARGETA-I==
+                     ==TIPO-TARG== BY ==TIPO-TARG-I==
+                     ==ANUALIDAD== BY ==ANUALIDAD-I==
+                     ==FECHA-ALTA== BY ==FECHA-ALTA-I==
+                     ==OPERADOR== BY ==OPERADOR-I==
+                     ==DIRECCION== BY ==DIRECCION-I==
+                     ==TELEFONO== BY ==TELEFONO-I==
+                     ==EMAIL== BY ==EMAIL-I==
+                     ==ESTADO-CLIENTE== BY ==ESTADO-CLIENTE-I==.
+
+       FD BAJASCLI.
+       01 REG-CLI-B.
+       COPY CLICOPY
+           REPLACING ==ID-CLIENTE== BY ==ID-CLIENTE-B==
+                     ==NOMBRE-CLIENTE== BY ==NOMBRE-CLIENTE-B==
+                     ==ID-TARGETA== BY ==ID-TARGETA-B==
+                     ==TIPO-TARG== BY ==TIPO-TARG-B==
+                     ==ANUALIDAD== BY ==ANUALIDAD-B==
+                     ==FECHA-ALTA== BY ==FECHA-ALTA-B==
+                     ==OPERADOR== BY ==OPERADOR-B==
+                     ==DIRECCION== BY ==DIRECCION-B==
+                     ==TELEFONO== BY ==TELEFONO-B==
+                     ==EMAIL== BY ==EMAIL-B==
+                     ==ESTADO-CLIENTE== BY ==ESTADO-CLIENTE-B==.
+        03 FECHA-BAJA-B       PIC 9(08).
+
        WORKING-STORAGE SECTION.
        01 WKS-CLIENTES-LOOP PIC 9 VALUE 0.
        01 WKS-INVALID-KEY   PIC 9 VALUE 0.
        01 WKS-RES           PIC A.
-       
+       01 WKS-ID-OPERADOR   PIC X(08).
+       01 WKS-FS-ICLIENTES  PIC X(02).
+
        PROCEDURE DIVISION.
        INICIO.
            PERFORM 1000-INICIO.
@@ -32,6 +59,8 @@
            STOP RUN.
            
        1000-INICIO.
+           DISPLAY "INTRODUSCA SU ID DE OPERADOR:" LINE 01 POSITION 3.
+           ACCEPT WKS-ID-OPERADOR LINE 01 POSITION 34.
            OPEN I-O ICLIENTES.
 
        2000-PROCESO.
@@ -41,15 +70,23 @@
                                                             POSITION 03.
            ACCEPT ID-CLIENTE-I LINE 03 POSITION 39.
            
-           READ ICLIENTES INVALID KEY MOVE 1 TO WKS-INVALID-KEY.
-           
+           READ ICLIENTES WITH LOCK
+               INVALID KEY MOVE 1 TO WKS-INVALID-KEY
+               NOT INVALID KEY MOVE 0 TO WKS-INVALID-KEY
+           END-READ.
+
            IF WKS-INVALID-KEY = 1
                 DISPLAY "NO EXISTE REGISTRO" LINE 04 POSITION 03
-           ELSE 
-                DISPLAY REG-CLI-I LINE 04 POSITION 03
-                PERFORM 20001-ELIMINAR-REG.
-                
-                
+           ELSE
+                IF WKS-FS-ICLIENTES = "51"
+                     DISPLAY "REGISTRO EN USO POR OTRO OPERADOR" LINE
+                                                        04 POSITION 03
+                ELSE
+                     DISPLAY REG-CLI-I LINE 04 POSITION 03
+                     PERFORM 20001-ELIMINAR-REG
+                     UNLOCK ICLIENTES RECORD
+                .
+
            DISPLAY "¿DESEA BUSCAR OTRO CLIENTE? S/N :" LINE 07 
                                                             POSITION 03.
            ACCEPT WKS-RES LINE 07 POSITION 39.
@@ -60,12 +97,42 @@
                 MOVE 0 TO WKS-INVALID-KEY.
        
        20001-ELIMINAR-REG.
-           DISPLAY "¿DESEA ELIMIAR EL REGISTRO S/N?" LINE 05 POSITION 03
-           ACCEPT WKS-RES LINE 05 POSITION 36.
-           
+           IF ESTADO-CLIENTE-I = "I"
+               PERFORM 20002-CONFIRMAR-ALTA
+           ELSE
+               PERFORM 20003-CONFIRMAR-BAJA.
+
+       20002-CONFIRMAR-ALTA.
+           DISPLAY "CLIENTE INACTIVO. ¿REACTIVARLO S/N?" LINE 05
+                                                        POSITION 03.
+           ACCEPT WKS-RES LINE 05 POSITION 40.
+
            IF WKS-RES = "S"
-            DELETE ICLIENTES
-            DISPLAY "ELIMINADO EXITOSAMENTE" LINE 06 POSITION 03.
+               MOVE WKS-ID-OPERADOR TO OPERADOR-I
+               MOVE "A" TO ESTADO-CLIENTE-I
+               REWRITE REG-CLI-I
+               DISPLAY "REACTIVADO EXITOSAMENTE, OPERADOR: "
+                   WKS-ID-OPERADOR LINE 06 POSITION 03.
+
+       20003-CONFIRMAR-BAJA.
+           DISPLAY "¿DESEA ELIMINAR EL REGISTRO S/N?" LINE 05
+                                                        POSITION 03.
+           ACCEPT WKS-RES LINE 05 POSITION 37.
+
+           IF WKS-RES = "S"
+               MOVE WKS-ID-OPERADOR TO OPERADOR-I
+               MOVE "I" TO ESTADO-CLIENTE-I
+               PERFORM 20004-ARCHIVAR-BAJA
+               REWRITE REG-CLI-I
+               DISPLAY "DESACTIVADO EXITOSAMENTE, OPERADOR: "
+                   WKS-ID-OPERADOR LINE 06 POSITION 03.
+
+       20004-ARCHIVAR-BAJA.
+           MOVE REG-CLI-I TO REG-CLI-B.
+           ACCEPT FECHA-BAJA-B FROM DATE YYYYMMDD.
+           OPEN EXTEND BAJASCLI.
+           WRITE REG-CLI-B.
+           CLOSE BAJASCLI.
        
        3000-FIN.
            CLOSE ICLIENTES.
