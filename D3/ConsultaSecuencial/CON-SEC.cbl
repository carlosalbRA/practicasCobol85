@@ -6,39 +6,185 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT CLIENTES ASSIGN TO DISK.
-        
+           SELECT REP-CLI ASSIGN TO PRINTER.
+
        DATA DIVISION.
        FILE SECTION.
        FD CLIENTES.
        01 REG-CLI.
-        03 ID-CLIENTE       PIC 9(04).
-        03 NOMBRE-CLIENTE   PIC A(20).
-        03 ID-TARGETA       PIC 99.
-        03 TIPO-TARG        PIC A(10).
-        03 ANUALIDAD        PIC 9(04)V99.
-        03 FECHA-ALTA       PIC 9(08).
-        
+       COPY CLICOPY.
+
+       FD REP-CLI.
+       01 LINEA-CLI              PIC X(132).
+
        WORKING-STORAGE SECTION.
        01 WKS-CLIENTES-LOOP PIC 9 VALUE 0.
-       
+       01 WKS-OPCION        PIC 9 VALUE 0.
+       01 WKS-DETALLES-COUNT     PIC 9999 VALUE 0.
+       01 WKS-CLIENTES-COUNT     PIC 9999 VALUE 0.
+       01 WKS-PAG                PIC 99 VALUE 1.
+       01 WKS-PANT-COUNT          PIC 99 VALUE 0.
+       01 WKS-RES                 PIC A(01).
+
+       01 HEADER-L1-R.
+            03 FILLER PIC X(40) VALUE SPACES.
+            03 FILLER PIC X(19) VALUE "REPORTE DE CLIENTES".
+
+       01 HEADER-L2-R.
+            03 FILLER          PIC X(05) VALUE SPACES.
+            03 FILLER          PIC X(18) VALUE "FECHA DE PROCESO: ".
+            03 WKS-FECHA-PRO PIC 99/99/99.
+            03 FILLER          PIC X(50) VALUE SPACES.
+            03 FILLER          PIC X(05) VALUE "PAG: ".
+            03 WKS-PAG-R        PIC 99.
+
+       01 HEADER-CAMPOS-R1.
+            03 FILLER PIC X(05) VALUE SPACES.
+            03 FILLER PIC X(10) VALUE "ID-CLIENTE".
+            03 FILLER PIC X(10) VALUE SPACES.
+            03 FILLER PIC X(06) VALUE "NOMBRE".
+            03 FILLER PIC X(15) VALUE SPACES.
+            03 FILLER PIC X(15) VALUE "TIPO DE TARJETA".
+            03 FILLER PIC X(05) VALUE SPACES.
+            03 FILLER PIC X(14) VALUE "FEC DE INGRESO".
+            03 FILLER PIC X(05) VALUE SPACES.
+            03 FILLER PIC X(09) VALUE "ANUALIDAD".
+
+       01 DETALLES-CAMPOS-R.
+            03 FILLER         PIC X(08) VALUE SPACES.
+            03 WKS-ID-CLI     PIC 9(06).
+            03 FILLER       PIC X(08) VALUE SPACES.
+            03 WKS-NOMBRE   PIC A(20).
+            03 FILLER       PIC X(08) VALUE SPACES.
+            03 WKS-TIPO-TAR PIC A(10).
+            03 FILLER       PIC X(09) VALUE SPACES.
+            03 WKS-FECH-ING PIC 9(08).
+            03 FILLER       PIC X(08) VALUE SPACES.
+            03 WKS-ANUALIDAD PIC $Z,ZZZ,ZZ9.99.
+
+       01 FOOTER-R1.
+            03 FILLER PIC X(50) VALUE SPACES.
+            03 FILLER PIC X(19) VALUE "TOTAL DE CLIENTES: ".
+            03 WKS-CLIENTES-COUNT-R1 PIC ZZZZ.
+
        PROCEDURE DIVISION.
        INICIO.
            PERFORM 1000-INICIO.
-           PERFORM 2000-PROCESO UNTIL WKS-CLIENTES-LOOP = 1.
+           PERFORM 2000-PROCESO UNTIL WKS-CLIENTES-LOOP = 3.
            PERFORM 3000-FIN.
            STOP RUN.
-           
+
        1000-INICIO.
-           OPEN INPUT CLIENTES.
-           PERFORM 1001-LEER-ARCHIVO.
-           
+           CONTINUE.
+
        1001-LEER-ARCHIVO.
            READ CLIENTES AT END MOVE 1 TO WKS-CLIENTES-LOOP.
-           
+
        2000-PROCESO.
+           DISPLAY SPACES LINE 01 POSITION 01 ERASE.
+           DISPLAY "CONSULTA DE CLIENTES" LINE 01 POSITION 30.
+           DISPLAY "PANTALLA (1)" LINE 03 POSITION 05.
+           DISPLAY "IMPRESO  (2)" LINE 04 POSITION 05.
+           DISPLAY "SALIR    (3)" LINE 05 POSITION 05.
+           DISPLAY "ELEGIR OPCION:" LINE 07 POSITION 05.
+           ACCEPT WKS-OPCION LINE 07 POSITION 20.
+
+           DISPLAY SPACES LINE 01 POSITION 01 ERASE.
+
+           IF WKS-OPCION = 1
+               PERFORM 2100-DESPLIEGA-PANTALLA
+           ELSE
+               IF WKS-OPCION = 2
+                   PERFORM 2200-GENERAR-REPORTE
+               ELSE
+                   IF WKS-OPCION = 3
+                       MOVE 3 TO WKS-CLIENTES-LOOP.
+
+       2100-DESPLIEGA-PANTALLA.
+           OPEN INPUT CLIENTES.
+           MOVE 0 TO WKS-PANT-COUNT.
+           PERFORM 1001-LEER-ARCHIVO.
+           PERFORM 2101-MOSTRAR-REGISTRO UNTIL WKS-CLIENTES-LOOP = 1.
+           MOVE 0 TO WKS-CLIENTES-LOOP.
+           CLOSE CLIENTES.
+
+       2101-MOSTRAR-REGISTRO.
            DISPLAY REG-CLI.
+           ADD 1 TO WKS-PANT-COUNT.
+
+           IF WKS-PANT-COUNT = 20
+                DISPLAY "PRESIONE CUALQUIER TECLA PARA CONTINUAR"
+                ACCEPT WKS-RES
+                MOVE 0 TO WKS-PANT-COUNT.
+
            PERFORM 1001-LEER-ARCHIVO.
-       
-       3000-FIN.
+
+       2200-GENERAR-REPORTE.
+           PERFORM 2210-GENERAR-REPORTE-INICIO.
+           PERFORM 2220-DETALLE-R1 UNTIL WKS-CLIENTES-LOOP = 1.
+           PERFORM 2230-FOOTER-R1.
+           MOVE 0 TO WKS-CLIENTES-LOOP.
+
+       2210-GENERAR-REPORTE-INICIO.
+           OPEN OUTPUT REP-CLI.
+           OPEN INPUT CLIENTES.
+
+           PERFORM 1001-LEER-ARCHIVO.
+
+           IF WKS-CLIENTES-LOOP = 0
+              PERFORM 2211-HEADER-R.
+
+       2211-HEADER-R.
+           MOVE HEADER-L1-R TO LINEA-CLI.
+
+           IF WKS-PAG = 1
+                WRITE LINEA-CLI AFTER 1
+           ELSE
+                WRITE LINEA-CLI AFTER PAGE.
+
+           ACCEPT WKS-FECHA-PRO FROM DATE.
+           MOVE WKS-PAG TO WKS-PAG-R.
+           MOVE HEADER-L2-R TO LINEA-CLI.
+           WRITE LINEA-CLI AFTER 1.
+
+           MOVE HEADER-CAMPOS-R1 TO LINEA-CLI.
+           WRITE LINEA-CLI AFTER 2.
+
+       2220-DETALLE-R1.
+           MOVE ID-CLIENTE       TO WKS-ID-CLI.
+           MOVE NOMBRE-CLIENTE   TO WKS-NOMBRE.
+           MOVE TIPO-TARG        TO WKS-TIPO-TAR.
+           MOVE ANUALIDAD        TO WKS-ANUALIDAD.
+           MOVE FECHA-ALTA       TO WKS-FECH-ING.
+
+           MOVE DETALLES-CAMPOS-R TO LINEA-CLI.
+           WRITE LINEA-CLI AFTER 1.
+
+           ADD 1 TO WKS-CLIENTES-COUNT.
+           ADD 1 TO WKS-DETALLES-COUNT.
+
+           IF WKS-DETALLES-COUNT = 80
+                MOVE 0 TO WKS-DETALLES-COUNT
+                ADD  1 TO WKS-PAG
+                PERFORM 2211-HEADER-R.
+
+           PERFORM 1001-LEER-ARCHIVO.
+
+       2230-FOOTER-R1.
+           MOVE WKS-CLIENTES-COUNT TO WKS-CLIENTES-COUNT-R1.
+           MOVE FOOTER-R1 TO LINEA-CLI.
+           WRITE LINEA-CLI AFTER 2.
+
+           PERFORM 2231-REINICIALIZAR-VARIABLES.
+
+           CLOSE REP-CLI.
            CLOSE CLIENTES.
+
+       2231-REINICIALIZAR-VARIABLES.
+           MOVE 0 TO WKS-CLIENTES-COUNT.
+           MOVE 0 TO WKS-DETALLES-COUNT.
+           MOVE 1 TO WKS-PAG.
+
+       3000-FIN.
+           CONTINUE.
   
\ No newline at end of file
