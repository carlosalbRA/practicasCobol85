@@ -11,18 +11,15 @@
        FILE SECTION.
        FD CLIENTES.
        01 REG-CLI.
-        03 ID-CLIENTE       PIC 9(04).
-        03 NOMBRE-CLIENTE   PIC A(20).
-        03 ID-TARGETA       PIC 99.
-        03 TIPO-TARG        PIC A(10).
-        03 ANUALIDAD        PIC 9(04)V99.
-        03 FECHA-ALTA       PIC 9(08).
-        
+       COPY CLICOPY.
+
        WORKING-STORAGE SECTION.
        01 WKS-CLIENTES-LOOP     PIC 9 VALUE 0.
-       01 WKS-ID-CLIENTE        PIC 9(04).
+       01 WKS-ID-CLIENTE        PIC 9(06).
        01 WKS-CLIENTES-RES      PIC A(01).
-       
+       01 WKS-CONTADOR-MATCH    PIC 9(02) VALUE 0.
+       01 WKS-LINEA-MATCH       PIC 9(02) VALUE 7.
+
        PROCEDURE DIVISION.
        INICIO.
            PERFORM 1000-INICIO.
@@ -35,21 +32,22 @@
            PERFORM 1001-LEER-ARCHIVO.
            
        1001-LEER-ARCHIVO.
-           READ CLIENTES AT END 
-                MOVE 1 TO WKS-CLIENTES-LOOP 
-                DISPLAY "NO EXISTE REGISTRO" 
-                                        LINE 04 POSITION 6.
-           
-       
-           
+           READ CLIENTES AT END MOVE 1 TO WKS-CLIENTES-LOOP.
+
+
+
        2000-PROCESO.
            DISPLAY SPACES LINE 01 POSITION 01 ERASE.
-           DISPLAY "INTRODUSCA SU ID DE CLIENTE A BUSCAR" LINE 03 
+           DISPLAY "INTRODUSCA SU ID DE CLIENTE A BUSCAR" LINE 03
                                                             POSITION 01.
            ACCEPT WKS-ID-CLIENTE LINE 03 POSITION 42.
-           
+           MOVE 0 TO WKS-CONTADOR-MATCH.
+           MOVE 7 TO WKS-LINEA-MATCH.
+
            PERFORM 2001-BUSCAR UNTIL WKS-CLIENTES-LOOP = 1.
-           
+
+           PERFORM 2002-REPORTA-RESULTADO.
+
            DISPLAY "DESEAS BUSCAR OTRO CLIENTE S/N" LINE 05 POSITION 1.
            ACCEPT WKS-CLIENTES-RES LINE 05 POSITION 32.
             
@@ -62,12 +60,20 @@
         
         2001-BUSCAR.
            IF WKS-ID-CLIENTE = ID-CLIENTE
-                DISPLAY REG-CLI LINE 04 POSITION 6
-                MOVE 1 TO WKS-BUSQUEDA-LOOP
+                DISPLAY REG-CLI LINE WKS-LINEA-MATCH POSITION 6
+                ADD 1 TO WKS-LINEA-MATCH
+                ADD 1 TO WKS-CONTADOR-MATCH.
+
+           PERFORM 1001-LEER-ARCHIVO.
+
+       2002-REPORTA-RESULTADO.
+           IF WKS-CONTADOR-MATCH = 0
+                DISPLAY "NO EXISTE REGISTRO" LINE 04 POSITION 6
            ELSE
-                PERFORM 1001-LEER-ARCHIVO.
+                IF WKS-CONTADOR-MATCH > 1
+                     DISPLAY "HAY VARIOS REGISTROS CON ESE ID" LINE 04
+                                                            POSITION 6.
 
-                       
        3000-FIN.
            CLOSE CLIENTES.
   
\ No newline at end of file
