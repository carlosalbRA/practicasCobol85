@@ -9,41 +9,64 @@
            SELECT DCLIENTES ASSIGN TO DISK INDEXED ACCESS MODE IS
                 DYNAMIC 
                 RECORD KEY IS ID-CLIENTE-D
-                ALTERNATE RECORD KEY IS ID-TARGETA-D WITH DUPLICATES
+                ALTERNATE RECORD KEY IS ID-TARJETA-D WITH DUPLICATES
                 ALTERNATE RECORD KEY IS FECHA-ALTA-D WITH DUPLICATES.
         
        DATA DIVISION.
        FILE SECTION.
        FD DCLIENTES.
        01 REG-CLI-D.
-        03 ID-CLIENTE-D       PIC 9(04).
-        03 NOMBRE-CLIENTE-D   PIC A(20).
-        03 ID-TARGETA-D       PIC 99.
-        03 TIPO-TARG-D        PIC A(10).
-        03 ANUALIDAD-D        PIC 9(04)V99.
-        03 FECHA-ALTA-D       PIC 9(08).
+       COPY DCLICOPY
+           REPLACING ==ID-CLIENTE== BY ==ID-CLIENTE-D==
+                     ==NOMBRE-CLIENTE== BY ==NOMBRE-CLIENTE-D==
+                     ==ID-TARJETA== BY ==ID-TARJETA-D==
+                     ==TIPO-TARG== BY ==TIPO-TARG-D==
+                     ==ANUALIDAD== BY ==ANUALIDAD-D==
+                     ==FECHA-ALTA== BY ==FECHA-ALTA-D==.
         
        WORKING-STORAGE SECTION.
        01 WKS-CLIENTES-LOOP     PIC 9 VALUE 0.
-       
+       01 WKS-FILTRO-TIPO       PIC A(10) VALUE SPACES.
+       01 WKS-FILTRO-DESDE      PIC 9(08) VALUE 0.
+       01 WKS-FILTRO-HASTA      PIC 9(08) VALUE 99999999.
+
        PROCEDURE DIVISION.
        INICIO.
            PERFORM 1000-INICIO.
            PERFORM 2000-PROCESO UNTIL WKS-CLIENTES-LOOP = 1.
            PERFORM 3000-FIN.
            STOP RUN.
-           
+
        1000-INICIO.
            OPEN INPUT DCLIENTES.
+           PERFORM 1002-CAPTURA-FILTRO.
            PERFORM 1001-LEER-ARCHIVO.
-           
+
        1001-LEER-ARCHIVO.
            READ DCLIENTES NEXT AT END MOVE 1 TO WKS-CLIENTES-LOOP.
-           
+
+       1002-CAPTURA-FILTRO.
+           DISPLAY "FILTRAR POR TIPO DE TARGETA (ENTER = TODOS):"
+                                                LINE 01 POSITION 01.
+           ACCEPT WKS-FILTRO-TIPO LINE 01 POSITION 47.
+
+           DISPLAY "FECHA ALTA DESDE AAAAMMDD (ENTER = SIN LIMITE):"
+                                                LINE 02 POSITION 01.
+           ACCEPT WKS-FILTRO-DESDE LINE 02 POSITION 51.
+
+           DISPLAY "FECHA ALTA HASTA AAAAMMDD (ENTER = SIN LIMITE):"
+                                                LINE 03 POSITION 01.
+           ACCEPT WKS-FILTRO-HASTA LINE 03 POSITION 51.
+
        2000-PROCESO.
-           DISPLAY REG-CLI-D.
+           IF (WKS-FILTRO-TIPO = SPACES OR
+                                     TIPO-TARG-D = WKS-FILTRO-TIPO)
+              AND FECHA-ALTA-D NOT < WKS-FILTRO-DESDE
+              AND FECHA-ALTA-D NOT > WKS-FILTRO-HASTA
+               DISPLAY REG-CLI-D.
+
            PERFORM 1001-LEER-ARCHIVO.
-       
+
        3000-FIN.
            CLOSE DCLIENTES.
   
\ No newline at end of file
