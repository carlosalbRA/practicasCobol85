@@ -9,24 +9,29 @@
            SELECT DCLIENTES ASSIGN TO DISK INDEXED ACCESS MODE IS
                 DYNAMIC 
                 RECORD KEY IS ID-CLIENTE-D
-                ALTERNATE RECORD KEY IS ID-TARGETA-D WITH DUPLICATES
+                ALTERNATE RECORD KEY IS ID-TARJETA-D WITH DUPLICATES
                 ALTERNATE RECORD KEY IS FECHA-ALTA-D WITH DUPLICATES.
         
        DATA DIVISION.
        FILE SECTION.
        FD DCLIENTES.
        01 REG-CLI-D.
-        03 ID-CLIENTE-D       PIC 9(04).
-        03 NOMBRE-CLIENTE-D   PIC A(20).
-        03 ID-TARGETA-D       PIC 99.
-        03 TIPO-TARG-D        PIC A(10).
-        03 ANUALIDAD-D        PIC 9(04)V99.
-        03 FECHA-ALTA-D       PIC 9(08).
+       COPY DCLICOPY
+           REPLACING ==ID-CLIENTE== BY ==ID-CLIENTE-D==
+                     ==NOMBRE-CLIENTE== BY ==NOMBRE-CLIENTE-D==
+                     ==ID-TARJETA== BY ==ID-TARJETA-D==
+                     ==TIPO-TARG== BY ==TIPO-TARG-D==
+                     ==ANUALIDAD== BY ==ANUALIDAD-D==
+                     ==FECHA-ALTA== BY ==FECHA-ALTA-D==.
         
        WORKING-STORAGE SECTION.
        01 WKS-CLIENTES-LOOP PIC 9 VALUE 0.
        01 WKS-INVALID-KEY   PIC 9 VALUE 0.
        01 WKS-RES           PIC A.
+       01 WKS-VER-CERCANOS  PIC A(01).
+       01 WKS-BROWSE-EOF    PIC 9 VALUE 0.
+       01 WKS-BROWSE-COUNT  PIC 9(02) VALUE 0.
+       01 WKS-LINEA-CERCANO PIC 99 VALUE 7.
        
        PROCEDURE DIVISION.
        INICIO.
@@ -49,19 +54,47 @@
            
            IF WKS-INVALID-KEY = 1
                 DISPLAY "NO EXISTE REGISTRO" LINE 04 POSITION 03
-           ELSE 
-                DISPLAY REG-CLI-D. 
-                
-           DISPLAY "¿DESEA BUSCAR OTRO CLIENTE? S/N :" LINE 05 
+                PERFORM 2001-SUGERIR-CERCANOS
+           ELSE
+                DISPLAY REG-CLI-D.
+
+           DISPLAY "¿DESEA BUSCAR OTRO CLIENTE? S/N :" LINE 13
                                                             POSITION 03.
-           ACCEPT WKS-RES LINE 05 POSITION 39.
-           
+           ACCEPT WKS-RES LINE 13 POSITION 39.
+
            IF WKS-RES = "N"
                 MOVE 1 TO WKS-CLIENTES-LOOP
-           ELSE 
+           ELSE
                 MOVE 0 TO WKS-INVALID-KEY.
-           
-       
+
+       2001-SUGERIR-CERCANOS.
+           DISPLAY "VER REGISTROS CERCANOS A ESE ID S/N:" LINE 06
+                                                            POSITION 03.
+           ACCEPT WKS-VER-CERCANOS LINE 06 POSITION 41.
+
+           IF WKS-VER-CERCANOS = "S"
+               MOVE 0 TO WKS-BROWSE-EOF
+               MOVE 0 TO WKS-BROWSE-COUNT
+               MOVE 7 TO WKS-LINEA-CERCANO
+               START DCLIENTES KEY IS NOT < ID-CLIENTE-D
+                   INVALID KEY MOVE 1 TO WKS-BROWSE-EOF
+
+               IF WKS-BROWSE-EOF = 1
+                   DISPLAY "NO HAY REGISTROS CERCANOS" LINE 07
+                                                            POSITION 03
+               ELSE
+                   PERFORM 2002-MOSTRAR-CERCANO
+                       UNTIL WKS-BROWSE-COUNT = 5 OR WKS-BROWSE-EOF = 1
+               .
+
+       2002-MOSTRAR-CERCANO.
+           READ DCLIENTES NEXT AT END MOVE 1 TO WKS-BROWSE-EOF.
+
+           IF WKS-BROWSE-EOF = 0
+               DISPLAY REG-CLI-D LINE WKS-LINEA-CERCANO POSITION 03
+               ADD 1 TO WKS-LINEA-CERCANO
+               ADD 1 TO WKS-BROWSE-COUNT.
+
        3000-FIN.
            CLOSE DCLIENTES.
   
\ No newline at end of file
