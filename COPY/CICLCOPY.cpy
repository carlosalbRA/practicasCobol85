@@ -0,0 +1,17 @@
+      *SHARED BILLING-CYCLE RECORD LAYOUT - CICLOFAC FAMILY
+      *ONE RECORD PER ANNUITY CYCLE OWED BY A CLIENT: WHEN IT IS DUE,
+      *HOW MUCH, WHETHER IT WAS PAID AND WHEN, AND WHAT LATE FEE (IF
+      *ANY) WAS ASSESSED AFTER THE GRACE PERIOD. COPY WITH REPLACING
+      *TO RENAME EACH FIELD FOR A SUFFIXED FD, SO EVERY PROGRAM THAT
+      *TOUCHES A BILLING CYCLE DRAWS ITS FIELDS FROM ONE PLACE.
+        03 CICLO-KEY.
+           05 ID-CLIENTE-C     PIC 9(06).
+           05 NUM-CICLO-C      PIC 9(04).
+        03 FECHA-VENCE-C       PIC 9(08).
+        03 MONTO-ANUAL-C       PIC 9(07)V99.
+        03 STATUS-PAGO-C       PIC X(01).
+           88 CICLO-PAGADO-C        VALUE "P".
+           88 CICLO-PENDIENTE-C     VALUE "N".
+        03 FECHA-PAGO-C        PIC 9(08).
+        03 RECARGO-C           PIC 9(07)V99.
+        03 FECHA-RECARGO-C     PIC 9(08).
