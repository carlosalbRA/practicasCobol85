@@ -0,0 +1,10 @@
+      *SHARED CLIENT RECORD LAYOUT - DCLIENTE FAMILY
+      *COPY WITH REPLACING TO RENAME EACH FIELD WITH THE "-D" SUFFIX
+      *DCLIENTE-BASED PROGRAMS USE, SO EVERY PROGRAM THAT CARRIES THIS
+      *SHAPE OF CLIENT RECORD DRAWS ITS FIELDS FROM ONE PLACE.
+        03 ID-CLIENTE       PIC 9(06).
+        03 NOMBRE-CLIENTE   PIC A(20).
+        03 ID-TARJETA       PIC 99.
+        03 TIPO-TARG        PIC A(10).
+        03 ANUALIDAD        PIC 9(07)V99.
+        03 FECHA-ALTA       PIC 9(08).
