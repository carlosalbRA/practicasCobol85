@@ -0,0 +1,16 @@
+      *SHARED CLIENT RECORD LAYOUT - CLIENTES/ICLIENTES FAMILY
+      *COPY WITH NO REPLACING FOR THE UNSUFFIXED CLIENTES COPY, OR
+      *WITH REPLACING TO RENAME EACH FIELD FOR A SUFFIXED FD (-I, -H,
+      *-B, -R, ETC), SO EVERY PROGRAM THAT CARRIES THIS SHAPE OF
+      *CLIENT RECORD DRAWS ITS FIELDS FROM ONE PLACE.
+        03 ID-CLIENTE       PIC 9(06).
+        03 NOMBRE-CLIENTE   PIC A(20).
+        03 ID-TARGETA       PIC 99.
+        03 TIPO-TARG        PIC A(10).
+        03 ANUALIDAD        PIC 9(07)V99.
+        03 FECHA-ALTA       PIC 9(08).
+        03 OPERADOR         PIC X(08).
+        03 DIRECCION        PIC X(30).
+        03 TELEFONO         PIC X(10).
+        03 EMAIL            PIC X(30).
+        03 ESTADO-CLIENTE   PIC X(01).
