@@ -39,6 +39,13 @@
          03 CLAVE-VEN              PIC 9(03).
          03 NOMBRE-VEN             PIC X(30).
          03 VTAS-TOTALES           PIC 9(06)V99.
+         03 FECHA-VEN              PIC 9(08).
+
+       01 REG-VEN-TRAILER REDEFINES REG-VEN.
+         03 MARCA-TRAILER          PIC X(03).
+         03 CONTADOR-TRAILER       PIC 9(07).
+         03 TOTAL-TRAILER          PIC 9(07)V99.
+         03 FILLER                 PIC X(30).
 
        FD  REPORTE.
       *=================
@@ -55,10 +62,65 @@
        01  WKS-CLAVE-VEN                 PIC 9(03).
        01  WKS-NOMBRE-VEN                PIC X(30).
        01  WKS-VTAS-TOTALES              PIC 9(05)V99.
+       01  WKS-VTAS-VALIDAS              PIC 9(01) VALUE ZEROES.
+       01  WKS-VTAS-MAX                  PIC 9(05)V99 VALUE 50000.00.
+       01  WKS-CLAVE-VALIDA              PIC 9(01) VALUE ZEROES.
        01  WKS-TOTAL                     PIC 9(07)V99.
+       01  WKS-TOTAL-MES                 PIC 9(07)V99 VALUE 0.
+       01  WKS-TOTAL-ANIO                PIC 9(07)V99 VALUE 0.
+       01  WKS-INC-MES                   PIC 9(07)V99 VALUE 0.
+       01  WKS-INC-ANIO                  PIC 9(07)V99 VALUE 0.
+       01  WKS-COMISION                  PIC 9(06)V99 VALUE 0.
+       01  WKS-TASA-COMISION             PIC V999     VALUE 0.
+       01  WKS-VEN-CONTADOR              PIC 9(07)    VALUE 0.
+       01  WKS-VEN-TOTAL                 PIC 9(07)V99 VALUE 0.
+       01  WKS-ES-TRAILER                PIC 9(01)    VALUE 0.
        01  WKS-RES                       PIC X.
        01  WKS-WAIT                      PIC X.
 
+       01  WKS-FECHA-HOY                 PIC 9(08).
+       01  WKS-FECHA-HOY-R REDEFINES WKS-FECHA-HOY.
+         03 WKS-HOY-AAAA                 PIC 9(04).
+         03 WKS-HOY-MM                   PIC 9(02).
+         03 WKS-HOY-DD                   PIC 9(02).
+
+       01  WKS-FECHA-VEN-CMP             PIC 9(08).
+       01  WKS-FECHA-VEN-R REDEFINES WKS-FECHA-VEN-CMP.
+         03 WKS-VEN-AAAA                 PIC 9(04).
+         03 WKS-VEN-MM                   PIC 9(02).
+         03 WKS-VEN-DD                   PIC 9(02).
+
+      * --------------   ACUMULADO POR VENDEDOR  -------------------
+       01  WKS-VEND-COUNT                PIC 9(02) VALUE 0.
+       01  WKS-VEND-IDX                  PIC 9(02) VALUE 0.
+       01  WKS-VEND-ENCONTRADO           PIC 9(01) VALUE 0.
+
+       01  WKS-TABLA-VEND.
+         03 WKS-VEND-ENTRY OCCURS 50 TIMES.
+           05 WKS-VEND-CLAVE             PIC 9(03) VALUE 0.
+           05 WKS-VEND-NOMBRE            PIC X(30) VALUE SPACES.
+           05 WKS-VEND-TOT-MES           PIC 9(07)V99 VALUE 0.
+           05 WKS-VEND-TOT-ANIO          PIC 9(07)V99 VALUE 0.
+           05 WKS-VEND-USADO             PIC 9(01) VALUE 0.
+
+      * --------------   RANKING TOP-N VENDEDORES  -----------------
+       01  WKS-TOPN-COUNT                PIC 9(02) VALUE 5.
+       01  WKS-RANK-NUM                  PIC 9(02) VALUE 0.
+       01  WKS-BUSCA-IDX                 PIC 9(02) VALUE 0.
+       01  WKS-MEJOR-IDX                 PIC 9(02) VALUE 0.
+       01  WKS-MEJOR-VAL                 PIC 9(07)V99 VALUE 0.
+       01  WKS-MEJOR-ENCONTRADO          PIC 9(01) VALUE 0.
+
+      * --------------   EXCEPCIONES SIN VENTA  --------------------
+       01  WKS-EXCEP-COUNT               PIC 9(02) VALUE 0.
+       01  WKS-EXCEP-IDX                 PIC 9(02) VALUE 0.
+
+       01  WKS-TABLA-EXCEP.
+         03 WKS-EXCEP-ENTRY OCCURS 50 TIMES.
+           05 WKS-EXCEP-CLAVE            PIC 9(03) VALUE 0.
+           05 WKS-EXCEP-NOMBRE           PIC X(30) VALUE SPACES.
+           05 WKS-EXCEP-FECHA            PIC 9(08) VALUE 0.
+
       * --------------   VARIABLES DE REPORTE  --------------------
        01  WKS-ENC-1.
          03 FILLER                PIC X(24) VALUE SPACES.
@@ -76,6 +138,8 @@
          03 FILLER                PIC X(06)   VALUE "NOMBRE".
          03 FILLER                PIC X(28)   VALUE SPACES.
          03 FILLER                PIC X(12)   VALUE "VTAS TOTALES".
+         03 FILLER                PIC X(03)   VALUE SPACES.
+         03 FILLER                PIC X(09)   VALUE "COMISION ".
 
        01  WKS-DET-1.
         03 FILLER                PIC X(06)   VALUE SPACES.
@@ -84,17 +148,102 @@
         03 WKS-NOMBRE            PIC X(22).
         03 FILLER                PIC X(12)   VALUE SPACES.
         03 WKS-VTAS              PIC $ZZ,ZZZ.99.
+        03 FILLER                PIC X(02)   VALUE SPACES.
+        03 WKS-COM-R             PIC $ZZ,ZZZ.99.
 
        01  WKS-TOT-1.
         03 FILLER               PIC X(22)   VALUE SPACES.
         03 FILLER               PIC X(27)   VALUE
                      "TOTAL DE VENTAS MENSUALES: ".
         03 WKS-TOT-EDIT         PIC $ZZZ,ZZZ.99.
-	   
-	   01  WKS-LIN-FIN.
-		03 FILLER PIC X(05) VALUE SPACES.
-		03 FILLER PIC X(52) VALUE ALL "-".
-		03 FILLER PIC X(05) VALUE SPACES.
+
+       01  WKS-TOT-MES-1.
+        03 FILLER               PIC X(22)   VALUE SPACES.
+        03 FILLER               PIC X(27)   VALUE
+                     "TOTAL DE VENTAS DEL MES:   ".
+        03 WKS-TOT-MES-EDIT     PIC $ZZZ,ZZZ.99.
+
+       01  WKS-TOT-ANIO-1.
+        03 FILLER               PIC X(22)   VALUE SPACES.
+        03 FILLER               PIC X(27)   VALUE
+                     "TOTAL DE VENTAS DEL ANIO:  ".
+        03 WKS-TOT-ANIO-EDIT    PIC $ZZZ,ZZZ.99.
+
+       01  WKS-ENC-VEND.
+        03 FILLER               PIC X(22)   VALUE SPACES.
+        03 FILLER               PIC X(24)
+                     VALUE "VENTAS POR VENDEDOR".
+
+       01  WKS-ENC-VEND-CAMPOS.
+        03 FILLER                PIC X(05)   VALUE SPACES.
+        03 FILLER                PIC X(05)   VALUE "CLAVE".
+        03 FILLER                PIC X(06)   VALUE SPACES.
+        03 FILLER                PIC X(06)   VALUE "NOMBRE".
+        03 FILLER                PIC X(19)   VALUE SPACES.
+        03 FILLER                PIC X(09)   VALUE "TOT. MES ".
+        03 FILLER                PIC X(03)   VALUE SPACES.
+        03 FILLER                PIC X(09)   VALUE "TOT. ANIO".
+
+       01  WKS-DET-VEND-1.
+        03 FILLER                PIC X(06)   VALUE SPACES.
+        03 WKS-VEND-CLAVE-R      PIC 9(03).
+        03 FILLER                PIC X(07)   VALUE SPACES.
+        03 WKS-VEND-NOMBRE-R     PIC X(22).
+        03 FILLER                PIC X(01)   VALUE SPACES.
+        03 WKS-VEND-MES-R        PIC $ZZ,ZZZ.99.
+        03 FILLER                PIC X(02)   VALUE SPACES.
+        03 WKS-VEND-ANIO-R       PIC $ZZ,ZZZ.99.
+
+       01  WKS-LIN-FIN.
+        03 FILLER PIC X(05) VALUE SPACES.
+        03 FILLER PIC X(52) VALUE ALL "-".
+        03 FILLER PIC X(05) VALUE SPACES.
+
+       01  WKS-ENC-EXCEP.
+        03 FILLER               PIC X(22)   VALUE SPACES.
+        03 FILLER               PIC X(28)
+                     VALUE "VENDEDORES SIN VENTAS".
+
+       01  WKS-ENC-EXCEP-CAMPOS.
+        03 FILLER                PIC X(05)   VALUE SPACES.
+        03 FILLER                PIC X(05)   VALUE "CLAVE".
+        03 FILLER                PIC X(06)   VALUE SPACES.
+        03 FILLER                PIC X(06)   VALUE "NOMBRE".
+        03 FILLER                PIC X(19)   VALUE SPACES.
+        03 FILLER                PIC X(05)   VALUE "FECHA".
+
+       01  WKS-DET-EXCEP-1.
+        03 FILLER                PIC X(06)   VALUE SPACES.
+        03 WKS-EXCEP-CLAVE-R     PIC 9(03).
+        03 FILLER                PIC X(07)   VALUE SPACES.
+        03 WKS-EXCEP-NOMBRE-R    PIC X(22).
+        03 FILLER                PIC X(01)   VALUE SPACES.
+        03 WKS-EXCEP-FECHA-R     PIC 9(08).
+
+       01  WKS-ENC-TOPN.
+        03 FILLER               PIC X(22)   VALUE SPACES.
+        03 FILLER               PIC X(28)
+                     VALUE "TOP VENDEDORES DEL ANIO".
+
+       01  WKS-ENC-TOPN-CAMPOS.
+        03 FILLER                PIC X(05)   VALUE SPACES.
+        03 FILLER                PIC X(04)   VALUE "LUG.".
+        03 FILLER                PIC X(04)   VALUE SPACES.
+        03 FILLER                PIC X(05)   VALUE "CLAVE".
+        03 FILLER                PIC X(06)   VALUE SPACES.
+        03 FILLER                PIC X(06)   VALUE "NOMBRE".
+        03 FILLER                PIC X(18)   VALUE SPACES.
+        03 FILLER                PIC X(09)   VALUE "TOT. ANIO".
+
+       01  WKS-DET-TOPN-1.
+        03 FILLER                PIC X(05)   VALUE SPACES.
+        03 WKS-TOPN-RANK-R       PIC 9(02).
+        03 FILLER                PIC X(05)   VALUE SPACES.
+        03 WKS-TOPN-CLAVE-R      PIC 9(03).
+        03 FILLER                PIC X(07)   VALUE SPACES.
+        03 WKS-TOPN-NOMBRE-R     PIC X(22).
+        03 FILLER                PIC X(01)   VALUE SPACES.
+        03 WKS-TOPN-ANIO-R       PIC $ZZ,ZZZ.99.
 
       *
        PROCEDURE              DIVISION.
@@ -155,12 +304,44 @@
       *
        12500-CAPTURA-DATOS.
       *=====================
-           DISPLAY "INTRODUZCA LA CLAVE DEL VENDEDOR"
-           ACCEPT WKS-CLAVE-VEN.
+           MOVE 0 TO WKS-CLAVE-VALIDA.
+           PERFORM 12520-VALIDA-CLAVE UNTIL WKS-CLAVE-VALIDA = 1.
+
            DISPLAY "INTRODUZCA EL NOMBRE DEL VENDEDOR"
            ACCEPT WKS-NOMBRE-VEN.
+
+           MOVE 0 TO WKS-VTAS-VALIDAS.
+           PERFORM 12550-VALIDA-VENTAS UNTIL WKS-VTAS-VALIDAS = 1.
+
+      *
+       12520-VALIDA-CLAVE.
+      *=====================
+           DISPLAY "INTRODUZCA LA CLAVE DEL VENDEDOR"
+           ACCEPT WKS-CLAVE-VEN.
+           MOVE 1 TO WKS-CLAVE-VALIDA.
+
+           IF WKS-CLAVE-VEN = 999
+              MOVE 0 TO WKS-CLAVE-VALIDA
+              DISPLAY "CLAVE INVALIDA, 999 ESTA RESERVADA PARA EL"
+              DISPLAY "REGISTRO TRAILER DEL ARCHIVO".
+
+      *
+       12550-VALIDA-VENTAS.
+      *=====================
            DISPLAY "INTRODUZCA LAS VENTAS MENSUALES:"
            ACCEPT WKS-VTAS-TOTALES.
+           MOVE 1 TO WKS-VTAS-VALIDAS.
+
+           IF WKS-VTAS-TOTALES NOT NUMERIC
+              MOVE 0 TO WKS-VTAS-VALIDAS.
+
+           IF WKS-VTAS-VALIDAS = 1
+              IF WKS-VTAS-TOTALES > WKS-VTAS-MAX
+                 MOVE 0 TO WKS-VTAS-VALIDAS.
+
+           IF WKS-VTAS-VALIDAS = 0
+              DISPLAY "VENTA INVALIDA, DEBE SER MAYOR A CERO Y NO "
+              DISPLAY "MAYOR A " WKS-VTAS-MAX.
 
       *
        12700-MUEVE-DATOS.
@@ -168,14 +349,26 @@
            MOVE WKS-CLAVE-VEN    TO CLAVE-VEN.
            MOVE WKS-NOMBRE-VEN   TO NOMBRE-VEN.
            MOVE WKS-VTAS-TOTALES TO VTAS-TOTALES.
+           ACCEPT FECHA-VEN FROM DATE YYYYMMDD.
            WRITE REG-VEN.
+           ADD 1            TO WKS-VEN-CONTADOR.
+           ADD VTAS-TOTALES TO WKS-VEN-TOTAL.
 
       *
        13000-FIN-GEN-ARC.
       *==================
+           PERFORM 13001-ESCRIBE-TRAILER.
            CLOSE VENDEDOR.
            DISPLAY "ARCHIVO GENERADO..."  LINE 12 POSITION 05.
 
+      *
+       13001-ESCRIBE-TRAILER.
+      *=======================
+           MOVE "999"           TO MARCA-TRAILER.
+           MOVE WKS-VEN-CONTADOR TO CONTADOR-TRAILER.
+           MOVE WKS-VEN-TOTAL    TO TOTAL-TRAILER.
+           WRITE REG-VEN.
+
       ***************************************************
       **** COMIENZA PROCESO DE GENERACIÓN DE REPORTE ****
       ***************************************************
@@ -194,14 +387,26 @@
       *-----------------------
            OPEN INPUT VENDEDOR
            OUTPUT REPORTE.
+           ACCEPT WKS-FECHA-HOY FROM DATE YYYYMMDD.
            PERFORM 200150-LEE-ARCHIVO.
            IF WKS-FIN-REP = 0
               PERFORM 200170-GENERA-ENCABEZADO.
       *
        200150-LEE-ARCHIVO.
+      *--------------------
+           MOVE 1 TO WKS-ES-TRAILER.
+           PERFORM 200151-LEE-UN-REGISTRO
+              UNTIL WKS-ES-TRAILER = 0 OR WKS-FIN-REP = 1.
+      *
+       200151-LEE-UN-REGISTRO.
       *--------------------
            READ VENDEDOR
               AT END MOVE 1 TO WKS-FIN-REP.
+
+           MOVE 0 TO WKS-ES-TRAILER.
+           IF WKS-FIN-REP = 0
+              IF CLAVE-VEN = 999
+                 MOVE 1 TO WKS-ES-TRAILER.
       *
        200170-GENERA-ENCABEZADO.
       *-------------------------
@@ -223,29 +428,208 @@
            MOVE NOMBRE-VEN         TO   WKS-NOMBRE.
            MOVE VTAS-TOTALES       TO   WKS-VTAS.
            ADD  VTAS-TOTALES       TO   WKS-TOTAL.
+
+           PERFORM 200205-CALCULA-COMISION.
+           MOVE WKS-COMISION       TO   WKS-COM-R.
+
+           MOVE FECHA-VEN          TO   WKS-FECHA-VEN-CMP.
+           MOVE 0                  TO   WKS-INC-MES.
+           MOVE 0                  TO   WKS-INC-ANIO.
+
+           IF WKS-VEN-AAAA = WKS-HOY-AAAA
+              ADD  VTAS-TOTALES    TO   WKS-TOTAL-ANIO
+              MOVE VTAS-TOTALES    TO   WKS-INC-ANIO
+              IF WKS-VEN-MM = WKS-HOY-MM
+                 ADD  VTAS-TOTALES TO   WKS-TOTAL-MES
+                 MOVE VTAS-TOTALES TO   WKS-INC-MES.
+
+           PERFORM 200210-ACUMULA-VENDEDOR.
+
+           IF VTAS-TOTALES = 0
+              PERFORM 200207-REGISTRA-EXCEPCION.
+
            IF WKS-CONT-LIN > 60
              PERFORM 200170-GENERA-ENCABEZADO.
            MOVE WKS-DET-1          TO   LINEA
            WRITE LINEA AFTER 1
            ADD 1 TO WKS-CONT-LIN.
            PERFORM  200150-LEE-ARCHIVO.
+      *
+       200205-CALCULA-COMISION.
+      *-----------------------
+           IF VTAS-TOTALES < 10000.00
+              MOVE .050 TO WKS-TASA-COMISION
+           ELSE
+              IF VTAS-TOTALES < 30000.00
+                 MOVE .080 TO WKS-TASA-COMISION
+              ELSE
+                 MOVE .120 TO WKS-TASA-COMISION.
+
+           MULTIPLY VTAS-TOTALES BY WKS-TASA-COMISION
+                                       GIVING WKS-COMISION.
+      *
+       200207-REGISTRA-EXCEPCION.
+      *-----------------------
+           IF WKS-EXCEP-COUNT < 50
+              ADD 1 TO WKS-EXCEP-COUNT
+              MOVE CLAVE-VEN  TO WKS-EXCEP-CLAVE (WKS-EXCEP-COUNT)
+              MOVE NOMBRE-VEN TO WKS-EXCEP-NOMBRE (WKS-EXCEP-COUNT)
+              MOVE FECHA-VEN  TO WKS-EXCEP-FECHA (WKS-EXCEP-COUNT).
+      *
+       200210-ACUMULA-VENDEDOR.
+      *-----------------------
+           MOVE 0 TO WKS-VEND-ENCONTRADO.
+           MOVE 1 TO WKS-VEND-IDX.
+           PERFORM 200220-BUSCA-VENDEDOR
+              UNTIL WKS-VEND-IDX > WKS-VEND-COUNT
+                 OR WKS-VEND-ENCONTRADO = 1.
+
+           IF WKS-VEND-ENCONTRADO = 0
+              IF WKS-VEND-COUNT < 50
+                 ADD 1 TO WKS-VEND-COUNT
+                 MOVE WKS-VEND-COUNT TO WKS-VEND-IDX
+                 MOVE CLAVE-VEN  TO WKS-VEND-CLAVE (WKS-VEND-IDX)
+                 MOVE NOMBRE-VEN TO WKS-VEND-NOMBRE (WKS-VEND-IDX).
+
+           IF WKS-VEND-IDX NOT > WKS-VEND-COUNT
+              ADD WKS-INC-MES  TO WKS-VEND-TOT-MES (WKS-VEND-IDX)
+              ADD WKS-INC-ANIO TO WKS-VEND-TOT-ANIO (WKS-VEND-IDX).
+      *
+       200220-BUSCA-VENDEDOR.
+      *-----------------------
+           IF CLAVE-VEN = WKS-VEND-CLAVE (WKS-VEND-IDX)
+              MOVE 1 TO WKS-VEND-ENCONTRADO
+           ELSE
+              ADD 1 TO WKS-VEND-IDX.
       *
        200300-TERMINA-GEN-REP.
       *--------------------
            MOVE WKS-TOTAL        TO  WKS-TOT-EDIT.
-		   
-		   MOVE WKS-LIN-FIN      TO LINEA.
+           MOVE WKS-TOTAL-MES    TO  WKS-TOT-MES-EDIT.
+           MOVE WKS-TOTAL-ANIO   TO  WKS-TOT-ANIO-EDIT.
+
+           MOVE WKS-LIN-FIN      TO LINEA.
+           WRITE  LINEA AFTER 1.
+
+           MOVE WKS-TOT-1        TO  LINEA.
+           WRITE  LINEA AFTER 1.
+
+           MOVE WKS-TOT-MES-1    TO  LINEA.
+           WRITE  LINEA AFTER 1.
+
+           MOVE WKS-TOT-ANIO-1   TO  LINEA.
            WRITE  LINEA AFTER 1.
-	
-		   
-		   MOVE WKS-TOT-1        TO  LINEA.
-		   WRITE  LINEA AFTER 1.
-		   
+
+           PERFORM 200310-IMPRIME-VENDEDORES.
+           PERFORM 200330-IMPRIME-EXCEPCIONES.
+           PERFORM 200350-IMPRIME-TOP-N.
+
            CLOSE VENDEDOR
                  REPORTE.
            DISPLAY "REPORTE GENERADO..."  LINE 12 POSITION 05.
            DISPLAY "ACEPTAR"              LINE 13 POSITION 05
            ACCEPT WKS-WAIT                LINE 13 POSITION 15.
+      *
+       200310-IMPRIME-VENDEDORES.
+      *-----------------------
+           MOVE WKS-LIN-FIN         TO  LINEA.
+           WRITE  LINEA AFTER 1.
+           MOVE WKS-ENC-VEND        TO  LINEA.
+           WRITE  LINEA AFTER 1.
+           MOVE WKS-ENC-VEND-CAMPOS TO  LINEA.
+           WRITE  LINEA AFTER 2.
+
+           MOVE 1 TO WKS-VEND-IDX.
+           PERFORM 200320-IMPRIME-VENDEDOR-1
+              UNTIL WKS-VEND-IDX > WKS-VEND-COUNT.
+      *
+       200320-IMPRIME-VENDEDOR-1.
+      *-----------------------
+           MOVE WKS-VEND-CLAVE (WKS-VEND-IDX)    TO WKS-VEND-CLAVE-R.
+           MOVE WKS-VEND-NOMBRE (WKS-VEND-IDX)   TO WKS-VEND-NOMBRE-R.
+           MOVE WKS-VEND-TOT-MES (WKS-VEND-IDX)  TO WKS-VEND-MES-R.
+           MOVE WKS-VEND-TOT-ANIO (WKS-VEND-IDX) TO WKS-VEND-ANIO-R.
+           MOVE WKS-DET-VEND-1 TO LINEA.
+           WRITE LINEA AFTER 1.
+           ADD 1 TO WKS-VEND-IDX.
+      *
+       200330-IMPRIME-EXCEPCIONES.
+      *-----------------------
+           IF WKS-EXCEP-COUNT > 0
+              MOVE WKS-LIN-FIN          TO  LINEA
+              WRITE  LINEA AFTER 1
+              MOVE WKS-ENC-EXCEP        TO  LINEA
+              WRITE  LINEA AFTER 1
+              MOVE WKS-ENC-EXCEP-CAMPOS TO  LINEA
+              WRITE  LINEA AFTER 2
+              MOVE 1 TO WKS-EXCEP-IDX
+              PERFORM 200340-IMPRIME-EXCEPCION-1
+                 UNTIL WKS-EXCEP-IDX > WKS-EXCEP-COUNT.
+      *
+       200340-IMPRIME-EXCEPCION-1.
+      *-----------------------
+           MOVE WKS-EXCEP-CLAVE (WKS-EXCEP-IDX)
+                                     TO WKS-EXCEP-CLAVE-R.
+           MOVE WKS-EXCEP-NOMBRE (WKS-EXCEP-IDX)
+                                     TO WKS-EXCEP-NOMBRE-R.
+           MOVE WKS-EXCEP-FECHA (WKS-EXCEP-IDX)
+                                     TO WKS-EXCEP-FECHA-R.
+           MOVE WKS-DET-EXCEP-1 TO LINEA.
+           WRITE LINEA AFTER 1.
+           ADD 1 TO WKS-EXCEP-IDX.
+      *
+       200350-IMPRIME-TOP-N.
+      *-----------------------
+           IF WKS-VEND-COUNT > 0
+              MOVE WKS-LIN-FIN         TO  LINEA
+              WRITE  LINEA AFTER 1
+              MOVE WKS-ENC-TOPN        TO  LINEA
+              WRITE  LINEA AFTER 1
+              MOVE WKS-ENC-TOPN-CAMPOS TO  LINEA
+              WRITE  LINEA AFTER 2
+              MOVE 0 TO WKS-RANK-NUM
+              PERFORM 200360-IMPRIME-RANK
+                 UNTIL WKS-RANK-NUM = WKS-TOPN-COUNT
+                    OR WKS-RANK-NUM = WKS-VEND-COUNT.
+      *
+       200360-IMPRIME-RANK.
+      *-----------------------
+           PERFORM 200370-BUSCA-MEJOR.
+
+           ADD 1 TO WKS-RANK-NUM.
+           MOVE 1 TO WKS-VEND-USADO (WKS-MEJOR-IDX).
+           MOVE WKS-RANK-NUM TO WKS-TOPN-RANK-R.
+           MOVE WKS-VEND-CLAVE (WKS-MEJOR-IDX)  TO WKS-TOPN-CLAVE-R.
+           MOVE WKS-VEND-NOMBRE (WKS-MEJOR-IDX) TO WKS-TOPN-NOMBRE-R.
+           MOVE WKS-VEND-TOT-ANIO (WKS-MEJOR-IDX)
+                                                 TO WKS-TOPN-ANIO-R.
+           MOVE WKS-DET-TOPN-1 TO LINEA.
+           WRITE LINEA AFTER 1.
+      *
+       200370-BUSCA-MEJOR.
+      *-----------------------
+           MOVE 0 TO WKS-MEJOR-IDX.
+           MOVE 0 TO WKS-MEJOR-VAL.
+           MOVE 0 TO WKS-MEJOR-ENCONTRADO.
+           MOVE 1 TO WKS-BUSCA-IDX.
+           PERFORM 200380-COMPARA-MEJOR
+              UNTIL WKS-BUSCA-IDX > WKS-VEND-COUNT.
+      *
+       200380-COMPARA-MEJOR.
+      *-----------------------
+           IF WKS-VEND-USADO (WKS-BUSCA-IDX) = 0
+              IF WKS-MEJOR-ENCONTRADO = 0
+                 MOVE WKS-VEND-TOT-ANIO (WKS-BUSCA-IDX)
+                                                 TO WKS-MEJOR-VAL
+                 MOVE WKS-BUSCA-IDX TO WKS-MEJOR-IDX
+                 MOVE 1 TO WKS-MEJOR-ENCONTRADO
+              ELSE
+                 IF WKS-VEND-TOT-ANIO (WKS-BUSCA-IDX) > WKS-MEJOR-VAL
+                    MOVE WKS-VEND-TOT-ANIO (WKS-BUSCA-IDX)
+                                                 TO WKS-MEJOR-VAL
+                    MOVE WKS-BUSCA-IDX TO WKS-MEJOR-IDX.
+
+           ADD 1 TO WKS-BUSCA-IDX.
 
 
 
