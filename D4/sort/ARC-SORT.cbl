@@ -6,33 +6,76 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT CLIENTES ASSIGN TO DISK.
+           SELECT CLIENTES2 ASSIGN TO DISK.
 		   SELECT WORKCLI ASSIGN TO DISK.
 		   SELECT ORDENADO ASSIGN TO DISK.
         
        DATA DIVISION.
        FILE SECTION.
        FD CLIENTES.
-       01 REG-CLI. 
-			03 FILLER PIC X(50).
-		
+       01 REG-CLI.
+			03 FILLER PIC X(134).
+       01 REG-CLI-VIEW REDEFINES REG-CLI.
+			03 FILLER PIC X(133).
+			03 ESTADO-CLIENTE-C PIC X(01).
+
+       FD CLIENTES2.
+       01 REG-CLI2.
+			03 FILLER PIC X(134).
+       01 REG-CLI2-VIEW REDEFINES REG-CLI2.
+			03 FILLER PIC X(133).
+			03 ESTADO-CLIENTE-C2 PIC X(01).
+
 	   FD ORDENADO.
-        01 REG-CLI-S 
-			03 FILLER PIC X(50).
-			
+        01 REG-CLI-S.
+			03 FILLER PIC X(134).
+
 	   SD WORKCLI.
         01 REG-CLI-W.
-			03 ID-CLIENTE-W       PIC 9(04).
+			03 ID-CLIENTE-W       PIC 9(06).
 			03 NOMBRE-CLIENTE-W   PIC A(20).
-			03 FILLER PIC X(26).
+			03 FILLER PIC X(02).
+			03 TIPO-TARG-W        PIC A(10).
+			03 FILLER PIC X(96).
         
        WORKING-STORAGE SECTION.
+       01 WKS-FIN-CLI PIC 9 VALUE 0.
+       01 WKS-FIN-CLI2 PIC 9 VALUE 0.
       
        PROCEDURE DIVISION.
        INICIO.
-           SORT WORKCLI ON ASCENDING KEY NOMBRE-CLIENTE-W
-		   USING CLIENTES 
+           SORT WORKCLI ON ASCENDING KEY TIPO-TARG-W
+                          ASCENDING KEY NOMBRE-CLIENTE-W
+               INPUT PROCEDURE IS 1000-FILTRA-ACTIVOS
 		   GIVING ORDENADO.
-           STOP RUN.
+           GOBACK.
+
+       1000-FILTRA-ACTIVOS.
+           OPEN INPUT CLIENTES.
+           OPEN INPUT CLIENTES2.
+           PERFORM 1001-LEE-CLIENTE.
+           PERFORM 1002-PROCESA-CLIENTE UNTIL WKS-FIN-CLI = 1.
+           CLOSE CLIENTES.
+
+           PERFORM 1003-LEE-CLIENTE2.
+           PERFORM 1004-PROCESA-CLIENTE2 UNTIL WKS-FIN-CLI2 = 1.
+           CLOSE CLIENTES2.
+
+       1001-LEE-CLIENTE.
+           READ CLIENTES AT END MOVE 1 TO WKS-FIN-CLI.
+
+       1002-PROCESA-CLIENTE.
+           IF ESTADO-CLIENTE-C = "A"
+              RELEASE REG-CLI-W FROM REG-CLI.
+           PERFORM 1001-LEE-CLIENTE.
+
+       1003-LEE-CLIENTE2.
+           READ CLIENTES2 AT END MOVE 1 TO WKS-FIN-CLI2.
+
+       1004-PROCESA-CLIENTE2.
+           IF ESTADO-CLIENTE-C2 = "A"
+              RELEASE REG-CLI-W FROM REG-CLI2.
+           PERFORM 1003-LEE-CLIENTE2.
 	       
  
            
