@@ -0,0 +1,188 @@
+      *MI PROGRAMA DE CIERRE DE DIA - CORRE LOS LOTES EN ORDEN
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CIE-DIA.
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ICLIENTES ASSIGN TO DISK INDEXED ACCESS MODE IS
+                DYNAMIC RECORD KEY IS ID-CLIENTE-I.
+
+           SELECT ORDENADO ASSIGN TO DISK.
+           SELECT CLIENTES2 ASSIGN TO DISK.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ICLIENTES.
+       01 REG-CLI-I.
+       COPY CLICOPY
+           REPLACING ==ID-CLIENTE== BY ==ID-CLIENTE-I==
+                     ==NOMBRE-CLIENTE== BY ==NOMBRE-CLIENTE-I==
+                     ==ID-TARGETA== BY ==ID-TARGETA-I==
+                     ==TIPO-TARG== BY ==TIPO-TARG-I==
+                     ==ANUALIDAD== BY ==ANUALIDAD-I==
+                     ==FECHA-ALTA== BY ==FECHA-ALTA-I==
+                     ==OPERADOR== BY ==OPERADOR-I==
+                     ==DIRECCION== BY ==DIRECCION-I==
+                     ==TELEFONO== BY ==TELEFONO-I==
+                     ==EMAIL== BY ==EMAIL-I==
+                     ==ESTADO-CLIENTE== BY ==ESTADO-CLIENTE-I==.
+
+       FD CLIENTES2.
+       01 REG-CLI-2.
+       COPY CLICOPY
+           REPLACING ==ID-CLIENTE== BY ==ID-CLIENTE-2==
+                     ==NOMBRE-CLIENTE== BY ==NOMBRE-CLIENTE-2==
+                     ==ID-TARGETA== BY ==ID-TARGETA-2==
+                     ==TIPO-TARG== BY ==TIPO-TARG-2==
+                     ==ANUALIDAD== BY ==ANUALIDAD-2==
+                     ==FECHA-ALTA== BY ==FECHA-ALTA-2==
+                     ==OPERADOR== BY ==OPERADOR-2==
+                     ==DIRECCION== BY ==DIRECCION-2==
+                     ==TELEFONO== BY ==TELEFONO-2==
+                     ==EMAIL== BY ==EMAIL-2==
+                     ==ESTADO-CLIENTE== BY ==ESTADO-CLIENTE-2==.
+
+       FD ORDENADO.
+       01 REG-CLI-S.
+           03 FILLER PIC X(134).
+       01 REG-CLI-S-VIEW REDEFINES REG-CLI-S.
+           03 FILLER          PIC X(38).
+           03 ANUALIDAD-S     PIC 9(07)V99.
+           03 FILLER          PIC X(87).
+
+       WORKING-STORAGE SECTION.
+       01 WKS-PASO PIC 9(01) VALUE 0.
+
+       01 WKS-EOF-ICLI       PIC 9 VALUE 0.
+       01 WKS-EOF-CLI2       PIC 9 VALUE 0.
+       01 WKS-EOF-ORD        PIC 9 VALUE 0.
+       01 WKS-CONT-ICLI-ACT  PIC 9(06) VALUE 0.
+       01 WKS-CONT-ORD       PIC 9(06) VALUE 0.
+       01 WKS-SUMA-ICLI-ACT  PIC 9(09)V99 VALUE 0.
+       01 WKS-SUMA-ORD       PIC 9(09)V99 VALUE 0.
+       01 WKS-DESCUADRE      PIC 9 VALUE 0.
+
+       PROCEDURE DIVISION.
+       INICIO.
+           DISPLAY "CIERRE DE DIA - PROCESOS POR LOTES" LINE 01
+                                                       POSITION 03.
+           PERFORM 1000-CAPTURA.
+           PERFORM 2000-REINDEXA.
+           PERFORM 2500-CONTROL-TOTAL-ICLIENTES.
+           PERFORM 3000-ORDENA.
+           PERFORM 3500-CONTROL-TOTAL-ORDENADO.
+           PERFORM 3600-VERIFICA-CONTROL.
+
+           IF WKS-DESCUADRE = 1
+               DISPLAY "CIERRE DE DIA ABORTADO POR DESCUADRE DE"
+                       " CONTROL" LINE 07 POSITION 03
+           ELSE
+               PERFORM 4000-REPORTE
+               PERFORM 5000-RESPALDO
+               DISPLAY "CIERRE DE DIA TERMINADO" LINE 08 POSITION 03
+           END-IF.
+           STOP RUN.
+
+       1000-CAPTURA.
+           MOVE 1 TO WKS-PASO.
+           DISPLAY "PASO 1 DE 5 - CAPTURA DE CLIENTES" LINE 03
+                                                       POSITION 03.
+           CALL "ARC-SEC".
+
+       2000-REINDEXA.
+           MOVE 2 TO WKS-PASO.
+           DISPLAY "PASO 2 DE 5 - RECONSTRUCCION DE INDICE" LINE 04
+                                                       POSITION 03.
+           CALL "CLI-RAN".
+
+      *CAPTURA EL TOTAL DE CONTROL (CONTEO Y SUMA DE ANUALIDAD DE
+      *CLIENTES ACTIVOS) JUSTO DESPUES DE RECONSTRUIR EL INDICE, PARA
+      *COMPARARLO CONTRA EL MISMO TOTAL TOMADO DESPUES DEL ORDENAMIENTO
+      *Y DETECTAR CUALQUIER PERDIDA SILENCIOSA DE REGISTROS EN EL LOTE.
+      *CLI-RAN SOLO RECONSTRUYE ICLIENTES A PARTIR DE CLIENTES, POR LO
+      *QUE CLIENTES2 SE LEE POR SEPARADO AQUI PARA QUE EL TOTAL CUBRA
+      *LA MISMA POBLACION QUE ARC-SORT (QUE SI FUSIONA AMBOS ARCHIVOS).
+       2500-CONTROL-TOTAL-ICLIENTES.
+           OPEN INPUT ICLIENTES.
+           MOVE LOW-VALUES TO ID-CLIENTE-I.
+           START ICLIENTES KEY IS NOT < ID-CLIENTE-I
+                       INVALID KEY MOVE 1 TO WKS-EOF-ICLI.
+
+           PERFORM 2510-LEER-ICLIENTES UNTIL WKS-EOF-ICLI = 1.
+           CLOSE ICLIENTES.
+
+           OPEN INPUT CLIENTES2.
+           PERFORM 2520-LEER-CLIENTES2 UNTIL WKS-EOF-CLI2 = 1.
+           CLOSE CLIENTES2.
+
+       2510-LEER-ICLIENTES.
+           READ ICLIENTES NEXT AT END MOVE 1 TO WKS-EOF-ICLI.
+
+           IF WKS-EOF-ICLI = 0
+               IF ESTADO-CLIENTE-I = "A"
+                   ADD 1 TO WKS-CONT-ICLI-ACT
+                   ADD ANUALIDAD-I TO WKS-SUMA-ICLI-ACT
+               END-IF
+           END-IF.
+
+       2520-LEER-CLIENTES2.
+           READ CLIENTES2 AT END MOVE 1 TO WKS-EOF-CLI2.
+
+           IF WKS-EOF-CLI2 = 0
+               IF ESTADO-CLIENTE-2 = "A"
+                   ADD 1 TO WKS-CONT-ICLI-ACT
+                   ADD ANUALIDAD-2 TO WKS-SUMA-ICLI-ACT
+               END-IF
+           END-IF.
+
+       3000-ORDENA.
+           MOVE 3 TO WKS-PASO.
+           DISPLAY "PASO 3 DE 5 - ORDENAMIENTO PARA CORREO" LINE 05
+                                                       POSITION 03.
+           CALL "ARC-SORT".
+
+      *ARC-SORT YA DEJA UNICAMENTE A LOS CLIENTES ACTIVOS DE CLIENTES
+      *Y CLIENTES2 EN ORDENADO, ASI QUE EL CONTEO Y LA SUMA DE ESTE
+      *PASO CUBREN LA MISMA POBLACION QUE EL TOTAL DE CONTROL TOMADO
+      *EN 2500 (ICLIENTES MAS CLIENTES2).
+       3500-CONTROL-TOTAL-ORDENADO.
+           OPEN INPUT ORDENADO.
+           PERFORM 3510-LEER-ORDENADO UNTIL WKS-EOF-ORD = 1.
+           CLOSE ORDENADO.
+
+       3510-LEER-ORDENADO.
+           READ ORDENADO AT END MOVE 1 TO WKS-EOF-ORD.
+
+           IF WKS-EOF-ORD = 0
+               ADD 1 TO WKS-CONT-ORD
+               ADD ANUALIDAD-S TO WKS-SUMA-ORD
+           END-IF.
+
+       3600-VERIFICA-CONTROL.
+           IF WKS-CONT-ICLI-ACT NOT = WKS-CONT-ORD OR
+              WKS-SUMA-ICLI-ACT NOT = WKS-SUMA-ORD
+               MOVE 1 TO WKS-DESCUADRE
+               DISPLAY "***** ALERTA: DESCUADRE DE CONTROL EN EL"
+                       " CIERRE DE DIA *****" LINE 09 POSITION 03
+               DISPLAY "CLIENTES ACTIVOS  - INDICE: " WKS-CONT-ICLI-ACT
+                       "  ORDENADO: " WKS-CONT-ORD LINE 10 POSITION 03
+               DISPLAY "SUMA ANUALIDAD    - INDICE: " WKS-SUMA-ICLI-ACT
+                       "  ORDENADO: " WKS-SUMA-ORD LINE 11 POSITION 03
+               DISPLAY "AVISAR AL OPERADOR EN TURNO, PROCESO"
+                       " DETENIDO" LINE 12 POSITION 03
+           ELSE
+               MOVE 0 TO WKS-DESCUADRE
+           END-IF.
+
+       4000-REPORTE.
+           MOVE 4 TO WKS-PASO.
+           DISPLAY "PASO 4 DE 5 - REPORTE FINANCIERO" LINE 06
+                                                       POSITION 03.
+           CALL "PRA-FIN".
+
+       5000-RESPALDO.
+           MOVE 5 TO WKS-PASO.
+           DISPLAY "PASO 5 DE 5 - RESPALDO NOCTURNO OFFSITE" LINE 07
+                                                       POSITION 03.
+           CALL "BAK-CLI".
