@@ -0,0 +1,125 @@
+      *MI PROGRAMA DE RESPALDO NOCTURNO DE CLIENTES Y DCLIENTE
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BAK-CLI.
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLIENTES ASSIGN TO DISK.
+
+           SELECT DCLIENTE ASSIGN TO DISK INDEXED ACCESS MODE IS
+                DYNAMIC
+                RECORD KEY IS ID-CLIENTE-D
+                ALTERNATE RECORD KEY IS ID-TARJETA-D WITH DUPLICATES
+                ALTERNATE RECORD KEY IS FECHA-ALTA-D WITH DUPLICATES.
+
+           SELECT BAKCLI ASSIGN TO DISK.
+           SELECT BAKDCLI ASSIGN TO DISK.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CLIENTES.
+       01 REG-CLI.
+       COPY CLICOPY.
+
+       FD DCLIENTE.
+       01 REG-CLI-D.
+       COPY DCLICOPY
+           REPLACING ==ID-CLIENTE== BY ==ID-CLIENTE-D==
+                     ==NOMBRE-CLIENTE== BY ==NOMBRE-CLIENTE-D==
+                     ==ID-TARJETA== BY ==ID-TARJETA-D==
+                     ==TIPO-TARG== BY ==TIPO-TARG-D==
+                     ==ANUALIDAD== BY ==ANUALIDAD-D==
+                     ==FECHA-ALTA== BY ==FECHA-ALTA-D==.
+
+      *ARCHIVO SECUENCIAL PLANO CON LA MISMA FORMA DE CLIENTES, LISTO
+      *PARA TRANSFERIRSE A UN MEDIO EXTERNO SIN DEPENDER DEL INDICE.
+       FD BAKCLI.
+       01 REG-CLI-BAK.
+       COPY CLICOPY
+           REPLACING ==ID-CLIENTE== BY ==ID-CLIENTE-BAK==
+                     ==NOMBRE-CLIENTE== BY ==NOMBRE-CLIENTE-BAK==
+                     ==ID-TARGETA== BY ==ID-TARGETA-BAK==
+                     ==TIPO-TARG== BY ==TIPO-TARG-BAK==
+                     ==ANUALIDAD== BY ==ANUALIDAD-BAK==
+                     ==FECHA-ALTA== BY ==FECHA-ALTA-BAK==
+                     ==OPERADOR== BY ==OPERADOR-BAK==
+                     ==DIRECCION== BY ==DIRECCION-BAK==
+                     ==TELEFONO== BY ==TELEFONO-BAK==
+                     ==EMAIL== BY ==EMAIL-BAK==
+                     ==ESTADO-CLIENTE== BY ==ESTADO-CLIENTE-BAK==.
+
+      *ARCHIVO SECUENCIAL PLANO CON LA MISMA FORMA DE DCLIENTE, LISTO
+      *PARA TRANSFERIRSE A UN MEDIO EXTERNO SIN DEPENDER DEL INDICE.
+       FD BAKDCLI.
+       01 REG-CLI-DBAK.
+       COPY DCLICOPY
+           REPLACING ==ID-CLIENTE== BY ==ID-CLIENTE-DBAK==
+                     ==NOMBRE-CLIENTE== BY ==NOMBRE-CLIENTE-DBAK==
+                     ==ID-TARJETA== BY ==ID-TARJETA-DBAK==
+                     ==TIPO-TARG== BY ==TIPO-TARG-DBAK==
+                     ==ANUALIDAD== BY ==ANUALIDAD-DBAK==
+                     ==FECHA-ALTA== BY ==FECHA-ALTA-DBAK==.
+
+       WORKING-STORAGE SECTION.
+       01 WKS-EOF-CLI          PIC 9 VALUE 0.
+       01 WKS-EOF-DCLI         PIC 9 VALUE 0.
+       01 WKS-CONT-CLI-BAK     PIC 9(06) VALUE 0.
+       01 WKS-CONT-DCLI-BAK    PIC 9(06) VALUE 0.
+       01 WKS-FECHA-RESPALDO   PIC 9(08).
+
+       PROCEDURE DIVISION.
+       INICIO.
+           PERFORM 1000-INICIO.
+           PERFORM 2000-RESPALDA-CLIENTES UNTIL WKS-EOF-CLI = 1.
+           PERFORM 3000-RESPALDA-DCLIENTE UNTIL WKS-EOF-DCLI = 1.
+           PERFORM 4000-FIN.
+           GOBACK.
+
+       1000-INICIO.
+           ACCEPT WKS-FECHA-RESPALDO FROM DATE YYYYMMDD.
+
+           OPEN INPUT CLIENTES.
+           OPEN INPUT DCLIENTE.
+           OPEN OUTPUT BAKCLI.
+           OPEN OUTPUT BAKDCLI.
+
+           DISPLAY "RESPALDO NOCTURNO DE CLIENTES Y DCLIENTE - FECHA: "
+                   WKS-FECHA-RESPALDO.
+
+           PERFORM 1010-LEER-CLIENTES.
+
+           MOVE LOW-VALUES TO ID-CLIENTE-D.
+           START DCLIENTE KEY IS NOT < ID-CLIENTE-D
+                       INVALID KEY MOVE 1 TO WKS-EOF-DCLI.
+
+           IF WKS-EOF-DCLI = 0
+               PERFORM 1020-LEER-DCLIENTE.
+
+       1010-LEER-CLIENTES.
+           READ CLIENTES AT END MOVE 1 TO WKS-EOF-CLI.
+
+       1020-LEER-DCLIENTE.
+           READ DCLIENTE NEXT AT END MOVE 1 TO WKS-EOF-DCLI.
+
+       2000-RESPALDA-CLIENTES.
+           MOVE REG-CLI TO REG-CLI-BAK.
+           WRITE REG-CLI-BAK.
+           ADD 1 TO WKS-CONT-CLI-BAK.
+           PERFORM 1010-LEER-CLIENTES.
+
+       3000-RESPALDA-DCLIENTE.
+           MOVE REG-CLI-D TO REG-CLI-DBAK.
+           WRITE REG-CLI-DBAK.
+           ADD 1 TO WKS-CONT-DCLI-BAK.
+           PERFORM 1020-LEER-DCLIENTE.
+
+       4000-FIN.
+           CLOSE CLIENTES.
+           CLOSE DCLIENTE.
+           CLOSE BAKCLI.
+           CLOSE BAKDCLI.
+           DISPLAY "REGISTROS RESPALDADOS DE CLIENTES: "
+                   WKS-CONT-CLI-BAK.
+           DISPLAY "REGISTROS RESPALDADOS DE DCLIENTE: "
+                   WKS-CONT-DCLI-BAK.
