@@ -0,0 +1,229 @@
+      *MI PROGRAMA DE RECARGOS POR MORA EN CICLOS DE FACTURACION
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REC-MOR.
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CICLOFAC ASSIGN TO DISK INDEXED ACCESS MODE IS
+                DYNAMIC
+                RECORD KEY IS CICLO-KEY
+                ALTERNATE RECORD KEY IS ID-CLIENTE-C WITH DUPLICATES.
+
+           SELECT REP-MOR ASSIGN TO PRINTER.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CICLOFAC.
+       01 REG-CICLO.
+       COPY CICLCOPY.
+
+       FD REP-MOR.
+       01 LINEA-MOR              PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01 WKS-EOF-CICLO        PIC 9 VALUE 0.
+       01 WKS-DIAS-GRACIA      PIC 9(03) VALUE 15.
+       01 WKS-CONTADOR-DIAS    PIC 9(03) VALUE 0.
+       01 WKS-PORCENTAJE-MORA  PIC 9(02)V99 VALUE 10.00.
+       01 WKS-CONT-RECARGOS    PIC 9(04) VALUE 0.
+
+       01 WKS-FECHA-HOY        PIC 9(08).
+       01 WKS-FECHA-HOY-R REDEFINES WKS-FECHA-HOY.
+           03 WKS-HOY-AAAA         PIC 9(04).
+           03 WKS-HOY-MM           PIC 9(02).
+           03 WKS-HOY-DD           PIC 9(02).
+
+       01 WKS-FECHA-LIMITE     PIC 9(08).
+       01 WKS-FECHA-LIMITE-R REDEFINES WKS-FECHA-LIMITE.
+           03 WKS-LIM-AAAA         PIC 9(04).
+           03 WKS-LIM-MM           PIC 9(02).
+           03 WKS-LIM-DD           PIC 9(02).
+
+       01 WKS-DIAS-POR-MES.
+           03 FILLER PIC 9(02) VALUE 31.
+           03 FILLER PIC 9(02) VALUE 28.
+           03 FILLER PIC 9(02) VALUE 31.
+           03 FILLER PIC 9(02) VALUE 30.
+           03 FILLER PIC 9(02) VALUE 31.
+           03 FILLER PIC 9(02) VALUE 30.
+           03 FILLER PIC 9(02) VALUE 31.
+           03 FILLER PIC 9(02) VALUE 31.
+           03 FILLER PIC 9(02) VALUE 30.
+           03 FILLER PIC 9(02) VALUE 31.
+           03 FILLER PIC 9(02) VALUE 30.
+           03 FILLER PIC 9(02) VALUE 31.
+       01 WKS-TABLA-DIAS-MES REDEFINES WKS-DIAS-POR-MES.
+           03 WKS-DIAS-MES-TAB PIC 9(02) OCCURS 12.
+       01 WKS-DIAS-MAX         PIC 9(02).
+       01 WKS-RESIDUO-4        PIC 9(02).
+       01 WKS-RESIDUO-100      PIC 9(02).
+       01 WKS-RESIDUO-400      PIC 9(02).
+       01 WKS-COCIENTE         PIC 9(06).
+
+       01 HEADER-L1-MOR.
+            03 FILLER PIC X(30) VALUE SPACES.
+            03 FILLER PIC X(28) VALUE "RECARGOS POR MORA".
+
+       01 HEADER-L2-MOR.
+            03 FILLER          PIC X(05) VALUE SPACES.
+            03 FILLER          PIC X(15) VALUE "FECHA DE HOY: ".
+            03 WKS-HOY-R       PIC 9(08).
+            03 FILLER          PIC X(05) VALUE SPACES.
+            03 FILLER          PIC X(20) VALUE "DIAS DE GRACIA:     ".
+            03 WKS-GRACIA-R    PIC 9(03).
+
+       01 HEADER-CAMPOS-MOR.
+            03 FILLER PIC X(05) VALUE SPACES.
+            03 FILLER PIC X(11) VALUE "ID-CLIENTE".
+            03 FILLER PIC X(05) VALUE SPACES.
+            03 FILLER PIC X(10) VALUE "CICLO".
+            03 FILLER PIC X(05) VALUE SPACES.
+            03 FILLER PIC X(15) VALUE "FECHA VENCE".
+            03 FILLER PIC X(05) VALUE SPACES.
+            03 FILLER PIC X(15) VALUE "RECARGO".
+
+       01 DETALLE-MOR-R.
+            03 FILLER          PIC X(05) VALUE SPACES.
+            03 WKS-ID-CLI-R    PIC 9(06).
+            03 FILLER          PIC X(05) VALUE SPACES.
+            03 WKS-CICLO-R     PIC 9(04).
+            03 FILLER          PIC X(05) VALUE SPACES.
+            03 WKS-VENCE-R     PIC 9(08).
+            03 FILLER          PIC X(05) VALUE SPACES.
+            03 WKS-RECARGO-R   PIC ZZZ,ZZ9.99.
+
+       01 FOOTER-MOR-R.
+            03 FILLER          PIC X(05) VALUE SPACES.
+            03 FILLER          PIC X(20) VALUE "TOTAL DE RECARGOS: ".
+            03 WKS-CONT-RECARGOS-R PIC ZZZZ.
+
+       PROCEDURE DIVISION.
+       INICIO.
+           PERFORM 1000-INICIO.
+           PERFORM 2000-PROCESO UNTIL WKS-EOF-CICLO = 1.
+           PERFORM 3000-FIN.
+           STOP RUN.
+
+       1000-INICIO.
+           OPEN I-O CICLOFAC.
+           OPEN OUTPUT REP-MOR.
+
+           ACCEPT WKS-FECHA-HOY FROM DATE YYYYMMDD.
+
+           DISPLAY "DIAS DE GRACIA DESPUES DEL VENCIMIENTO (15):"
+                                                LINE 01 POSITION 03.
+           ACCEPT WKS-DIAS-GRACIA LINE 01 POSITION 47.
+
+           IF WKS-DIAS-GRACIA = 0
+              MOVE 15 TO WKS-DIAS-GRACIA.
+
+           DISPLAY "PORCENTAJE DE RECARGO POR MORA (10.00):" LINE 02
+                                                       POSITION 03.
+           ACCEPT WKS-PORCENTAJE-MORA LINE 02 POSITION 42.
+
+           IF WKS-PORCENTAJE-MORA = 0
+              MOVE 10.00 TO WKS-PORCENTAJE-MORA.
+
+           PERFORM 1200-HEADER-R.
+
+           MOVE LOW-VALUES TO CICLO-KEY.
+           START CICLOFAC KEY IS NOT < CICLO-KEY
+                       INVALID KEY MOVE 1 TO WKS-EOF-CICLO.
+
+           IF WKS-EOF-CICLO = 0
+              PERFORM 1010-LEER-CICLO.
+
+       1010-LEER-CICLO.
+           READ CICLOFAC NEXT AT END MOVE 1 TO WKS-EOF-CICLO.
+
+       1200-HEADER-R.
+           MOVE HEADER-L1-MOR TO LINEA-MOR.
+           WRITE LINEA-MOR AFTER 1.
+
+           MOVE WKS-FECHA-HOY   TO WKS-HOY-R.
+           MOVE WKS-DIAS-GRACIA TO WKS-GRACIA-R.
+           MOVE HEADER-L2-MOR TO LINEA-MOR.
+           WRITE LINEA-MOR AFTER 2.
+
+           MOVE HEADER-CAMPOS-MOR TO LINEA-MOR.
+           WRITE LINEA-MOR AFTER 2.
+
+       2000-PROCESO.
+           IF STATUS-PAGO-C = "N" AND RECARGO-C = 0
+               PERFORM 2010-CALCULA-FECHA-LIMITE
+               IF WKS-FECHA-HOY > WKS-FECHA-LIMITE
+                   PERFORM 2100-APLICA-RECARGO
+               END-IF
+           END-IF.
+
+           PERFORM 1010-LEER-CICLO.
+
+       2010-CALCULA-FECHA-LIMITE.
+           MOVE FECHA-VENCE-C TO WKS-FECHA-LIMITE.
+           MOVE 0 TO WKS-CONTADOR-DIAS.
+           PERFORM 2020-SUMA-UN-DIA UNTIL WKS-CONTADOR-DIAS =
+                                                     WKS-DIAS-GRACIA.
+
+       2020-SUMA-UN-DIA.
+           PERFORM 2021-CALCULA-DIAS-MAX-LIMITE.
+
+           ADD 1 TO WKS-LIM-DD.
+           IF WKS-LIM-DD > WKS-DIAS-MAX
+              MOVE 1 TO WKS-LIM-DD
+              ADD 1 TO WKS-LIM-MM
+              IF WKS-LIM-MM > 12
+                 MOVE 1 TO WKS-LIM-MM
+                 ADD 1 TO WKS-LIM-AAAA.
+
+           ADD 1 TO WKS-CONTADOR-DIAS.
+
+       2021-CALCULA-DIAS-MAX-LIMITE.
+           MOVE WKS-DIAS-MES-TAB (WKS-LIM-MM) TO WKS-DIAS-MAX.
+
+           IF WKS-LIM-MM = 2
+              DIVIDE WKS-LIM-AAAA BY 4
+                  GIVING WKS-COCIENTE REMAINDER WKS-RESIDUO-4
+              IF WKS-RESIDUO-4 NOT = 0
+                 MOVE 28 TO WKS-DIAS-MAX
+              ELSE
+                 DIVIDE WKS-LIM-AAAA BY 100
+                     GIVING WKS-COCIENTE REMAINDER WKS-RESIDUO-100
+                 IF WKS-RESIDUO-100 = 0
+                    DIVIDE WKS-LIM-AAAA BY 400
+                        GIVING WKS-COCIENTE REMAINDER WKS-RESIDUO-400
+                    IF WKS-RESIDUO-400 NOT = 0
+                       MOVE 28 TO WKS-DIAS-MAX
+                    ELSE
+                       MOVE 29 TO WKS-DIAS-MAX
+                 ELSE
+                    MOVE 29 TO WKS-DIAS-MAX.
+
+       2100-APLICA-RECARGO.
+           COMPUTE RECARGO-C ROUNDED = MONTO-ANUAL-C *
+                                        WKS-PORCENTAJE-MORA / 100.
+           MOVE WKS-FECHA-HOY TO FECHA-RECARGO-C.
+
+           REWRITE REG-CICLO
+               INVALID KEY
+                   DISPLAY "NO SE PUDO ACTUALIZAR EL CICLO DEL"
+                           " CLIENTE " ID-CLIENTE-C.
+
+           MOVE ID-CLIENTE-C  TO WKS-ID-CLI-R.
+           MOVE NUM-CICLO-C   TO WKS-CICLO-R.
+           MOVE FECHA-VENCE-C TO WKS-VENCE-R.
+           MOVE RECARGO-C     TO WKS-RECARGO-R.
+
+           MOVE DETALLE-MOR-R TO LINEA-MOR.
+           WRITE LINEA-MOR AFTER 1.
+
+           ADD 1 TO WKS-CONT-RECARGOS.
+
+       3000-FIN.
+           MOVE WKS-CONT-RECARGOS TO WKS-CONT-RECARGOS-R.
+           MOVE FOOTER-MOR-R TO LINEA-MOR.
+           WRITE LINEA-MOR AFTER 2.
+
+           CLOSE CICLOFAC.
+           CLOSE REP-MOR.
+           DISPLAY "RECARGOS APLICADOS: " WKS-CONT-RECARGOS.
