@@ -0,0 +1,176 @@
+      *MI PROGRAMA DE ESTADO DE CUENTA POR CLIENTE
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EST-CTA.
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DCLIENTE ASSIGN TO DISK INDEXED ACCESS MODE IS
+                DYNAMIC
+                RECORD KEY IS ID-CLIENTE-D
+                ALTERNATE RECORD KEY IS ID-TARJETA-D WITH DUPLICATES
+                ALTERNATE RECORD KEY IS FECHA-ALTA-D WITH DUPLICATES.
+
+           SELECT TRXCLI ASSIGN TO DISK INDEXED ACCESS MODE IS
+                DYNAMIC
+                RECORD KEY IS TRX-KEY
+                ALTERNATE RECORD KEY IS ID-CLIENTE-TRX WITH DUPLICATES.
+
+           SELECT REP-CTA ASSIGN TO PRINTER.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD DCLIENTE.
+       01 REG-CLI-D.
+       COPY DCLICOPY
+           REPLACING ==ID-CLIENTE== BY ==ID-CLIENTE-D==
+                     ==NOMBRE-CLIENTE== BY ==NOMBRE-CLIENTE-D==
+                     ==ID-TARJETA== BY ==ID-TARJETA-D==
+                     ==TIPO-TARG== BY ==TIPO-TARG-D==
+                     ==ANUALIDAD== BY ==ANUALIDAD-D==
+                     ==FECHA-ALTA== BY ==FECHA-ALTA-D==.
+
+       FD TRXCLI.
+       01 REG-TRX.
+        03 TRX-KEY.
+           05 ID-CLIENTE-TRX  PIC 9(06).
+           05 NUM-TRX         PIC 9(04).
+        03 FECHA-TRX          PIC 9(08).
+        03 MONTO-TRX          PIC 9(07)V99.
+        03 DESCRIPCION-TRX    PIC X(20).
+
+       FD REP-CTA.
+       01 LINEA-CTA              PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01 WKS-ID-CONSULTA      PIC 9(06) VALUE 0.
+       01 WKS-INVALID-KEY      PIC 9 VALUE 0.
+       01 WKS-EOF-TRX          PIC 9 VALUE 0.
+       01 WKS-SALDO-CLIENTE    PIC 9(07)V99 VALUE 0.
+       01 WKS-CONT-MOVS        PIC 9(04) VALUE 0.
+       01 WKS-RES              PIC X(01).
+       01 WKS-PAGO-ANUALIDAD   PIC X(20) VALUE "PAGO ANUALIDAD".
+
+       01 HEADER-L1-CTA.
+            03 FILLER PIC X(35) VALUE SPACES.
+            03 FILLER PIC X(21) VALUE "ESTADO DE CUENTA".
+
+       01 HEADER-L2-CTA.
+            03 FILLER          PIC X(05) VALUE SPACES.
+            03 FILLER          PIC X(11) VALUE "ID-CLIENTE:".
+            03 WKS-ID-CLI-R    PIC 9(06).
+            03 FILLER          PIC X(03) VALUE SPACES.
+            03 FILLER          PIC X(08) VALUE "NOMBRE: ".
+            03 WKS-NOMBRE-R    PIC A(20).
+
+       01 HEADER-CAMPOS-CTA.
+            03 FILLER PIC X(05) VALUE SPACES.
+            03 FILLER PIC X(08) VALUE "FECHA".
+            03 FILLER PIC X(10) VALUE SPACES.
+            03 FILLER PIC X(20) VALUE "DESCRIPCION".
+            03 FILLER PIC X(05) VALUE SPACES.
+            03 FILLER PIC X(05) VALUE "MONTO".
+
+       01 DETALLE-CTA-R.
+            03 FILLER          PIC X(05) VALUE SPACES.
+            03 WKS-FECHA-MOV-R PIC 9(08).
+            03 FILLER          PIC X(05) VALUE SPACES.
+            03 WKS-DESCR-MOV-R PIC X(20).
+            03 FILLER          PIC X(05) VALUE SPACES.
+            03 WKS-MONTO-MOV-R PIC $Z,ZZZ,ZZ9.99.
+
+       01 FOOTER-CTA-R.
+            03 FILLER          PIC X(05) VALUE SPACES.
+            03 FILLER          PIC X(23) VALUE "TOTAL DE MOVIMIENTOS: ".
+            03 WKS-CONT-MOVS-R PIC ZZZZ.
+            03 FILLER          PIC X(05) VALUE SPACES.
+            03 FILLER          PIC X(14) VALUE "SALDO ACTUAL: ".
+            03 WKS-SALDO-R     PIC $Z,ZZZ,ZZ9.99.
+
+       PROCEDURE DIVISION.
+       INICIO.
+           PERFORM 1000-INICIO.
+           PERFORM 2000-PROCESO UNTIL WKS-RES = "N".
+           PERFORM 3000-FIN.
+           STOP RUN.
+
+       1000-INICIO.
+           OPEN INPUT DCLIENTE.
+           OPEN INPUT TRXCLI.
+           OPEN OUTPUT REP-CTA.
+
+       2000-PROCESO.
+           DISPLAY "ID DE CLIENTE A CONSULTAR:" LINE 01 POSITION 03.
+           ACCEPT WKS-ID-CONSULTA LINE 01 POSITION 30.
+
+           MOVE WKS-ID-CONSULTA TO ID-CLIENTE-D.
+           READ DCLIENTE INVALID KEY MOVE 1 TO WKS-INVALID-KEY
+                        NOT INVALID KEY MOVE 0 TO WKS-INVALID-KEY.
+
+           IF WKS-INVALID-KEY = 1
+              DISPLAY "CLIENTE NO EXISTE" LINE 02 POSITION 03
+           ELSE
+              PERFORM 2100-IMPRIME-ESTADO-CUENTA.
+
+           DISPLAY "OTRA CONSULTA S/N:" LINE 03 POSITION 03.
+           ACCEPT WKS-RES LINE 03 POSITION 22.
+
+       2100-IMPRIME-ESTADO-CUENTA.
+           MOVE 0 TO WKS-SALDO-CLIENTE.
+           MOVE 0 TO WKS-CONT-MOVS.
+           MOVE 0 TO WKS-EOF-TRX.
+
+           MOVE HEADER-L1-CTA TO LINEA-CTA.
+           WRITE LINEA-CTA AFTER PAGE.
+
+           MOVE ID-CLIENTE-D     TO WKS-ID-CLI-R.
+           MOVE NOMBRE-CLIENTE-D TO WKS-NOMBRE-R.
+           MOVE HEADER-L2-CTA TO LINEA-CTA.
+           WRITE LINEA-CTA AFTER 2.
+
+           MOVE HEADER-CAMPOS-CTA TO LINEA-CTA.
+           WRITE LINEA-CTA AFTER 2.
+
+           MOVE ID-CLIENTE-D TO ID-CLIENTE-TRX.
+           START TRXCLI KEY IS NOT < ID-CLIENTE-TRX
+                       INVALID KEY MOVE 1 TO WKS-EOF-TRX.
+
+           IF WKS-EOF-TRX = 0
+              PERFORM 2110-LEER-TRX.
+
+           PERFORM 2120-DETALLE-CTA
+              UNTIL WKS-EOF-TRX = 1
+                 OR ID-CLIENTE-TRX NOT = ID-CLIENTE-D.
+
+           PERFORM 2130-FOOTER-CTA.
+
+       2110-LEER-TRX.
+           READ TRXCLI NEXT AT END MOVE 1 TO WKS-EOF-TRX.
+
+       2120-DETALLE-CTA.
+           MOVE FECHA-TRX       TO WKS-FECHA-MOV-R.
+           MOVE DESCRIPCION-TRX TO WKS-DESCR-MOV-R.
+           MOVE MONTO-TRX       TO WKS-MONTO-MOV-R.
+
+           MOVE DETALLE-CTA-R TO LINEA-CTA.
+           WRITE LINEA-CTA AFTER 1.
+
+           IF DESCRIPCION-TRX = WKS-PAGO-ANUALIDAD
+               SUBTRACT MONTO-TRX FROM WKS-SALDO-CLIENTE
+           ELSE
+               ADD MONTO-TRX TO WKS-SALDO-CLIENTE.
+
+           ADD 1         TO WKS-CONT-MOVS.
+
+           PERFORM 2110-LEER-TRX.
+
+       2130-FOOTER-CTA.
+           MOVE WKS-CONT-MOVS     TO WKS-CONT-MOVS-R.
+           MOVE WKS-SALDO-CLIENTE TO WKS-SALDO-R.
+           MOVE FOOTER-CTA-R TO LINEA-CTA.
+           WRITE LINEA-CTA AFTER 2.
+
+       3000-FIN.
+           CLOSE DCLIENTE.
+           CLOSE TRXCLI.
+           CLOSE REP-CTA.
