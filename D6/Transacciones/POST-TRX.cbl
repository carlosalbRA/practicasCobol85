@@ -0,0 +1,202 @@
+      *MI PROGRAMA DE POSTEO DE TRANSACCIONES DE TARJETA
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. POST-TRX.
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DCLIENTE ASSIGN TO DISK INDEXED ACCESS MODE IS
+                DYNAMIC
+                RECORD KEY IS ID-CLIENTE-D
+                ALTERNATE RECORD KEY IS ID-TARJETA-D WITH DUPLICATES
+                ALTERNATE RECORD KEY IS FECHA-ALTA-D WITH DUPLICATES.
+
+           SELECT MOVCLI ASSIGN TO DISK.
+           SELECT RECHMOV ASSIGN TO DISK.
+
+           SELECT TRXCLI ASSIGN TO DISK INDEXED ACCESS MODE IS
+                DYNAMIC
+                RECORD KEY IS TRX-KEY
+                ALTERNATE RECORD KEY IS ID-CLIENTE-TRX WITH DUPLICATES.
+
+           SELECT CICLOFAC ASSIGN TO DISK INDEXED ACCESS MODE IS
+                DYNAMIC
+                RECORD KEY IS CICLO-KEY
+                ALTERNATE RECORD KEY IS ID-CLIENTE-C WITH DUPLICATES.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD DCLIENTE.
+       01 REG-CLI-D.
+       COPY DCLICOPY
+           REPLACING ==ID-CLIENTE== BY ==ID-CLIENTE-D==
+                     ==NOMBRE-CLIENTE== BY ==NOMBRE-CLIENTE-D==
+                     ==ID-TARJETA== BY ==ID-TARJETA-D==
+                     ==TIPO-TARG== BY ==TIPO-TARG-D==
+                     ==ANUALIDAD== BY ==ANUALIDAD-D==
+                     ==FECHA-ALTA== BY ==FECHA-ALTA-D==.
+
+       FD MOVCLI.
+       01 REG-MOV.
+        03 ID-CLIENTE-MOV     PIC 9(06).
+        03 FECHA-MOV          PIC 9(08).
+        03 MONTO-MOV          PIC 9(07)V99.
+        03 DESCRIPCION-MOV    PIC X(20).
+
+       FD RECHMOV.
+       01 REG-MOV-R.
+        03 ID-CLIENTE-MOV-R   PIC 9(06).
+        03 FECHA-MOV-R        PIC 9(08).
+        03 MONTO-MOV-R        PIC 9(07)V99.
+        03 DESCRIPCION-MOV-R  PIC X(20).
+
+       FD TRXCLI.
+       01 REG-TRX.
+        03 TRX-KEY.
+           05 ID-CLIENTE-TRX  PIC 9(06).
+           05 NUM-TRX         PIC 9(04).
+        03 FECHA-TRX          PIC 9(08).
+        03 MONTO-TRX          PIC 9(07)V99.
+        03 DESCRIPCION-TRX    PIC X(20).
+
+      *MISMO CICLO DE FACTURACION QUE ESCRIBE AVI-REN AL AVISAR UNA
+      *RENOVACION - AQUI SE MARCA PAGADO CUANDO LLEGA SU MOVIMIENTO.
+       FD CICLOFAC.
+       01 REG-CICLO.
+       COPY CICLCOPY.
+
+       WORKING-STORAGE SECTION.
+       01 WKS-MODO             PIC 9 VALUE 1.
+       01 WKS-EOF-MOV          PIC 9 VALUE 0.
+       01 WKS-EOF-TRX          PIC 9 VALUE 0.
+       01 WKS-INVALID-KEY      PIC 9 VALUE 0.
+       01 WKS-MAX-NUM-TRX      PIC 9(04) VALUE 0.
+       01 WKS-ACEPTADOS-COUNT  PIC 9(04) VALUE 0.
+       01 WKS-RECHAZOS-COUNT   PIC 9(04) VALUE 0.
+       01 WKS-PAGO-ANUALIDAD   PIC X(20) VALUE "PAGO ANUALIDAD".
+       01 WKS-EOF-BUSCA-CICLO  PIC 9 VALUE 0.
+       01 WKS-CICLO-ENCONTRADO PIC 9 VALUE 0.
+
+       PROCEDURE DIVISION.
+       INICIO.
+           PERFORM 1000-INICIO.
+           PERFORM 2000-PROCESO UNTIL WKS-EOF-MOV = 1.
+           PERFORM 3000-FIN.
+           STOP RUN.
+
+       1000-INICIO.
+           DISPLAY "ARCHIVO DE TRANSACCIONES NUEVO       (1)" LINE 01
+                                                       POSITION 03.
+           DISPLAY "AGREGAR A ARCHIVO EXISTENTE          (2)" LINE 02
+                                                       POSITION 03.
+           DISPLAY "ELEGIR MODO:" LINE 03 POSITION 03.
+           ACCEPT WKS-MODO LINE 03 POSITION 16.
+
+           OPEN INPUT DCLIENTE.
+           OPEN INPUT MOVCLI.
+           OPEN OUTPUT RECHMOV.
+           OPEN I-O CICLOFAC.
+
+           IF WKS-MODO = 2
+               OPEN I-O TRXCLI
+               PERFORM 1005-BUSCA-MAX-NUM-TRX
+           ELSE
+               OPEN OUTPUT TRXCLI.
+
+           PERFORM 1001-LEER-MOVIMIENTO.
+
+       1001-LEER-MOVIMIENTO.
+           READ MOVCLI AT END MOVE 1 TO WKS-EOF-MOV.
+
+       1005-BUSCA-MAX-NUM-TRX.
+           MOVE LOW-VALUES TO TRX-KEY.
+           START TRXCLI KEY IS NOT < TRX-KEY
+                       INVALID KEY MOVE 1 TO WKS-EOF-TRX.
+
+           PERFORM 1006-LEER-TRX UNTIL WKS-EOF-TRX = 1.
+
+       1006-LEER-TRX.
+           READ TRXCLI NEXT AT END MOVE 1 TO WKS-EOF-TRX.
+
+           IF WKS-EOF-TRX = 0
+              IF NUM-TRX > WKS-MAX-NUM-TRX
+                 MOVE NUM-TRX TO WKS-MAX-NUM-TRX.
+
+       2000-PROCESO.
+           MOVE ID-CLIENTE-MOV TO ID-CLIENTE-D.
+           READ DCLIENTE INVALID KEY MOVE 1 TO WKS-INVALID-KEY
+                        NOT INVALID KEY MOVE 0 TO WKS-INVALID-KEY.
+
+           IF WKS-INVALID-KEY = 1
+                PERFORM 2001-RECHAZAR-MOVIMIENTO
+           ELSE
+                PERFORM 2010-POSTEAR-MOVIMIENTO.
+
+           PERFORM 1001-LEER-MOVIMIENTO.
+
+       2001-RECHAZAR-MOVIMIENTO.
+           DISPLAY "CLIENTE NO EXISTE EN DCLIENTE".
+           MOVE REG-MOV TO REG-MOV-R.
+           WRITE REG-MOV-R.
+           ADD 1 TO WKS-RECHAZOS-COUNT.
+
+       2010-POSTEAR-MOVIMIENTO.
+           ADD 1 TO WKS-MAX-NUM-TRX.
+           MOVE ID-CLIENTE-MOV   TO ID-CLIENTE-TRX.
+           MOVE WKS-MAX-NUM-TRX  TO NUM-TRX.
+           MOVE FECHA-MOV        TO FECHA-TRX.
+           MOVE MONTO-MOV        TO MONTO-TRX.
+           MOVE DESCRIPCION-MOV  TO DESCRIPCION-TRX.
+
+           WRITE REG-TRX
+               INVALID KEY
+                   PERFORM 2001-RECHAZAR-MOVIMIENTO
+               NOT INVALID KEY
+                   ADD 1 TO WKS-ACEPTADOS-COUNT
+                   IF DESCRIPCION-MOV = WKS-PAGO-ANUALIDAD
+                       PERFORM 2020-MARCA-CICLO-PAGADO
+                   END-IF
+           END-WRITE.
+
+      *BUSCA EL CICLO DE FACTURACION PENDIENTE MAS ANTIGUO DEL CLIENTE
+      *Y LO MARCA PAGADO CON LA FECHA DEL MOVIMIENTO QUE LO CUBRIO.
+       2020-MARCA-CICLO-PAGADO.
+           MOVE 0 TO WKS-CICLO-ENCONTRADO.
+           MOVE ID-CLIENTE-MOV TO ID-CLIENTE-C.
+           START CICLOFAC KEY IS = ID-CLIENTE-C
+               INVALID KEY MOVE 1 TO WKS-EOF-BUSCA-CICLO
+               NOT INVALID KEY MOVE 0 TO WKS-EOF-BUSCA-CICLO
+           END-START.
+
+           PERFORM 2021-BUSCA-CICLO-PENDIENTE
+               UNTIL WKS-EOF-BUSCA-CICLO = 1 OR WKS-CICLO-ENCONTRADO
+                                                                  = 1.
+
+           IF WKS-CICLO-ENCONTRADO = 0
+               DISPLAY "SIN CICLO PENDIENTE PARA EL CLIENTE "
+                       ID-CLIENTE-MOV.
+
+       2021-BUSCA-CICLO-PENDIENTE.
+           READ CICLOFAC NEXT AT END MOVE 1 TO WKS-EOF-BUSCA-CICLO.
+
+           IF WKS-EOF-BUSCA-CICLO = 0
+               IF ID-CLIENTE-C NOT = ID-CLIENTE-MOV
+                   MOVE 1 TO WKS-EOF-BUSCA-CICLO
+               ELSE
+                   IF STATUS-PAGO-C = "N"
+                       MOVE "P" TO STATUS-PAGO-C
+                       MOVE FECHA-MOV TO FECHA-PAGO-C
+                       REWRITE REG-CICLO
+                       MOVE 1 TO WKS-CICLO-ENCONTRADO
+                   END-IF
+               END-IF
+           END-IF.
+
+       3000-FIN.
+           CLOSE DCLIENTE.
+           CLOSE MOVCLI.
+           CLOSE TRXCLI.
+           CLOSE RECHMOV.
+           CLOSE CICLOFAC.
+           DISPLAY "MOVIMIENTOS ACEPTADOS: " WKS-ACEPTADOS-COUNT.
+           DISPLAY "MOVIMIENTOS RECHAZADOS: " WKS-RECHAZOS-COUNT.
