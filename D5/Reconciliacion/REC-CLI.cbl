@@ -0,0 +1,198 @@
+      *MI PROGRAMA DE RECONCILIACION DE ARCHIVOS DE CLIENTES
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REC-CLI.
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLIENTES ASSIGN TO DISK.
+
+           SELECT ICLIENTES ASSIGN TO DISK INDEXED ACCESS MODE IS
+                DYNAMIC RECORD KEY IS ID-CLIENTE-I.
+
+           SELECT DCLIENTE ASSIGN TO DISK INDEXED ACCESS MODE IS
+                DYNAMIC
+                RECORD KEY IS ID-CLIENTE-D
+                ALTERNATE RECORD KEY IS ID-TARJETA-D WITH DUPLICATES
+                ALTERNATE RECORD KEY IS FECHA-ALTA-D WITH DUPLICATES.
+
+           SELECT REP-REC ASSIGN TO PRINTER.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CLIENTES.
+       01 REG-CLI.
+       COPY CLICOPY.
+
+       FD ICLIENTES.
+       01 REG-CLI-I.
+       COPY CLICOPY
+           REPLACING ==ID-CLIENTE== BY ==ID-CLIENTE-I==
+                     ==NOMBRE-CLIENTE== BY ==NOMBRE-CLIENTE-I==
+                     ==ID-TARGETA== BY ==ID-TARGETA-I==
+                     ==TIPO-TARG== BY ==TIPO-TARG-I==
+                     ==ANUALIDAD== BY ==ANUALIDAD-I==
+                     ==FECHA-ALTA== BY ==FECHA-ALTA-I==
+                     ==OPERADOR== BY ==OPERADOR-I==
+                     ==DIRECCION== BY ==DIRECCION-I==
+                     ==TELEFONO== BY ==TELEFONO-I==
+                     ==EMAIL== BY ==EMAIL-I==
+                     ==ESTADO-CLIENTE== BY ==ESTADO-CLIENTE-I==.
+
+       FD DCLIENTE.
+       01 REG-CLI-D.
+       COPY DCLICOPY
+           REPLACING ==ID-CLIENTE== BY ==ID-CLIENTE-D==
+                     ==NOMBRE-CLIENTE== BY ==NOMBRE-CLIENTE-D==
+                     ==ID-TARJETA== BY ==ID-TARJETA-D==
+                     ==TIPO-TARG== BY ==TIPO-TARG-D==
+                     ==ANUALIDAD== BY ==ANUALIDAD-D==
+                     ==FECHA-ALTA== BY ==FECHA-ALTA-D==.
+
+       FD REP-REC.
+       01 LINEA-REC              PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01 WKS-EOF-CLI          PIC 9 VALUE 0.
+       01 WKS-EOF-ICLI         PIC 9 VALUE 0.
+       01 WKS-EOF-DCLI         PIC 9 VALUE 0.
+       01 WKS-INVALID-KEY      PIC 9 VALUE 0.
+
+       01 WKS-CONT-CLI         PIC 9(04) VALUE 0.
+       01 WKS-CONT-ICLI        PIC 9(04) VALUE 0.
+       01 WKS-CONT-DCLI        PIC 9(04) VALUE 0.
+       01 WKS-CONT-FALTA-ICLI  PIC 9(04) VALUE 0.
+       01 WKS-CONT-FALTA-DCLI  PIC 9(04) VALUE 0.
+
+       01 DETALLE-FALTA-R.
+            03 FILLER          PIC X(05) VALUE SPACES.
+            03 WKS-ID-FALTA-R  PIC 9(06).
+            03 FILLER          PIC X(03) VALUE SPACES.
+            03 WKS-ARCH-FALTA-R PIC X(20).
+
+       01 FOOTER-CONT-R.
+            03 FILLER          PIC X(05) VALUE SPACES.
+            03 FILLER          PIC X(23)
+                                    VALUE "REGISTROS EN CLIENTES: ".
+            03 WKS-CONT-CLI-R  PIC ZZZZ.
+            03 FILLER          PIC X(05) VALUE SPACES.
+            03 FILLER          PIC X(24)
+                                    VALUE "REGISTROS EN ICLIENTES: ".
+            03 WKS-CONT-ICLI-R PIC ZZZZ.
+            03 FILLER          PIC X(05) VALUE SPACES.
+            03 FILLER          PIC X(23)
+                                    VALUE "REGISTROS EN DCLIENTE: ".
+            03 WKS-CONT-DCLI-R PIC ZZZZ.
+
+       PROCEDURE DIVISION.
+       INICIO.
+           PERFORM 1000-INICIO.
+           PERFORM 2000-PROCESO UNTIL WKS-EOF-CLI = 1.
+           PERFORM 2500-CONTAR-ICLIENTES.
+           PERFORM 2600-CONTAR-DCLIENTE.
+           PERFORM 3000-FIN.
+           STOP RUN.
+
+       1000-INICIO.
+           OPEN INPUT CLIENTES.
+           OPEN INPUT ICLIENTES.
+           OPEN INPUT DCLIENTE.
+           OPEN OUTPUT REP-REC.
+
+           PERFORM 1100-HEADER-R.
+           PERFORM 1010-LEER-CLIENTES.
+
+       1010-LEER-CLIENTES.
+           READ CLIENTES AT END MOVE 1 TO WKS-EOF-CLI.
+
+       1100-HEADER-R.
+           MOVE SPACES TO LINEA-REC.
+           MOVE "RECONCILIACION DE ARCHIVOS DE CLIENTES" TO LINEA-REC.
+           WRITE LINEA-REC AFTER 1.
+           MOVE SPACES TO LINEA-REC.
+           WRITE LINEA-REC AFTER 1.
+
+       2000-PROCESO.
+           ADD 1 TO WKS-CONT-CLI.
+           PERFORM 2010-VALIDA-EN-ICLIENTES.
+           PERFORM 2020-VALIDA-EN-DCLIENTE.
+           PERFORM 1010-LEER-CLIENTES.
+
+       2010-VALIDA-EN-ICLIENTES.
+           MOVE ID-CLIENTE TO ID-CLIENTE-I.
+           READ ICLIENTES INVALID KEY MOVE 1 TO WKS-INVALID-KEY
+                          NOT INVALID KEY MOVE 0 TO WKS-INVALID-KEY.
+
+           IF WKS-INVALID-KEY = 1
+              ADD 1 TO WKS-CONT-FALTA-ICLI
+              MOVE ID-CLIENTE     TO WKS-ID-FALTA-R
+              MOVE "ICLIENTES"    TO WKS-ARCH-FALTA-R
+              PERFORM 2001-IMPRIME-FALTA.
+
+       2020-VALIDA-EN-DCLIENTE.
+           MOVE ID-CLIENTE TO ID-CLIENTE-D.
+           READ DCLIENTE INVALID KEY MOVE 1 TO WKS-INVALID-KEY
+                        NOT INVALID KEY MOVE 0 TO WKS-INVALID-KEY.
+
+           IF WKS-INVALID-KEY = 1
+              ADD 1 TO WKS-CONT-FALTA-DCLI
+              MOVE ID-CLIENTE     TO WKS-ID-FALTA-R
+              MOVE "DCLIENTE"     TO WKS-ARCH-FALTA-R
+              PERFORM 2001-IMPRIME-FALTA.
+
+       2001-IMPRIME-FALTA.
+           MOVE DETALLE-FALTA-R TO LINEA-REC.
+           WRITE LINEA-REC AFTER 1.
+
+       2500-CONTAR-ICLIENTES.
+           MOVE LOW-VALUES TO ID-CLIENTE-I.
+           START ICLIENTES KEY IS NOT < ID-CLIENTE-I
+                       INVALID KEY MOVE 1 TO WKS-EOF-ICLI.
+
+           PERFORM 2510-LEER-ICLIENTES UNTIL WKS-EOF-ICLI = 1.
+
+       2510-LEER-ICLIENTES.
+           READ ICLIENTES NEXT AT END MOVE 1 TO WKS-EOF-ICLI.
+
+           IF WKS-EOF-ICLI = 0
+              ADD 1 TO WKS-CONT-ICLI.
+
+       2600-CONTAR-DCLIENTE.
+           MOVE LOW-VALUES TO ID-CLIENTE-D.
+           START DCLIENTE KEY IS NOT < ID-CLIENTE-D
+                       INVALID KEY MOVE 1 TO WKS-EOF-DCLI.
+
+           PERFORM 2610-LEER-DCLIENTE UNTIL WKS-EOF-DCLI = 1.
+
+       2610-LEER-DCLIENTE.
+           READ DCLIENTE NEXT AT END MOVE 1 TO WKS-EOF-DCLI.
+
+           IF WKS-EOF-DCLI = 0
+              ADD 1 TO WKS-CONT-DCLI.
+
+       3000-FIN.
+           PERFORM 3100-FOOTER-R.
+
+           CLOSE CLIENTES.
+           CLOSE ICLIENTES.
+           CLOSE DCLIENTE.
+           CLOSE REP-REC.
+
+       3100-FOOTER-R.
+           MOVE SPACES           TO LINEA-REC.
+           WRITE LINEA-REC AFTER 1.
+
+           MOVE WKS-CONT-CLI  TO WKS-CONT-CLI-R.
+           MOVE WKS-CONT-ICLI TO WKS-CONT-ICLI-R.
+           MOVE WKS-CONT-DCLI TO WKS-CONT-DCLI-R.
+           MOVE FOOTER-CONT-R TO LINEA-REC.
+           WRITE LINEA-REC AFTER 1.
+
+           IF WKS-CONT-CLI NOT = WKS-CONT-ICLI OR
+              WKS-CONT-CLI NOT = WKS-CONT-DCLI
+              MOVE "LOS CONTADORES DE ARCHIVOS NO COINCIDEN" TO
+                                                            LINEA-REC
+              WRITE LINEA-REC AFTER 1
+           ELSE
+              MOVE "LOS CONTADORES DE ARCHIVOS COINCIDEN" TO LINEA-REC
+              WRITE LINEA-REC AFTER 1.
