@@ -6,328 +6,814 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT DCLIENTE ASSIGN TO DISK INDEXED ACCESS MODE IS
-                DYNAMIC 
+                DYNAMIC
                 RECORD KEY IS ID-CLIENTE-D
                 ALTERNATE RECORD KEY IS ID-TARJETA-D WITH DUPLICATES
                 ALTERNATE RECORD KEY IS FECHA-ALTA-D WITH DUPLICATES.
-		   
-		   SELECT REP-CLI ASSIGN TO PRINTER.
-		   SELECT REP-TAR ASSIGN TO PRINTER.
-        
+
+           SELECT REP-CLI ASSIGN TO PRINTER.
+           SELECT REP-TAR ASSIGN TO PRINTER.
+           SELECT REP-RES ASSIGN TO PRINTER.
+           SELECT EXTCLI ASSIGN TO DISK.
+           SELECT CHECKPT ASSIGN TO DISK.
+           SELECT WORKALFA ASSIGN TO DISK.
+           SELECT ALFACLI ASSIGN TO DISK.
+
        DATA DIVISION.
        FILE SECTION.
        FD DCLIENTE.
        01 REG-CLI-D.
-        03 ID-CLIENTE-D       PIC 9(04).
-        03 NOMBRE-CLIENTE-D   PIC A(20).
-        03 ID-TARJETA-D       PIC 99.
-        03 TIPO-TARG-D        PIC A(10).
-        03 ANUALIDAD-D        PIC 9(04)V99.
-        03 FECHA-ALTA-D       PIC 9(08).
-		
-	   FD REP-CLI.
-	   01  LINEA                 PIC X(132).
-	   
-	   FD REP-TAR.
-	   01 LINEA-TAR              PIC X(132).
-        
+       COPY DCLICOPY
+           REPLACING ==ID-CLIENTE== BY ==ID-CLIENTE-D==
+                     ==NOMBRE-CLIENTE== BY ==NOMBRE-CLIENTE-D==
+                     ==ID-TARJETA== BY ==ID-TARJETA-D==
+                     ==TIPO-TARG== BY ==TIPO-TARG-D==
+                     ==ANUALIDAD== BY ==ANUALIDAD-D==
+                     ==FECHA-ALTA== BY ==FECHA-ALTA-D==.
+
+       SD WORKALFA.
+       01 REG-CLI-WA.
+       COPY DCLICOPY
+           REPLACING ==ID-CLIENTE== BY ==ID-CLIENTE-WA==
+                     ==NOMBRE-CLIENTE== BY ==NOMBRE-CLIENTE-WA==
+                     ==ID-TARJETA== BY ==ID-TARJETA-WA==
+                     ==TIPO-TARG== BY ==TIPO-TARG-WA==
+                     ==ANUALIDAD== BY ==ANUALIDAD-WA==
+                     ==FECHA-ALTA== BY ==FECHA-ALTA-WA==.
+
+       FD ALFACLI.
+       01 REG-CLI-ALFA.
+       COPY DCLICOPY
+           REPLACING ==ID-CLIENTE== BY ==ID-CLIENTE-ALFA==
+                     ==NOMBRE-CLIENTE== BY ==NOMBRE-CLIENTE-ALFA==
+                     ==ID-TARJETA== BY ==ID-TARJETA-ALFA==
+                     ==TIPO-TARG== BY ==TIPO-TARG-ALFA==
+                     ==ANUALIDAD== BY ==ANUALIDAD-ALFA==
+                     ==FECHA-ALTA== BY ==FECHA-ALTA-ALFA==.
+
+       FD REP-CLI.
+       01  LINEA                 PIC X(132).
+
+       FD REP-TAR.
+       01 LINEA-TAR              PIC X(132).
+
+       FD REP-RES.
+       01 LINEA-RES              PIC X(132).
+
+       FD EXTCLI.
+       01 REG-EXT                PIC X(57).
+
+       FD CHECKPT.
+       01 REG-CHECK.
+        03 CHK-REPORTE          PIC 9(01).
+        03 CHK-ORDEN-ALFA       PIC 9(01).
+        03 CHK-ID-CLIENTE       PIC 9(06).
+        03 CHK-NOMBRE-CLIENTE   PIC A(20).
+        03 CHK-ID-TARJETA       PIC 99.
+        03 CHK-CLIENTES-COUNT   PIC 9999.
+        03 CHK-DETALLES-COUNT   PIC 9999.
+        03 CHK-PAG              PIC 99.
+        03 CHK-ANUALIDA-PAR     PIC 9(07)V99.
+        03 CHK-ANUALIDAD-TOTAL  PIC 9(07)V99.
+        03 CHK-USA-FILTRO-FECHA PIC 9(01).
+        03 CHK-USA-FILTRO-TIPO  PIC 9(01).
+        03 CHK-FILTRO-FECHA-INI PIC 9(08).
+        03 CHK-FILTRO-FECHA-FIN PIC 9(08).
+        03 CHK-FILTRO-TIPO-TARG PIC A(10).
+
        WORKING-STORAGE SECTION.
        01 WKS-CLIENTES-LOOP           PIC 9 VALUE 0.
-	   01 WKS-DETALLES-COUNT          PIC 9999 VALUE 0.
-	   01 WKS-CLIENTES-COUNT    PIC 9999 VALUE 0.
-	   01 WKS-ANUALIDA-PAR            PIC 9(07)V99.
-	   01 WKS-ANUALIDAD-TOTAL         PIC 9(07)V99.
-	   01 WKS-RES					  PIC X(01).
-	   01 WKS-CORTE					  PIC 9 VALUE 0.
-	   
-	   01 HEADER-L3-R2.
-		  03 FILLER           PIC X(05) VALUE SPACES.
-		  03 FILLER           PIC X(15) VALUE "ID DE TARJETA: ".
-		  03 WKS-ID-TARJETA   PIC 99.
-			
-	   01 HEADER-L1-R.
-			03 FILLER PIC X(40) VALUE SPACES.
-			03 FILLER PIC X(19) VALUE "REPORTE DE CLIENTES".
-	   
-	   01 HEADER-L1-R2.
-			03 FILLER PIC X(40) VALUE SPACES.
-			03 FILLER PIC X(19) VALUE "REPORTE DE TARJETAS".
-			
-	   01 HEADER-L2-R.
-			03 FILLER 		 PIC X(05) VALUE SPACES.
-			03 FILLER 		 PIC X(18) VALUE "FECHA DE PROCESO: ".
-			03 WKS-FECHA-PRO PIC 99/99/99.
-            03 FILLER 		 PIC X(50) VALUE SPACES.
-			03 FILLER 		 PIC X(05) VALUE "PAG: ".
-			03 WKS-PAG 		 PIC 99 VALUE 1.
-	   
-	   01 HEADER-CAMPOS-R1.
-			03 FILLER PIC X(05) VALUE SPACES.
-			03 FILLER PIC X(10) VALUE "ID-CLIENTE".
-			03 FILLER PIC X(10) VALUE SPACES.
-			03 FILLER PIC X(06) VALUE "NOMBRE".
-			03 FILLER PIC X(15) VALUE SPACES.
-			03 FILLER PIC X(15) VALUE "TIPO DE TARJETA".
-			03 FILLER PIC X(05) VALUE SPACES.
-			03 FILLER PIC X(14) VALUE "FEC DE INGRESO".
-			03 FILLER PIC X(05) VALUE SPACES.
-			03 FILLER PIC X(09) VALUE "ANUALIDAD".
-			
-	   01 DETALLES-CAMPOS-R.
-			03 FILLER 		PIC X(08) VALUE SPACES.
-			03 WKS-ID-CLI 	PIC 9(04).
-			03 FILLER       PIC X(10) VALUE SPACES.
-			03 WKS-NOMBRE   PIC A(20).
-			03 FILLER       PIC X(08) VALUE SPACES.
-			03 WKS-TIPO-TAR PIC A(10).
-			03 FILLER       PIC X(09) VALUE SPACES.
-			03 WKS-FECH-ING PIC 9(08).
-			03 FILLER       PIC X(08) VALUE SPACES.
-			03 WKS-ANUALIDAD PIC $Z,ZZ9.99.
-	   
-	   01 FOOTER-R1.
-			03 FILLER PIC X(50) VALUE SPACES.
-			03 FILLER PIC X(19) VALUE "TOTAL DE CLIENTES: ".
-			03 WKS-CLIENTES-COUNT-R1 PIC ZZZZ.
-			
-	   01 FOOTER-ANUALIDAD-PAR-R2.
-			03 FILLER PIC X(44) VALUE SPACES.
-			03 FILLER PIC X(22) VALUE "TOTAL DE ANUALIDAD DE ".
-			03 WKS-TIPO-TARF PIC A(10).
-			03 FILLER PIC X(05) VALUE SPACES.
-			03 WKS-ANUALIDA-PAR-R2 PIC $Z,ZZZ,ZZ9.99 .
-		
-	   01 FOOTER-ANUALIDAD-TOTAL-R2.
-			03 FILLER PIC X(51) VALUE SPACES.
-			03 FILLER PIC A(30) VALUE "TOTAL DE ANUALIDADES: ".
-			03 WKS-ANUALIDA-TOTAL-R2 PIC $Z,ZZZ,ZZ9.99 .
-	
+       01 WKS-DETALLES-COUNT          PIC 9999 VALUE 0.
+       01 WKS-CLIENTES-COUNT    PIC 9999 VALUE 0.
+       01 WKS-ANUALIDA-PAR            PIC 9(07)V99.
+       01 WKS-ANUALIDAD-TOTAL         PIC 9(07)V99.
+       01 WKS-RES                      PIC X(01).
+
+       01 WKS-USA-FILTRO-FECHA        PIC 9 VALUE 0.
+       01 WKS-USA-FILTRO-TIPO         PIC 9 VALUE 0.
+       01 WKS-FILTRO-FECHA-INI        PIC 9(08) VALUE 0.
+       01 WKS-FILTRO-FECHA-FIN        PIC 9(08) VALUE 99999999.
+       01 WKS-FILTRO-TIPO-TARG        PIC A(10) VALUE SPACES.
+       01 WKS-PASA-FILTRO             PIC 9 VALUE 1.
+
+       01 WKS-GENERA-EXTRACTO         PIC 9 VALUE 0.
+       01 WKS-ORDEN-ALFA              PIC 9 VALUE 0.
+       01 WKS-REANUDA                 PIC 9 VALUE 0.
+       01 WKS-EOF-CHECK               PIC 9 VALUE 0.
+       01 WKS-EOF-CARGA-ALFA          PIC 9 VALUE 0.
+       01 WKS-EOF-ALFA-AVANCE         PIC 9 VALUE 0.
+       01 WKS-CHK-NOMBRE-ALFA         PIC A(20) VALUE SPACES.
+       01 WKS-CHK-ID-ALFA             PIC 9(06) VALUE 0.
+
+       01 WKS-RESUMEN-COUNT           PIC 99 VALUE 0.
+       01 WKS-RESUMEN-IDX             PIC 99 VALUE 0.
+       01 WKS-RESUMEN-ENCONTRADO      PIC 9 VALUE 0.
+       01 WKS-RESUMEN-GRAN-TOTAL      PIC 9(07)V99 VALUE 0.
+       01 WKS-TABLA-RESUMEN.
+          03 WKS-RESUMEN-ENTRY OCCURS 20 TIMES.
+             05 WKS-RESUMEN-TIPO      PIC A(10) VALUE SPACES.
+             05 WKS-RESUMEN-TOTAL     PIC 9(07)V99 VALUE 0.
+       01 WKS-EXT-LINEA.
+          03 WKS-EXT-ID               PIC 9(06).
+          03 FILLER                   PIC X(01) VALUE ",".
+          03 WKS-EXT-NOMBRE           PIC A(20).
+          03 FILLER                   PIC X(01) VALUE ",".
+          03 WKS-EXT-TIPO             PIC A(10).
+          03 FILLER                   PIC X(01) VALUE ",".
+          03 WKS-EXT-ANUALIDAD        PIC 9(07)V99.
+          03 FILLER                   PIC X(01) VALUE ",".
+          03 WKS-EXT-FECHA            PIC 9(08).
+
+       01 HEADER-L3-R2.
+          03 FILLER           PIC X(05) VALUE SPACES.
+          03 FILLER           PIC X(15) VALUE "ID DE TARJETA: ".
+          03 WKS-ID-TARJETA   PIC 99.
+            
+       01 HEADER-L1-R.
+            03 FILLER PIC X(40) VALUE SPACES.
+            03 FILLER PIC X(19) VALUE "REPORTE DE CLIENTES".
+       
+       01 HEADER-L1-R2.
+            03 FILLER PIC X(40) VALUE SPACES.
+            03 FILLER PIC X(19) VALUE "REPORTE DE TARJETAS".
+            
+       01 HEADER-L2-R.
+            03 FILLER          PIC X(05) VALUE SPACES.
+            03 FILLER          PIC X(18) VALUE "FECHA DE PROCESO: ".
+            03 WKS-FECHA-PRO PIC 99/99/99.
+            03 FILLER          PIC X(50) VALUE SPACES.
+            03 FILLER          PIC X(05) VALUE "PAG: ".
+            03 WKS-PAG          PIC 99 VALUE 1.
+       
+       01 HEADER-CAMPOS-R1.
+            03 FILLER PIC X(05) VALUE SPACES.
+            03 FILLER PIC X(10) VALUE "ID-CLIENTE".
+            03 FILLER PIC X(10) VALUE SPACES.
+            03 FILLER PIC X(06) VALUE "NOMBRE".
+            03 FILLER PIC X(15) VALUE SPACES.
+            03 FILLER PIC X(15) VALUE "TIPO DE TARJETA".
+            03 FILLER PIC X(05) VALUE SPACES.
+            03 FILLER PIC X(14) VALUE "FEC DE INGRESO".
+            03 FILLER PIC X(05) VALUE SPACES.
+            03 FILLER PIC X(09) VALUE "ANUALIDAD".
+            
+       01 DETALLES-CAMPOS-R.
+            03 FILLER         PIC X(08) VALUE SPACES.
+            03 WKS-ID-CLI     PIC 9(06).
+            03 FILLER       PIC X(08) VALUE SPACES.
+            03 WKS-NOMBRE   PIC A(20).
+            03 FILLER       PIC X(08) VALUE SPACES.
+            03 WKS-TIPO-TAR PIC A(10).
+            03 FILLER       PIC X(09) VALUE SPACES.
+            03 WKS-FECH-ING PIC 9(08).
+            03 FILLER       PIC X(08) VALUE SPACES.
+            03 WKS-ANUALIDAD PIC $Z,ZZZ,ZZ9.99.
        
+       01 FOOTER-R1.
+            03 FILLER PIC X(50) VALUE SPACES.
+            03 FILLER PIC X(19) VALUE "TOTAL DE CLIENTES: ".
+            03 WKS-CLIENTES-COUNT-R1 PIC ZZZZ.
+            
+       01 FOOTER-ANUALIDAD-PAR-R2.
+            03 FILLER PIC X(44) VALUE SPACES.
+            03 FILLER PIC X(22) VALUE "TOTAL DE ANUALIDAD DE ".
+            03 WKS-TIPO-TARF PIC A(10).
+            03 FILLER PIC X(05) VALUE SPACES.
+            03 WKS-ANUALIDA-PAR-R2 PIC $Z,ZZZ,ZZ9.99 .
+        
+       01 FOOTER-ANUALIDAD-TOTAL-R2.
+            03 FILLER PIC X(51) VALUE SPACES.
+            03 FILLER PIC A(30) VALUE "TOTAL DE ANUALIDADES: ".
+            03 WKS-ANUALIDA-TOTAL-R2 PIC $Z,ZZZ,ZZ9.99 .
+
+       01 HEADER-L1-R3.
+            03 FILLER PIC X(30) VALUE SPACES.
+            03 FILLER PIC X(45)
+                 VALUE "RESUMEN DE ANUALIDADES POR TIPO DE TARJETA".
+
+       01 HEADER-CAMPOS-R3.
+            03 FILLER PIC X(05) VALUE SPACES.
+            03 FILLER PIC X(15) VALUE "TIPO DE TARJETA".
+            03 FILLER PIC X(15) VALUE SPACES.
+            03 FILLER PIC X(21) VALUE "TOTAL DE ANUALIDADES".
+
+       01 DETALLE-RESUMEN-R.
+            03 FILLER PIC X(05) VALUE SPACES.
+            03 WKS-RESUMEN-TIPO-R  PIC A(10).
+            03 FILLER PIC X(20) VALUE SPACES.
+            03 WKS-RESUMEN-TOTAL-R PIC $Z,ZZZ,ZZ9.99.
+
+       01 FOOTER-RESUMEN-TOTAL-R.
+            03 FILLER PIC X(05) VALUE SPACES.
+            03 FILLER PIC X(11) VALUE "GRAN TOTAL:".
+            03 FILLER PIC X(19) VALUE SPACES.
+            03 WKS-RESUMEN-GRAN-TOTAL-R PIC $Z,ZZZ,ZZ9.99.
+
+
        PROCEDURE DIVISION.
-	   
-	   INICIO.
-		   PERFORM 1000-INICIO.
-           PERFORM 2000-PROCESO UNTIL WKS-CLIENTES-LOOP = 3.
+       
+       INICIO.
+           PERFORM 1000-INICIO.
+           PERFORM 2000-PROCESO UNTIL WKS-CLIENTES-LOOP = 5.
            PERFORM 3000-FIN.
-           STOP RUN.
-		   
-	   1000-INICIO.
-			OPEN INPUT DCLIENTE. 
-	   
-	   2000-PROCESO.
-			DISPLAY SPACES  LINE 01 POSITION 01 ERASE.
-			DISPLAY "REPORTE DE TARJETAS DE CLIENTES" LINE 01 
-			                                          POSITION 7.
-			DISPLAY "REPORTE POR CLIENTES (1) "       LINE 03 
-			                                          POSITION 5.
-			DISPLAY "REPORTE POR TARJETAS (2) "       LINE 04 
-			                                          POSITION 5.
-			DISPLAY "SALIR                (3) "       LINE 05 
-			                                          POSITION 5.
-			DISPLAY "ELEGIR OPCION : "                LINE 07 
-			                                          POSITION 5.
-			ACCEPT WKS-CLIENTES-LOOP LINE 07 POSITION 21.
-			
-			DISPLAY SPACES LINE 01 POSITION 01 ERASE.
-			
-			IF WKS-CLIENTES-LOOP = 1
-			   MOVE 0 TO WKS-CLIENTES-LOOP
-			   PERFORM 2100-GENERAR-REPORTE-CLIENTE
-			   PERFORM 2001-MENSAJE-GENERADO
-				ELSE
-					IF WKS-CLIENTES-LOOP = 2
-					    MOVE 0 TO WKS-CLIENTES-LOOP
-					    PERFORM 2200-GENERAR-REPORTE-IDTARJETA
-						PERFORM 2001-MENSAJE-GENERADO
-						ELSE 
-							IF WKS-CLIENTES-LOOP = 3
-							    NEXT SENTENCE.
-			
+           GOBACK.
+
+       1000-INICIO.
+            OPEN INPUT DCLIENTE.
+
+       2000-PROCESO.
+            DISPLAY SPACES  LINE 01 POSITION 01 ERASE.
+            DISPLAY "REPORTE DE TARJETAS DE CLIENTES" LINE 01
+                                                      POSITION 7.
+            DISPLAY "REPORTE POR CLIENTES (1) "       LINE 03
+                                                      POSITION 5.
+            DISPLAY "REPORTE POR TARJETAS (2) "       LINE 04
+                                                      POSITION 5.
+            DISPLAY "RESUMEN DE ANUALIDADES POR TIPO (3) "
+                                                      LINE 05
+                                                      POSITION 5.
+            DISPLAY "REPORTE POR CLIENTES ALFABETICO (4) "
+                                                      LINE 06
+                                                      POSITION 5.
+            DISPLAY "SALIR                (5) "       LINE 07
+                                                      POSITION 5.
+            DISPLAY "ELEGIR OPCION : "                LINE 08
+                                                      POSITION 5.
+            ACCEPT WKS-CLIENTES-LOOP LINE 08 POSITION 21.
+
+            DISPLAY SPACES LINE 01 POSITION 01 ERASE.
+
+            IF WKS-CLIENTES-LOOP = 1
+               MOVE 0 TO WKS-CLIENTES-LOOP
+               PERFORM 2100-GENERAR-REPORTE-CLIENTE
+               PERFORM 2001-MENSAJE-GENERADO
+            ELSE
+               IF WKS-CLIENTES-LOOP = 2
+                  MOVE 0 TO WKS-CLIENTES-LOOP
+                  PERFORM 2200-GENERAR-REPORTE-IDTARJETA
+                  PERFORM 2001-MENSAJE-GENERADO
+               ELSE
+                  IF WKS-CLIENTES-LOOP = 3
+                     MOVE 0 TO WKS-CLIENTES-LOOP
+                     PERFORM 2300-REPORTE-RESUMEN-TIPOS
+                     PERFORM 2001-MENSAJE-GENERADO
+                  ELSE
+                     IF WKS-CLIENTES-LOOP = 4
+                        MOVE 0 TO WKS-CLIENTES-LOOP
+                        PERFORM 2105-REPORTE-CLIENTE-ALFA
+                        PERFORM 2001-MENSAJE-GENERADO
+                     ELSE
+                        IF WKS-CLIENTES-LOOP = 5
+                           NEXT SENTENCE.
+            
        2001-MENSAJE-GENERADO.
-			DISPLAY "REPORTE GENERADO" LINE 01 POSITION 01.
-			DISPLAY "PRESIONE CUALQUIER TECLA PARA REGRESAR" 
-			                                  LINE 02 POSITION 01.
-		    ACCEPT WKS-RES LINE 02 POSITION 40.
-			
-			
-	   3000-FIN.
-	        CLOSE DCLIENTE. 
-			
-	 
-	  
-	   2100-GENERAR-REPORTE-CLIENTE.
-		   PERFORM 2110-GENERAR-REPORTE-INICIO.
+            DISPLAY "REPORTE GENERADO" LINE 01 POSITION 01.
+            DISPLAY "PRESIONE CUALQUIER TECLA PARA REGRESAR"
+                                              LINE 02 POSITION 01.
+            ACCEPT WKS-RES LINE 02 POSITION 40.
+
+       2050-CAPTURA-FILTROS.
+            MOVE 0      TO WKS-USA-FILTRO-FECHA.
+            MOVE 0      TO WKS-USA-FILTRO-TIPO.
+            MOVE 0      TO WKS-FILTRO-FECHA-INI.
+            MOVE 99999999 TO WKS-FILTRO-FECHA-FIN.
+            MOVE SPACES TO WKS-FILTRO-TIPO-TARG.
+
+            DISPLAY "FILTRAR POR RANGO DE FECHAS S/N:" LINE 09
+                                                      POSITION 05.
+            ACCEPT WKS-RES LINE 09 POSITION 39.
+
+            IF WKS-RES = "S"
+               MOVE 1 TO WKS-USA-FILTRO-FECHA
+               DISPLAY "FECHA INICIAL (AAAAMMDD):" LINE 10
+                                                      POSITION 05
+               ACCEPT WKS-FILTRO-FECHA-INI LINE 10 POSITION 31
+               DISPLAY "FECHA FINAL   (AAAAMMDD):" LINE 11
+                                                      POSITION 05
+               ACCEPT WKS-FILTRO-FECHA-FIN LINE 11 POSITION 31.
+
+            DISPLAY "FILTRAR POR TIPO DE TARJETA S/N:" LINE 12
+                                                      POSITION 05.
+            ACCEPT WKS-RES LINE 12 POSITION 39.
+
+            IF WKS-RES = "S"
+               MOVE 1 TO WKS-USA-FILTRO-TIPO
+               DISPLAY "TIPO DE TARJETA:" LINE 13 POSITION 05
+               ACCEPT WKS-FILTRO-TIPO-TARG LINE 13 POSITION 22.
+
+            DISPLAY SPACES LINE 01 POSITION 01 ERASE.
+
+
+       3000-FIN.
+            CLOSE DCLIENTE. 
+            
+     
+      
+       2100-GENERAR-REPORTE-CLIENTE.
+           PERFORM 2110-GENERAR-REPORTE-INICIO.
            PERFORM 2120-DETALLE-R1 UNTIL WKS-CLIENTES-LOOP = 1.
            PERFORM 2130-FOOTER-R1.
-		   
-	   2110-GENERAR-REPORTE-INICIO.
-	         OPEN OUTPUT REP-CLI.
-			 
-			 MOVE 0 TO ID-CLIENTE-D. 
-             START DCLIENTE KEY IS > ID-CLIENTE-D.
-			 
-			 PERFORM 2111-LEER-ARCHIVO-R1.
-			 
-           IF WKS-CLIENTES-LOOP = 0
+
+       2105-REPORTE-CLIENTE-ALFA.
+           MOVE 1 TO WKS-ORDEN-ALFA.
+           PERFORM 2110-GENERAR-REPORTE-INICIO.
+           PERFORM 2120-DETALLE-R1 UNTIL WKS-CLIENTES-LOOP = 1.
+           PERFORM 2130-FOOTER-R1.
+
+       2110-GENERAR-REPORTE-INICIO.
+             DISPLAY "REANUDAR DESDE CHECKPOINT S/N:" LINE 14
+                                                      POSITION 05.
+             ACCEPT WKS-RES LINE 14 POSITION 37.
+
+             MOVE 0 TO WKS-REANUDA.
+             IF WKS-RES = "S"
+                PERFORM 2116-LEER-CHECKPOINT-R1.
+
+             IF WKS-REANUDA = 0
+                PERFORM 2050-CAPTURA-FILTROS
+                DISPLAY "GENERAR EXTRACTO PARA CASA DE ENVIOS S/N:"
+                                                      LINE 14
+                                                      POSITION 05
+                ACCEPT WKS-RES LINE 14 POSITION 47
+                MOVE 0 TO WKS-GENERA-EXTRACTO
+                IF WKS-RES = "S"
+                   MOVE 1 TO WKS-GENERA-EXTRACTO
+                   OPEN OUTPUT EXTCLI.
+
+             IF WKS-REANUDA = 1
+                OPEN EXTEND REP-CLI
+             ELSE
+                OPEN OUTPUT REP-CLI.
+
+             IF WKS-ORDEN-ALFA = 1
+                PERFORM 2113-ORDENAR-ALFA
+             ELSE
+                IF WKS-REANUDA = 1
+                   START DCLIENTE KEY IS > ID-CLIENTE-D
+                ELSE
+                   MOVE 0 TO ID-CLIENTE-D
+                   START DCLIENTE KEY IS > ID-CLIENTE-D.
+
+             IF WKS-ORDEN-ALFA = 1 AND WKS-REANUDA = 1
+                PERFORM 2114-AVANZA-ALFA-CHECKPOINT
+             ELSE
+                PERFORM 2111-LEER-ARCHIVO-R1.
+
+           IF WKS-CLIENTES-LOOP = 0 AND WKS-REANUDA = 0
               PERFORM 2112-HEADER-R.
-	   
-	   2112-HEADER-R.
-		   MOVE HEADER-L1-R TO LINEA.
-		   
-		   IF WKS-PAG = 1
-				WRITE LINEA AFTER 1
-		   ELSE 
-				WRITE LINEA AFTER PAGE.
-		   
-		   ACCEPT WKS-FECHA-PRO FROM DATE.
-		   MOVE HEADER-L2-R TO LINEA.
-		   WRITE LINEA AFTER 1.
-		   
-		   MOVE HEADER-CAMPOS-R1 TO LINEA.
-		   WRITE LINEA AFTER 2.
-		   
+
+       2113-ORDENAR-ALFA.
+           SORT WORKALFA ON ASCENDING KEY NOMBRE-CLIENTE-WA
+                            ASCENDING KEY ID-CLIENTE-WA
+               INPUT PROCEDURE IS 2113A-CARGA-ALFA
+               GIVING ALFACLI.
+
+           OPEN INPUT ALFACLI.
+
+       2113A-CARGA-ALFA.
+           MOVE 0 TO WKS-EOF-CARGA-ALFA.
+           MOVE 0 TO ID-CLIENTE-D.
+           START DCLIENTE KEY IS > ID-CLIENTE-D INVALID KEY
+               MOVE 1 TO WKS-EOF-CARGA-ALFA.
+
+           IF WKS-EOF-CARGA-ALFA = 0
+              PERFORM 2113B-LEE-CARGA-ALFA
+              PERFORM 2113C-LIBERA-CARGA-ALFA
+                  UNTIL WKS-EOF-CARGA-ALFA = 1.
+
+       2113B-LEE-CARGA-ALFA.
+           READ DCLIENTE NEXT AT END MOVE 1 TO WKS-EOF-CARGA-ALFA.
+
+       2113C-LIBERA-CARGA-ALFA.
+           RELEASE REG-CLI-WA FROM REG-CLI-D.
+           PERFORM 2113B-LEE-CARGA-ALFA.
+
+       2114-AVANZA-ALFA-CHECKPOINT.
+           MOVE 0 TO WKS-EOF-ALFA-AVANCE.
+           PERFORM 2114A-LEE-AVANZA-ALFA.
+           PERFORM 2114B-COMPARA-AVANZA-ALFA
+               UNTIL WKS-EOF-ALFA-AVANCE NOT = 0.
+
+           IF WKS-EOF-ALFA-AVANCE = 1
+              MOVE 1 TO WKS-CLIENTES-LOOP
+           ELSE
+              MOVE 0 TO WKS-CLIENTES-LOOP
+              MOVE REG-CLI-ALFA TO REG-CLI-D.
+
+       2114A-LEE-AVANZA-ALFA.
+           READ ALFACLI AT END MOVE 1 TO WKS-EOF-ALFA-AVANCE.
+
+       2114B-COMPARA-AVANZA-ALFA.
+           IF NOMBRE-CLIENTE-ALFA > WKS-CHK-NOMBRE-ALFA
+              MOVE 2 TO WKS-EOF-ALFA-AVANCE
+           ELSE
+              IF NOMBRE-CLIENTE-ALFA = WKS-CHK-NOMBRE-ALFA AND
+                 ID-CLIENTE-ALFA > WKS-CHK-ID-ALFA
+                 MOVE 2 TO WKS-EOF-ALFA-AVANCE
+              ELSE
+                 PERFORM 2114A-LEE-AVANZA-ALFA.
+       
+       2112-HEADER-R.
+           MOVE HEADER-L1-R TO LINEA.
            
-       2111-LEER-ARCHIVO-R1.
-           READ DCLIENTE NEXT AT END MOVE 1 TO WKS-CLIENTES-LOOP.
+           IF WKS-PAG = 1
+                WRITE LINEA AFTER 1
+           ELSE 
+                WRITE LINEA AFTER PAGE.
+           
+           ACCEPT WKS-FECHA-PRO FROM DATE.
+           MOVE HEADER-L2-R TO LINEA.
+           WRITE LINEA AFTER 1.
            
+           MOVE HEADER-CAMPOS-R1 TO LINEA.
+           WRITE LINEA AFTER 2.
+           
+           
+       2111-LEER-ARCHIVO-R1.
+           IF WKS-ORDEN-ALFA = 1
+               READ ALFACLI AT END MOVE 1 TO WKS-CLIENTES-LOOP
+           ELSE
+               READ DCLIENTE NEXT AT END MOVE 1 TO WKS-CLIENTES-LOOP.
+
+           IF WKS-ORDEN-ALFA = 1 AND WKS-CLIENTES-LOOP = 0
+               MOVE REG-CLI-ALFA TO REG-CLI-D.
+
+       2116-LEER-CHECKPOINT-R1.
+           MOVE 0 TO WKS-EOF-CHECK.
+           OPEN INPUT CHECKPT.
+           READ CHECKPT AT END MOVE 1 TO WKS-EOF-CHECK.
+
+           IF WKS-EOF-CHECK = 0
+              IF CHK-REPORTE NOT = 1
+                 DISPLAY "EL CHECKPOINT PERTENECE A OTRO REPORTE, NO"
+                         " SE REANUDA" LINE 15 POSITION 05
+              ELSE
+                 MOVE 1                 TO WKS-REANUDA
+                 MOVE CHK-ORDEN-ALFA     TO WKS-ORDEN-ALFA
+                 MOVE CHK-ID-CLIENTE     TO ID-CLIENTE-D
+                 MOVE CHK-ID-CLIENTE     TO WKS-CHK-ID-ALFA
+                 MOVE CHK-NOMBRE-CLIENTE TO NOMBRE-CLIENTE-D
+                 MOVE CHK-NOMBRE-CLIENTE TO WKS-CHK-NOMBRE-ALFA
+                 MOVE CHK-CLIENTES-COUNT TO WKS-CLIENTES-COUNT
+                 MOVE CHK-DETALLES-COUNT TO WKS-DETALLES-COUNT
+                 MOVE CHK-PAG            TO WKS-PAG
+                 MOVE CHK-USA-FILTRO-FECHA TO WKS-USA-FILTRO-FECHA
+                 MOVE CHK-USA-FILTRO-TIPO  TO WKS-USA-FILTRO-TIPO
+                 MOVE CHK-FILTRO-FECHA-INI TO WKS-FILTRO-FECHA-INI
+                 MOVE CHK-FILTRO-FECHA-FIN TO WKS-FILTRO-FECHA-FIN
+                 MOVE CHK-FILTRO-TIPO-TARG TO WKS-FILTRO-TIPO-TARG
+              .
+
+           CLOSE CHECKPT.
+
+       2117-ESCRIBIR-CHECKPOINT-R1.
+           MOVE 1               TO CHK-REPORTE.
+           MOVE WKS-ORDEN-ALFA  TO CHK-ORDEN-ALFA.
+           MOVE ID-CLIENTE-D    TO CHK-ID-CLIENTE.
+           MOVE NOMBRE-CLIENTE-D TO CHK-NOMBRE-CLIENTE.
+           MOVE ID-TARJETA-D    TO CHK-ID-TARJETA.
+           MOVE WKS-CLIENTES-COUNT TO CHK-CLIENTES-COUNT.
+           MOVE WKS-DETALLES-COUNT TO CHK-DETALLES-COUNT.
+           MOVE WKS-PAG         TO CHK-PAG.
+           MOVE 0               TO CHK-ANUALIDA-PAR.
+           MOVE 0               TO CHK-ANUALIDAD-TOTAL.
+           MOVE WKS-USA-FILTRO-FECHA TO CHK-USA-FILTRO-FECHA.
+           MOVE WKS-USA-FILTRO-TIPO  TO CHK-USA-FILTRO-TIPO.
+           MOVE WKS-FILTRO-FECHA-INI TO CHK-FILTRO-FECHA-INI.
+           MOVE WKS-FILTRO-FECHA-FIN TO CHK-FILTRO-FECHA-FIN.
+           MOVE WKS-FILTRO-TIPO-TARG TO CHK-FILTRO-TIPO-TARG.
+
+           OPEN OUTPUT CHECKPT.
+           WRITE REG-CHECK.
+           CLOSE CHECKPT.
+
+       2118-BORRAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPT.
+           CLOSE CHECKPT.
+
+       2115-EVALUA-FILTRO.
+           MOVE 1 TO WKS-PASA-FILTRO.
+
+           IF WKS-USA-FILTRO-FECHA = 1
+              IF FECHA-ALTA-D < WKS-FILTRO-FECHA-INI
+                 MOVE 0 TO WKS-PASA-FILTRO
+              ELSE
+                 IF FECHA-ALTA-D > WKS-FILTRO-FECHA-FIN
+                    MOVE 0 TO WKS-PASA-FILTRO.
+
+           IF WKS-USA-FILTRO-TIPO = 1
+              IF TIPO-TARG-D NOT = WKS-FILTRO-TIPO-TARG
+                 MOVE 0 TO WKS-PASA-FILTRO.
+
        2120-DETALLE-R1.
-		   MOVE ID-CLIENTE-D       TO WKS-ID-CLI.
+           PERFORM 2115-EVALUA-FILTRO.
+           IF WKS-PASA-FILTRO = 1
+                PERFORM 2121-IMPRIME-DETALLE-R1.
+
+           PERFORM 2111-LEER-ARCHIVO-R1.
+
+       2121-IMPRIME-DETALLE-R1.
+           MOVE ID-CLIENTE-D       TO WKS-ID-CLI.
            MOVE NOMBRE-CLIENTE-D   TO WKS-NOMBRE.
            MOVE TIPO-TARG-D        TO WKS-TIPO-TAR.
            MOVE ANUALIDAD-D        TO WKS-ANUALIDAD.
            MOVE FECHA-ALTA-D       TO WKS-FECH-ING.
-		   
+
            MOVE DETALLES-CAMPOS-R TO LINEA
-		   WRITE LINEA AFTER 1.
-		   
-		   ADD 1 TO WKS-CLIENTES-COUNT.
-		   ADD 1 TO WKS-DETALLES-COUNT.
-		   
-		   IF WKS-DETALLES-COUNT = 80
-				MOVE 0 TO WKS-DETALLES-COUNT
-				ADD  1 TO WKS-PAG
-				PERFORM 2112-HEADER-R.
-		    
-		   
-           PERFORM 2111-LEER-ARCHIVO-R1.
-       
+           WRITE LINEA AFTER 1.
+
+           ADD 1 TO WKS-CLIENTES-COUNT.
+           ADD 1 TO WKS-DETALLES-COUNT.
+
+           IF WKS-DETALLES-COUNT = 80
+                MOVE 0 TO WKS-DETALLES-COUNT
+                ADD  1 TO WKS-PAG
+                PERFORM 2112-HEADER-R
+                PERFORM 2117-ESCRIBIR-CHECKPOINT-R1.
+
+           IF WKS-GENERA-EXTRACTO = 1
+                PERFORM 2122-ESCRIBE-EXTRACTO.
+
+       2122-ESCRIBE-EXTRACTO.
+           MOVE ID-CLIENTE-D     TO WKS-EXT-ID.
+           MOVE NOMBRE-CLIENTE-D TO WKS-EXT-NOMBRE.
+           MOVE TIPO-TARG-D      TO WKS-EXT-TIPO.
+           MOVE ANUALIDAD-D      TO WKS-EXT-ANUALIDAD.
+           MOVE FECHA-ALTA-D     TO WKS-EXT-FECHA.
+
+           MOVE WKS-EXT-LINEA TO REG-EXT.
+           WRITE REG-EXT.
+
        2130-FOOTER-R1.
-		   MOVE WKS-CLIENTES-COUNT TO WKS-CLIENTES-COUNT-R1.
-		   MOVE FOOTER-R1 TO LINEA
-		   WRITE LINEA AFTER 2.
-		   
-		   PERFORM 2131-REINICIALIZAR-VARIABLES.
-		 
+           MOVE WKS-CLIENTES-COUNT TO WKS-CLIENTES-COUNT-R1.
+           MOVE FOOTER-R1 TO LINEA
+           WRITE LINEA AFTER 2.
+
+           IF WKS-GENERA-EXTRACTO = 1
+                CLOSE EXTCLI.
+
+           IF WKS-ORDEN-ALFA = 1
+                CLOSE ALFACLI.
+
+           PERFORM 2118-BORRAR-CHECKPOINT.
+           PERFORM 2131-REINICIALIZAR-VARIABLES.
+
            CLOSE REP-CLI.
-		   
-	   2131-REINICIALIZAR-VARIABLES.
-	       MOVE 0 TO WKS-CLIENTES-COUNT.
-		   MOVE 0 TO WKS-DETALLES-COUNT.
-		   MOVE 1 TO WKS-PAG.
-		   MOVE 0 TO WKS-CLIENTES-LOOP.
-	   
-	   
-	  
+
+       2131-REINICIALIZAR-VARIABLES.
+           MOVE 0 TO WKS-CLIENTES-COUNT.
+           MOVE 0 TO WKS-DETALLES-COUNT.
+           MOVE 1 TO WKS-PAG.
+           MOVE 0 TO WKS-CLIENTES-LOOP.
+           MOVE 0 TO WKS-GENERA-EXTRACTO.
+           MOVE 0 TO WKS-ORDEN-ALFA.
+           MOVE 0 TO WKS-REANUDA.
+
+       
+      
       *-PROCEDIMIENTO PARA GENERAR EL REPORTE POR TARJETA
-	  
-	   2200-GENERAR-REPORTE-IDTARJETA.
-		   PERFORM 2210-GENERAR-REPORTE2-INICIO.
+      
+       2200-GENERAR-REPORTE-IDTARJETA.
+           PERFORM 2210-GENERAR-REPORTE2-INICIO.
            PERFORM 2220-DETALLE-R2 UNTIL WKS-CLIENTES-LOOP = 1.
-		   PERFORM 2230-FOOTER-ANUALIDAD-PAR-R2.
+           PERFORM 2230-FOOTER-ANUALIDAD-PAR-R2.
            PERFORM 2231-FOOTER-ANUALIDAD-TOTAL-R2.
-		   
-	   2210-GENERAR-REPORTE2-INICIO.
-	       OPEN OUTPUT REP-TAR
-			 
-		   MOVE 0 TO ID-TARJETA-D. 
-           START DCLIENTE KEY IS > ID-TARJETA-D.
-			 
-		   PERFORM 2211-LEER-ARCHIVO-R1.
-		   
+           
+       2210-GENERAR-REPORTE2-INICIO.
+           DISPLAY "REANUDAR DESDE CHECKPOINT S/N:" LINE 14
+                                                      POSITION 05.
+           ACCEPT WKS-RES LINE 14 POSITION 37.
+
+           MOVE 0 TO WKS-REANUDA.
+           IF WKS-RES = "S"
+              PERFORM 2216-LEER-CHECKPOINT-R2.
+
+           IF WKS-REANUDA = 0
+              PERFORM 2050-CAPTURA-FILTROS.
+
+           IF WKS-REANUDA = 1
+              OPEN EXTEND REP-TAR
+              START DCLIENTE KEY IS > ID-TARJETA-D
+           ELSE
+              OPEN OUTPUT REP-TAR
+              MOVE 0 TO ID-TARJETA-D
+              START DCLIENTE KEY IS > ID-TARJETA-D.
+
+           PERFORM 2211-LEER-ARCHIVO-R1.
+
            IF WKS-CLIENTES-LOOP = 0
-		      MOVE TIPO-TARG-D TO WKS-TIPO-TARF
+              MOVE TIPO-TARG-D TO WKS-TIPO-TARF
               PERFORM 2212-HEADER-R.
-	   
-	   2212-HEADER-R.
-		   MOVE HEADER-L1-R2 TO LINEA-TAR.
-
-		   IF WKS-PAG = 1
-				WRITE LINEA-TAR AFTER 1
-		   ELSE 
-				WRITE LINEA-TAR AFTER PAGE.
-		   
-		   ACCEPT WKS-FECHA-PRO FROM DATE.
-		   MOVE HEADER-L2-R TO LINEA-TAR.
-		   WRITE LINEA-TAR AFTER 1.
-		   
-		   MOVE ID-TARJETA-D TO WKS-ID-TARJETA.
-		   MOVE HEADER-L3-R2 TO LINEA-TAR.
-		   WRITE LINEA-TAR AFTER 2.
-		   
-		   MOVE HEADER-CAMPOS-R1 TO LINEA-TAR.
-		   WRITE LINEA-TAR AFTER 2
-		   
-		   ADD  1 TO WKS-PAG
-		   MOVE 0 TO WKS-DETALLES-COUNT.
-		   
+       
+       2212-HEADER-R.
+           MOVE HEADER-L1-R2 TO LINEA-TAR.
+
+           IF WKS-PAG = 1
+                WRITE LINEA-TAR AFTER 1
+           ELSE 
+                WRITE LINEA-TAR AFTER PAGE.
+           
+           ACCEPT WKS-FECHA-PRO FROM DATE.
+           MOVE HEADER-L2-R TO LINEA-TAR.
+           WRITE LINEA-TAR AFTER 1.
+           
+           MOVE ID-TARJETA-D TO WKS-ID-TARJETA.
+           MOVE HEADER-L3-R2 TO LINEA-TAR.
+           WRITE LINEA-TAR AFTER 2.
+           
+           MOVE HEADER-CAMPOS-R1 TO LINEA-TAR.
+           WRITE LINEA-TAR AFTER 2
+           
+           ADD  1 TO WKS-PAG
+           MOVE 0 TO WKS-DETALLES-COUNT.
+           
            
        2211-LEER-ARCHIVO-R1.
            READ DCLIENTE NEXT AT END MOVE 1 TO WKS-CLIENTES-LOOP.
-           
+
+       2216-LEER-CHECKPOINT-R2.
+           MOVE 0 TO WKS-EOF-CHECK.
+           OPEN INPUT CHECKPT.
+           READ CHECKPT AT END MOVE 1 TO WKS-EOF-CHECK.
+
+           IF WKS-EOF-CHECK = 0
+              IF CHK-REPORTE NOT = 2
+                 DISPLAY "EL CHECKPOINT PERTENECE A OTRO REPORTE, NO"
+                         " SE REANUDA" LINE 15 POSITION 05
+              ELSE
+                 MOVE 1                  TO WKS-REANUDA
+                 MOVE CHK-ID-TARJETA      TO ID-TARJETA-D
+                 MOVE CHK-PAG             TO WKS-PAG
+                 MOVE CHK-ANUALIDA-PAR    TO WKS-ANUALIDA-PAR
+                 MOVE CHK-ANUALIDAD-TOTAL TO WKS-ANUALIDAD-TOTAL
+                 MOVE CHK-USA-FILTRO-FECHA TO WKS-USA-FILTRO-FECHA
+                 MOVE CHK-USA-FILTRO-TIPO  TO WKS-USA-FILTRO-TIPO
+                 MOVE CHK-FILTRO-FECHA-INI TO WKS-FILTRO-FECHA-INI
+                 MOVE CHK-FILTRO-FECHA-FIN TO WKS-FILTRO-FECHA-FIN
+                 MOVE CHK-FILTRO-TIPO-TARG TO WKS-FILTRO-TIPO-TARG
+              .
+
+           CLOSE CHECKPT.
+
+       2217-ESCRIBIR-CHECKPOINT-R2.
+           MOVE 2                     TO CHK-REPORTE.
+           MOVE 0                     TO CHK-ORDEN-ALFA.
+           MOVE ID-CLIENTE-D          TO CHK-ID-CLIENTE.
+           MOVE SPACES                TO CHK-NOMBRE-CLIENTE.
+           MOVE ID-TARJETA-D          TO CHK-ID-TARJETA.
+           MOVE 0                     TO CHK-CLIENTES-COUNT.
+           MOVE WKS-DETALLES-COUNT    TO CHK-DETALLES-COUNT.
+           MOVE WKS-PAG               TO CHK-PAG.
+           MOVE WKS-ANUALIDA-PAR      TO CHK-ANUALIDA-PAR.
+           MOVE WKS-ANUALIDAD-TOTAL   TO CHK-ANUALIDAD-TOTAL.
+           MOVE WKS-USA-FILTRO-FECHA TO CHK-USA-FILTRO-FECHA.
+           MOVE WKS-USA-FILTRO-TIPO  TO CHK-USA-FILTRO-TIPO.
+           MOVE WKS-FILTRO-FECHA-INI TO CHK-FILTRO-FECHA-INI.
+           MOVE WKS-FILTRO-FECHA-FIN TO CHK-FILTRO-FECHA-FIN.
+           MOVE WKS-FILTRO-TIPO-TARG TO CHK-FILTRO-TIPO-TARG.
+
+           OPEN OUTPUT CHECKPT.
+           WRITE REG-CHECK.
+           CLOSE CHECKPT.
+
        2220-DETALLE-R2.
-		   MOVE ID-CLIENTE-D       TO WKS-ID-CLI.
+           PERFORM 2115-EVALUA-FILTRO.
+           IF WKS-PASA-FILTRO = 1
+                PERFORM 2221-PROCESA-DETALLE-R2.
+
+           PERFORM 2211-LEER-ARCHIVO-R1.
+
+       2221-PROCESA-DETALLE-R2.
+           MOVE ID-CLIENTE-D       TO WKS-ID-CLI.
            MOVE NOMBRE-CLIENTE-D   TO WKS-NOMBRE.
            MOVE TIPO-TARG-D        TO WKS-TIPO-TAR.
            MOVE ANUALIDAD-D        TO WKS-ANUALIDAD.
            MOVE FECHA-ALTA-D       TO WKS-FECH-ING.
-		   
-		   ADD 1 TO WKS-DETALLES-COUNT.
-		   	   
-		   
-		   IF WKS-DETALLES-COUNT = 80
-				PERFORM 2212-HEADER-R
-				MOVE 1 TO WKS-CORTE.
-		   
-		   IF WKS-ID-TARJETA = ID-TARJETA-D
-					NEXT SENTENCE
-		   ELSE
-				
-				IF WKS-CORTE = 1
-                    PERFORM 2230-FOOTER-ANUALIDAD-PAR-R2				
-					PERFORM 2212-HEADER-R
-				    MOVE 0 TO WKS-ANUALIDA-PAR
-					MOVE 0 TO WKS-CORTE.
-		    
-			ADD ANUALIDAD-D TO WKS-ANUALIDA-PAR.
-	        ADD ANUALIDAD-D TO WKS-ANUALIDAD-TOTAL.
-		    
-			MOVE DETALLES-CAMPOS-R TO LINEA-TAR
-		    WRITE LINEA-TAR AFTER 1
-		   
 
-           PERFORM 2211-LEER-ARCHIVO-R1.
-		   
+           IF WKS-ID-TARJETA NOT = ID-TARJETA-D
+                PERFORM 2230-FOOTER-ANUALIDAD-PAR-R2
+                MOVE 0 TO WKS-ANUALIDA-PAR
+                PERFORM 2212-HEADER-R
+           ELSE
+                IF WKS-DETALLES-COUNT = 80
+                     PERFORM 2212-HEADER-R.
+
+           ADD 1 TO WKS-DETALLES-COUNT.
+           ADD ANUALIDAD-D TO WKS-ANUALIDA-PAR.
+           ADD ANUALIDAD-D TO WKS-ANUALIDAD-TOTAL.
+
+           MOVE DETALLES-CAMPOS-R TO LINEA-TAR.
+           WRITE LINEA-TAR AFTER 1.
+
+           IF WKS-DETALLES-COUNT = 1
+                PERFORM 2217-ESCRIBIR-CHECKPOINT-R2.
+           
 
-	       
+           
        
        2230-FOOTER-ANUALIDAD-PAR-R2.
-		   MOVE WKS-ANUALIDA-PAR TO WKS-ANUALIDA-PAR-R2
-		   MOVE FOOTER-ANUALIDAD-PAR-R2 TO LINEA-TAR
-		   WRITE LINEA-TAR AFTER 2
-		   MOVE TIPO-TARG-D TO WKS-TIPO-TARF.
-	   
-	   2231-FOOTER-ANUALIDAD-TOTAL-R2.
-	       MOVE WKS-ANUALIDAD-TOTAL       TO WKS-ANUALIDA-TOTAL-R2.
-		   MOVE FOOTER-ANUALIDAD-TOTAL-R2 TO LINEA-TAR.
-		   WRITE LINEA-TAR AFTER 2.
-		   
-	       PERFORM 2232-REINICIALIZAR-VARIABLES.
+           MOVE WKS-ANUALIDA-PAR TO WKS-ANUALIDA-PAR-R2
+           MOVE FOOTER-ANUALIDAD-PAR-R2 TO LINEA-TAR
+           WRITE LINEA-TAR AFTER 2
+           MOVE TIPO-TARG-D TO WKS-TIPO-TARF.
+       
+       2231-FOOTER-ANUALIDAD-TOTAL-R2.
+           MOVE WKS-ANUALIDAD-TOTAL       TO WKS-ANUALIDA-TOTAL-R2.
+           MOVE FOOTER-ANUALIDAD-TOTAL-R2 TO LINEA-TAR.
+           WRITE LINEA-TAR AFTER 2.
+
+           PERFORM 2118-BORRAR-CHECKPOINT.
+           PERFORM 2232-REINICIALIZAR-VARIABLES.
            CLOSE REP-TAR.
-		   
-	   2232-REINICIALIZAR-VARIABLES.
-		   MOVE 0 TO WKS-DETALLES-COUNT.
-		   MOVE 1 TO WKS-PAG.
-		   MOVE 0 TO WKS-CLIENTES-LOOP.
-		   MOVE 0 TO WKS-ANUALIDAD-TOTAL.
-		   MOVE 0 TO WKS-ANUALIDA-PAR.
+
+       2232-REINICIALIZAR-VARIABLES.
+           MOVE 0 TO WKS-DETALLES-COUNT.
+           MOVE 1 TO WKS-PAG.
+           MOVE 0 TO WKS-CLIENTES-LOOP.
+           MOVE 0 TO WKS-ANUALIDAD-TOTAL.
+           MOVE 0 TO WKS-ANUALIDA-PAR.
+           MOVE 0 TO WKS-REANUDA.
+
+      *-PROCEDIMIENTO PARA EL RESUMEN DE ANUALIDADES POR TIPO
+
+       2300-REPORTE-RESUMEN-TIPOS.
+           PERFORM 2310-GENERAR-RESUMEN-INICIO.
+           PERFORM 2320-ACUMULA-RESUMEN UNTIL WKS-CLIENTES-LOOP = 1.
+           PERFORM 2330-IMPRIME-RESUMEN.
+
+       2310-GENERAR-RESUMEN-INICIO.
+           OPEN OUTPUT REP-RES.
+           MOVE 0 TO WKS-RESUMEN-COUNT.
+
+           MOVE 0 TO ID-CLIENTE-D.
+           START DCLIENTE KEY IS > ID-CLIENTE-D.
+
+           PERFORM 2111-LEER-ARCHIVO-R1.
+
+       2320-ACUMULA-RESUMEN.
+           PERFORM 2321-BUSCA-TIPO-RESUMEN.
+
+           IF WKS-RESUMEN-ENCONTRADO = 0
+              ADD 1 TO WKS-RESUMEN-COUNT
+              MOVE WKS-RESUMEN-COUNT TO WKS-RESUMEN-IDX
+              MOVE TIPO-TARG-D TO WKS-RESUMEN-TIPO (WKS-RESUMEN-IDX).
+
+           ADD ANUALIDAD-D TO WKS-RESUMEN-TOTAL (WKS-RESUMEN-IDX).
+
+           PERFORM 2111-LEER-ARCHIVO-R1.
+
+       2321-BUSCA-TIPO-RESUMEN.
+           MOVE 0 TO WKS-RESUMEN-ENCONTRADO.
+           MOVE 1 TO WKS-RESUMEN-IDX.
+           PERFORM 2322-COMPARA-TIPO-RESUMEN
+              UNTIL WKS-RESUMEN-IDX > WKS-RESUMEN-COUNT
+                 OR WKS-RESUMEN-ENCONTRADO = 1.
+
+       2322-COMPARA-TIPO-RESUMEN.
+           IF TIPO-TARG-D = WKS-RESUMEN-TIPO (WKS-RESUMEN-IDX)
+              MOVE 1 TO WKS-RESUMEN-ENCONTRADO
+           ELSE
+              ADD 1 TO WKS-RESUMEN-IDX.
+
+       2330-IMPRIME-RESUMEN.
+           MOVE HEADER-L1-R3 TO LINEA-RES.
+           WRITE LINEA-RES AFTER 1.
+
+           ACCEPT WKS-FECHA-PRO FROM DATE.
+           MOVE HEADER-L2-R TO LINEA-RES.
+           WRITE LINEA-RES AFTER 1.
+
+           MOVE HEADER-CAMPOS-R3 TO LINEA-RES.
+           WRITE LINEA-RES AFTER 2.
+
+           MOVE 1 TO WKS-RESUMEN-IDX.
+           PERFORM 2331-IMPRIME-LINEA-RESUMEN
+              UNTIL WKS-RESUMEN-IDX > WKS-RESUMEN-COUNT.
+
+           PERFORM 2332-IMPRIME-GRAN-TOTAL.
+           PERFORM 2333-REINICIALIZAR-RESUMEN.
+
+           CLOSE REP-RES.
+
+       2331-IMPRIME-LINEA-RESUMEN.
+           MOVE WKS-RESUMEN-TIPO (WKS-RESUMEN-IDX)
+                                        TO WKS-RESUMEN-TIPO-R.
+           MOVE WKS-RESUMEN-TOTAL (WKS-RESUMEN-IDX)
+                                        TO WKS-RESUMEN-TOTAL-R.
+           ADD WKS-RESUMEN-TOTAL (WKS-RESUMEN-IDX)
+                                        TO WKS-RESUMEN-GRAN-TOTAL.
+
+           MOVE DETALLE-RESUMEN-R TO LINEA-RES.
+           WRITE LINEA-RES AFTER 1.
+
+           ADD 1 TO WKS-RESUMEN-IDX.
+
+       2332-IMPRIME-GRAN-TOTAL.
+           MOVE WKS-RESUMEN-GRAN-TOTAL TO WKS-RESUMEN-GRAN-TOTAL-R.
+           MOVE FOOTER-RESUMEN-TOTAL-R TO LINEA-RES.
+           WRITE LINEA-RES AFTER 2.
+
+       2333-REINICIALIZAR-RESUMEN.
+           MOVE 0 TO WKS-CLIENTES-LOOP.
+           MOVE 0 TO WKS-RESUMEN-GRAN-TOTAL.
   
\ No newline at end of file
