@@ -0,0 +1,300 @@
+      *MI PROGRAMA DE AVISOS DE RENOVACION DE TARJETA
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AVI-REN.
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DCLIENTE ASSIGN TO DISK INDEXED ACCESS MODE IS
+                DYNAMIC
+                RECORD KEY IS ID-CLIENTE-D
+                ALTERNATE RECORD KEY IS ID-TARJETA-D WITH DUPLICATES
+                ALTERNATE RECORD KEY IS FECHA-ALTA-D WITH DUPLICATES.
+
+           SELECT REP-REN ASSIGN TO PRINTER.
+
+           SELECT CICLOFAC ASSIGN TO DISK INDEXED ACCESS MODE IS
+                DYNAMIC
+                RECORD KEY IS CICLO-KEY
+                ALTERNATE RECORD KEY IS ID-CLIENTE-C WITH DUPLICATES.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD DCLIENTE.
+       01 REG-CLI-D.
+       COPY DCLICOPY
+           REPLACING ==ID-CLIENTE== BY ==ID-CLIENTE-D==
+                     ==NOMBRE-CLIENTE== BY ==NOMBRE-CLIENTE-D==
+                     ==ID-TARJETA== BY ==ID-TARJETA-D==
+                     ==TIPO-TARG== BY ==TIPO-TARG-D==
+                     ==ANUALIDAD== BY ==ANUALIDAD-D==
+                     ==FECHA-ALTA== BY ==FECHA-ALTA-D==.
+
+       FD REP-REN.
+       01 LINEA-REN              PIC X(132).
+
+      *UN REGISTRO POR CADA CICLO DE ANUALIDAD AVISADO, PARA QUE
+      *POST-TRX PUEDA MARCARLO PAGADO Y REC-MOR PUEDA APLICARLE UN
+      *RECARGO SI EL PLAZO DE GRACIA SE VENCE SIN PAGO.
+       FD CICLOFAC.
+       01 REG-CICLO.
+       COPY CICLCOPY.
+
+       WORKING-STORAGE SECTION.
+       01 WKS-EOF-DCLI         PIC 9 VALUE 0.
+       01 WKS-MODO-CICLO       PIC 9 VALUE 1.
+       01 WKS-MAX-NUM-CICLO    PIC 9(04) VALUE 0.
+       01 WKS-EOF-CICLO        PIC 9 VALUE 0.
+       01 WKS-DIAS-VENTANA     PIC 9(03) VALUE 30.
+       01 WKS-CONTADOR-DIAS    PIC 9(03) VALUE 0.
+       01 WKS-CONT-AVISOS      PIC 9(04) VALUE 0.
+
+       01 WKS-FECHA-HOY        PIC 9(08).
+       01 WKS-FECHA-HOY-R REDEFINES WKS-FECHA-HOY.
+           03 WKS-HOY-AAAA         PIC 9(04).
+           03 WKS-HOY-MM           PIC 9(02).
+           03 WKS-HOY-DD           PIC 9(02).
+
+       01 WKS-FECHA-FIN        PIC 9(08).
+       01 WKS-FECHA-FIN-R REDEFINES WKS-FECHA-FIN.
+           03 WKS-FIN-AAAA         PIC 9(04).
+           03 WKS-FIN-MM           PIC 9(02).
+           03 WKS-FIN-DD           PIC 9(02).
+
+       01 WKS-FECHA-ALTA-N     PIC 9(08).
+       01 WKS-FECHA-ALTA-R REDEFINES WKS-FECHA-ALTA-N.
+           03 WKS-ALTA-AAAA        PIC 9(04).
+           03 WKS-ALTA-MM          PIC 9(02).
+           03 WKS-ALTA-DD          PIC 9(02).
+
+       01 WKS-ANIV-N           PIC 9(08).
+       01 WKS-ANIV-R REDEFINES WKS-ANIV-N.
+           03 WKS-ANIV-AAAA        PIC 9(04).
+           03 WKS-ANIV-MM          PIC 9(02).
+           03 WKS-ANIV-DD          PIC 9(02).
+
+       01 WKS-DIAS-POR-MES.
+           03 FILLER PIC 9(02) VALUE 31.
+           03 FILLER PIC 9(02) VALUE 28.
+           03 FILLER PIC 9(02) VALUE 31.
+           03 FILLER PIC 9(02) VALUE 30.
+           03 FILLER PIC 9(02) VALUE 31.
+           03 FILLER PIC 9(02) VALUE 30.
+           03 FILLER PIC 9(02) VALUE 31.
+           03 FILLER PIC 9(02) VALUE 31.
+           03 FILLER PIC 9(02) VALUE 30.
+           03 FILLER PIC 9(02) VALUE 31.
+           03 FILLER PIC 9(02) VALUE 30.
+           03 FILLER PIC 9(02) VALUE 31.
+       01 WKS-TABLA-DIAS-MES REDEFINES WKS-DIAS-POR-MES.
+           03 WKS-DIAS-MES-TAB PIC 9(02) OCCURS 12.
+       01 WKS-DIAS-MAX         PIC 9(02).
+       01 WKS-RESIDUO-4        PIC 9(02).
+       01 WKS-RESIDUO-100      PIC 9(02).
+       01 WKS-RESIDUO-400      PIC 9(02).
+       01 WKS-COCIENTE         PIC 9(06).
+
+       01 HEADER-L1-REN.
+            03 FILLER PIC X(30) VALUE SPACES.
+            03 FILLER PIC X(28) VALUE "AVISOS DE RENOVACION".
+
+       01 HEADER-L2-REN.
+            03 FILLER          PIC X(05) VALUE SPACES.
+            03 FILLER          PIC X(15) VALUE "FECHA DE HOY: ".
+            03 WKS-HOY-R       PIC 9(08).
+            03 FILLER          PIC X(05) VALUE SPACES.
+            03 FILLER          PIC X(18) VALUE "VENTANA HASTA:    ".
+            03 WKS-FIN-R       PIC 9(08).
+
+       01 HEADER-CAMPOS-REN.
+            03 FILLER PIC X(05) VALUE SPACES.
+            03 FILLER PIC X(11) VALUE "ID-CLIENTE".
+            03 FILLER PIC X(05) VALUE SPACES.
+            03 FILLER PIC X(20) VALUE "NOMBRE".
+            03 FILLER PIC X(05) VALUE SPACES.
+            03 FILLER PIC X(10) VALUE "TIPO".
+            03 FILLER PIC X(05) VALUE SPACES.
+            03 FILLER PIC X(15) VALUE "FECHA RENUEVA".
+
+       01 DETALLE-REN-R.
+            03 FILLER          PIC X(05) VALUE SPACES.
+            03 WKS-ID-CLI-R    PIC 9(06).
+            03 FILLER          PIC X(05) VALUE SPACES.
+            03 WKS-NOMBRE-R    PIC A(20).
+            03 FILLER          PIC X(05) VALUE SPACES.
+            03 WKS-TIPO-R      PIC A(10).
+            03 FILLER          PIC X(05) VALUE SPACES.
+            03 WKS-ANIV-R2     PIC 9(08).
+
+       01 FOOTER-REN-R.
+            03 FILLER          PIC X(05) VALUE SPACES.
+            03 FILLER          PIC X(20) VALUE "TOTAL DE AVISOS: ".
+            03 WKS-CONT-AVISOS-R PIC ZZZZ.
+
+       PROCEDURE DIVISION.
+       INICIO.
+           PERFORM 1000-INICIO.
+           PERFORM 2000-PROCESO UNTIL WKS-EOF-DCLI = 1.
+           PERFORM 3000-FIN.
+           STOP RUN.
+
+       1000-INICIO.
+           OPEN INPUT DCLIENTE.
+           OPEN OUTPUT REP-REN.
+
+           ACCEPT WKS-FECHA-HOY FROM DATE YYYYMMDD.
+
+           DISPLAY "VENTANA DE RENOVACION EN DIAS (30):" LINE 01
+                                                      POSITION 03.
+           ACCEPT WKS-DIAS-VENTANA LINE 01 POSITION 40.
+
+           IF WKS-DIAS-VENTANA = 0
+              MOVE 30 TO WKS-DIAS-VENTANA.
+
+           DISPLAY "CICLOS DE FACTURACION NUEVO (1) AGREGAR A"
+                   " EXISTENTE (2):" LINE 02 POSITION 03.
+           ACCEPT WKS-MODO-CICLO LINE 02 POSITION 51.
+
+           IF WKS-MODO-CICLO = 2
+               OPEN I-O CICLOFAC
+               PERFORM 1105-BUSCA-MAX-NUM-CICLO
+           ELSE
+               OPEN OUTPUT CICLOFAC.
+
+           PERFORM 1100-CALCULA-FECHA-FIN.
+           PERFORM 1200-HEADER-R.
+
+           MOVE 0 TO ID-CLIENTE-D.
+           START DCLIENTE KEY IS > ID-CLIENTE-D
+                       INVALID KEY MOVE 1 TO WKS-EOF-DCLI.
+
+           IF WKS-EOF-DCLI = 0
+              PERFORM 1010-LEER-DCLIENTE.
+
+       1010-LEER-DCLIENTE.
+           READ DCLIENTE NEXT AT END MOVE 1 TO WKS-EOF-DCLI.
+
+       1105-BUSCA-MAX-NUM-CICLO.
+           MOVE LOW-VALUES TO CICLO-KEY.
+           START CICLOFAC KEY IS NOT < CICLO-KEY
+                       INVALID KEY MOVE 1 TO WKS-EOF-CICLO.
+
+           PERFORM 1106-LEER-CICLO UNTIL WKS-EOF-CICLO = 1.
+
+       1106-LEER-CICLO.
+           READ CICLOFAC NEXT AT END MOVE 1 TO WKS-EOF-CICLO.
+
+           IF WKS-EOF-CICLO = 0
+               IF NUM-CICLO-C > WKS-MAX-NUM-CICLO
+                   MOVE NUM-CICLO-C TO WKS-MAX-NUM-CICLO.
+
+       1100-CALCULA-FECHA-FIN.
+           MOVE WKS-FECHA-HOY TO WKS-FECHA-FIN.
+           MOVE 0 TO WKS-CONTADOR-DIAS.
+           PERFORM 1110-SUMA-UN-DIA UNTIL WKS-CONTADOR-DIAS =
+                                                     WKS-DIAS-VENTANA.
+
+       1110-SUMA-UN-DIA.
+           PERFORM 1111-CALCULA-DIAS-MAX-FIN.
+
+           ADD 1 TO WKS-FIN-DD.
+           IF WKS-FIN-DD > WKS-DIAS-MAX
+              MOVE 1 TO WKS-FIN-DD
+              ADD 1 TO WKS-FIN-MM
+              IF WKS-FIN-MM > 12
+                 MOVE 1 TO WKS-FIN-MM
+                 ADD 1 TO WKS-FIN-AAAA.
+
+           ADD 1 TO WKS-CONTADOR-DIAS.
+
+       1111-CALCULA-DIAS-MAX-FIN.
+           MOVE WKS-DIAS-MES-TAB (WKS-FIN-MM) TO WKS-DIAS-MAX.
+
+           IF WKS-FIN-MM = 2
+              DIVIDE WKS-FIN-AAAA BY 4
+                  GIVING WKS-COCIENTE REMAINDER WKS-RESIDUO-4
+              IF WKS-RESIDUO-4 NOT = 0
+                 MOVE 28 TO WKS-DIAS-MAX
+              ELSE
+                 DIVIDE WKS-FIN-AAAA BY 100
+                     GIVING WKS-COCIENTE REMAINDER WKS-RESIDUO-100
+                 IF WKS-RESIDUO-100 = 0
+                    DIVIDE WKS-FIN-AAAA BY 400
+                        GIVING WKS-COCIENTE REMAINDER WKS-RESIDUO-400
+                    IF WKS-RESIDUO-400 NOT = 0
+                       MOVE 28 TO WKS-DIAS-MAX
+                    ELSE
+                       MOVE 29 TO WKS-DIAS-MAX
+                 ELSE
+                    MOVE 29 TO WKS-DIAS-MAX.
+
+       1200-HEADER-R.
+           MOVE HEADER-L1-REN TO LINEA-REN.
+           WRITE LINEA-REN AFTER 1.
+
+           MOVE WKS-FECHA-HOY TO WKS-HOY-R.
+           MOVE WKS-FECHA-FIN TO WKS-FIN-R.
+           MOVE HEADER-L2-REN TO LINEA-REN.
+           WRITE LINEA-REN AFTER 2.
+
+           MOVE HEADER-CAMPOS-REN TO LINEA-REN.
+           WRITE LINEA-REN AFTER 2.
+
+       2000-PROCESO.
+           PERFORM 2010-CALCULA-ANIVERSARIO.
+
+           IF WKS-ANIV-N NOT < WKS-FECHA-HOY
+              AND WKS-ANIV-N NOT > WKS-FECHA-FIN
+              PERFORM 2100-IMPRIME-AVISO.
+
+           PERFORM 1010-LEER-DCLIENTE.
+
+       2010-CALCULA-ANIVERSARIO.
+           MOVE FECHA-ALTA-D TO WKS-FECHA-ALTA-N.
+
+           MOVE WKS-HOY-AAAA TO WKS-ANIV-AAAA.
+           MOVE WKS-ALTA-MM  TO WKS-ANIV-MM.
+           MOVE WKS-ALTA-DD  TO WKS-ANIV-DD.
+
+           IF WKS-ANIV-N < WKS-FECHA-HOY
+              ADD 1 TO WKS-ANIV-AAAA.
+
+       2100-IMPRIME-AVISO.
+           MOVE ID-CLIENTE-D     TO WKS-ID-CLI-R.
+           MOVE NOMBRE-CLIENTE-D TO WKS-NOMBRE-R.
+           MOVE TIPO-TARG-D      TO WKS-TIPO-R.
+           MOVE WKS-ANIV-N       TO WKS-ANIV-R2.
+
+           MOVE DETALLE-REN-R TO LINEA-REN.
+           WRITE LINEA-REN AFTER 1.
+
+           PERFORM 2110-REGISTRA-CICLO.
+
+           ADD 1 TO WKS-CONT-AVISOS.
+
+      *DEJA CONSTANCIA DEL CICLO DE ANUALIDAD AVISADO - PENDIENTE DE
+      *PAGO HASTA QUE POST-TRX LO MARQUE O REC-MOR LE APLIQUE RECARGO.
+       2110-REGISTRA-CICLO.
+           ADD 1 TO WKS-MAX-NUM-CICLO.
+           MOVE ID-CLIENTE-D      TO ID-CLIENTE-C.
+           MOVE WKS-MAX-NUM-CICLO TO NUM-CICLO-C.
+           MOVE WKS-ANIV-N        TO FECHA-VENCE-C.
+           MOVE ANUALIDAD-D       TO MONTO-ANUAL-C.
+           MOVE "N"               TO STATUS-PAGO-C.
+           MOVE 0                 TO FECHA-PAGO-C.
+           MOVE 0                 TO RECARGO-C.
+           MOVE 0                 TO FECHA-RECARGO-C.
+
+           WRITE REG-CICLO
+               INVALID KEY
+                   DISPLAY "NO SE PUDO REGISTRAR EL CICLO DE"
+                           " FACTURACION DEL CLIENTE " ID-CLIENTE-D.
+
+       3000-FIN.
+           MOVE WKS-CONT-AVISOS TO WKS-CONT-AVISOS-R.
+           MOVE FOOTER-REN-R TO LINEA-REN.
+           WRITE LINEA-REN AFTER 2.
+
+           CLOSE DCLIENTE.
+           CLOSE REP-REN.
+           CLOSE CICLOFAC.
