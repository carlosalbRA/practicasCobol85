@@ -11,48 +11,175 @@
        FILE SECTION.
        FD clientes.
        01 REG-CLI.
-        03 ID-CLIENTE       PIC 9(04).
-        03 NOMBRE-CLIENTE   PIC A(20).
-        03 ID-TARGETA       PIC 99.
-        03 TIPO-TARG        PIC A(10).
-        03 ANUALIDAD        PIC 9(04)V99.
-        03 FECHA-ALTA       PIC 9(08).
-        
+       COPY CLICOPY.
+
        WORKING-STORAGE SECTION.
+       01 WKS-ID-OPERADOR   PIC X(08).
        01 WKS-DEBITO        PIC A(10) VALUE "DEBITO".
        01 WKS-CREDITO       PIC A(10) VALUE "CREDITO".
        01 WKS-NOMINA        PIC A(10) VALUE "NOMINA".
-       01 WKS-ANUALIDAD-D   PIC 9(04)V99 VALUE 550.
-       01 WKS-ANUALIDAD-C   PIC 9(04)V99 VALUE 2500.
-       01 WKS-ANUALIDAD-N   PIC 9(04)V99 VALUE 0.
+       01 WKS-EMPRESA       PIC A(10) VALUE "EMPRESA".
+       01 WKS-PREPAGO       PIC A(10) VALUE "PREPAGO".
+       01 WKS-ANUALIDAD-D   PIC 9(07)V99 VALUE 550.
+       01 WKS-ANUALIDAD-C   PIC 9(07)V99 VALUE 2500.
+       01 WKS-ANUALIDAD-N   PIC 9(07)V99 VALUE 0.
+       01 WKS-ANUALIDAD-E   PIC 9(07)V99 VALUE 5000.
+       01 WKS-ANUALIDAD-P   PIC 9(07)V99 VALUE 150.
        01 WKS-CLIENTES-LOOP PIC 9 VALUE 0.
        01 WKS-CLIENTES-RES PIC A(01).
-       
+       01 WKS-PROMO-RES     PIC A(01).
+       01 WKS-ID-DUPLICADO  PIC 9 VALUE 0.
+       01 WKS-ID-NUEVO      PIC 9(06).
+       01 WKS-FIN-VERIFICA  PIC 9 VALUE 0.
+       01 WKS-FECHA-VALIDA  PIC 9 VALUE 0.
+       01 WKS-TARGETA-VALIDA PIC 9 VALUE 0.
+       01 WKS-FECHA-HOY     PIC 9(08).
+       01 WKS-FECHA-N       PIC 9(08).
+       01 WKS-FECHA-R REDEFINES WKS-FECHA-N.
+           03 WKS-FECHA-AAAA   PIC 9(04).
+           03 WKS-FECHA-MM     PIC 9(02).
+           03 WKS-FECHA-DD     PIC 9(02).
+       01 WKS-DIAS-POR-MES.
+           03 FILLER PIC 9(02) VALUE 31.
+           03 FILLER PIC 9(02) VALUE 28.
+           03 FILLER PIC 9(02) VALUE 31.
+           03 FILLER PIC 9(02) VALUE 30.
+           03 FILLER PIC 9(02) VALUE 31.
+           03 FILLER PIC 9(02) VALUE 30.
+           03 FILLER PIC 9(02) VALUE 31.
+           03 FILLER PIC 9(02) VALUE 31.
+           03 FILLER PIC 9(02) VALUE 30.
+           03 FILLER PIC 9(02) VALUE 31.
+           03 FILLER PIC 9(02) VALUE 30.
+           03 FILLER PIC 9(02) VALUE 31.
+       01 WKS-TABLA-DIAS-MES REDEFINES WKS-DIAS-POR-MES.
+           03 WKS-DIAS-MES-TAB PIC 9(02) OCCURS 12.
+       01 WKS-DIAS-MAX       PIC 9(02).
+       01 WKS-RESIDUO-4      PIC 9(02).
+       01 WKS-RESIDUO-100    PIC 9(02).
+       01 WKS-RESIDUO-400    PIC 9(02).
+       01 WKS-COCIENTE       PIC 9(06).
+
        PROCEDURE DIVISION.
        INICIO.
            PERFORM 1000-INICIO.
            PERFORM 2000-PROCESO UNTIL WKS-CLIENTES-LOOP = 1.
            PERFORM 3000-FIN.
-           STOP RUN.
-           
+           GOBACK.
+
        1000-INICIO.
+           DISPLAY "INTRODUSCA SU ID DE OPERADOR:" LINE 01 POSITION 10.
+           ACCEPT WKS-ID-OPERADOR LINE 01 POSITION 41.
+
            OPEN EXTEND CLIENTES.
-           
+           CLOSE CLIENTES.
+
        2000-PROCESO.
            DISPLAY SPACES LINE 01 POSITION 01 ERASE.
            DISPLAY "INTRODUSCA SU ID DE CLIENTE:" LINE 03 POSITION 10.
            ACCEPT ID-CLIENTE LINE 03 POSITION 42.
-           
+
+           MOVE ID-CLIENTE TO WKS-ID-NUEVO.
+           PERFORM 1500-VALIDA-DUPLICADO.
+
+           IF WKS-ID-DUPLICADO = 1
+               DISPLAY "YA EXISTE UN CLIENTE CON ESE ID, NO SE GRABA"
+                                                   LINE 09 POSITION 10
+           ELSE
+               PERFORM 2010-CAPTURA-RESTO
+               PERFORM 2020-GRABA-CLIENTE.
+
+            DISPLAY "DESEA AGREGAR OTRO CLIENTE S/N" LINE 07 POSITION 10.
+            ACCEPT WKS-CLIENTES-RES LINE 07 POSITION 42.
+
+            IF WKS-CLIENTES-RES = "N"
+                MOVE 1 TO WKS-CLIENTES-LOOP.
+
+       1500-VALIDA-DUPLICADO.
+           MOVE 0 TO WKS-ID-DUPLICADO.
+           MOVE 0 TO WKS-FIN-VERIFICA.
+           OPEN INPUT CLIENTES.
+           PERFORM 1501-LEER-VERIFICA.
+           PERFORM 1502-COMPARA-VERIFICA UNTIL WKS-FIN-VERIFICA = 1.
+           CLOSE CLIENTES.
+
+       1501-LEER-VERIFICA.
+           READ CLIENTES AT END MOVE 1 TO WKS-FIN-VERIFICA.
+
+       1502-COMPARA-VERIFICA.
+           IF ID-CLIENTE = WKS-ID-NUEVO
+               MOVE 1 TO WKS-ID-DUPLICADO
+               MOVE 1 TO WKS-FIN-VERIFICA
+           ELSE
+               PERFORM 1501-LEER-VERIFICA.
+
+       1700-VALIDA-FECHA.
+           DISPLAY "INTRODUSCA SU FECHA DE ALTA (AAAAMMDD):" LINE 06
+                                                            POSITION 10.
+           ACCEPT FECHA-ALTA LINE 06 POSITION 51.
+           MOVE FECHA-ALTA TO WKS-FECHA-N.
+           MOVE 1 TO WKS-FECHA-VALIDA.
+
+           IF WKS-FECHA-MM < 1 OR WKS-FECHA-MM > 12
+               MOVE 0 TO WKS-FECHA-VALIDA.
+
+           IF WKS-FECHA-VALIDA = 1
+               PERFORM 1710-CALCULA-DIAS-MAX
+               IF WKS-FECHA-DD < 1 OR WKS-FECHA-DD > WKS-DIAS-MAX
+                   MOVE 0 TO WKS-FECHA-VALIDA.
+
+           IF WKS-FECHA-VALIDA = 1
+               ACCEPT WKS-FECHA-HOY FROM DATE YYYYMMDD
+               IF WKS-FECHA-N > WKS-FECHA-HOY
+                   MOVE 0 TO WKS-FECHA-VALIDA.
+
+           IF WKS-FECHA-VALIDA = 0
+               DISPLAY "FECHA DE ALTA INVALIDA, VUELVA A CAPTURARLA"
+                                                   LINE 08 POSITION 10.
+
+       1710-CALCULA-DIAS-MAX.
+           MOVE WKS-DIAS-MES-TAB (WKS-FECHA-MM) TO WKS-DIAS-MAX.
+
+           IF WKS-FECHA-MM = 2
+               DIVIDE WKS-FECHA-AAAA BY 4
+                   GIVING WKS-COCIENTE REMAINDER WKS-RESIDUO-4
+               IF WKS-RESIDUO-4 NOT = 0
+                   MOVE 28 TO WKS-DIAS-MAX
+               ELSE
+                   DIVIDE WKS-FECHA-AAAA BY 100
+                       GIVING WKS-COCIENTE REMAINDER WKS-RESIDUO-100
+                   IF WKS-RESIDUO-100 = 0
+                       DIVIDE WKS-FECHA-AAAA BY 400
+                           GIVING WKS-COCIENTE REMAINDER WKS-RESIDUO-400
+                       IF WKS-RESIDUO-400 NOT = 0
+                           MOVE 28 TO WKS-DIAS-MAX
+                       ELSE
+                           MOVE 29 TO WKS-DIAS-MAX
+                   ELSE
+                       MOVE 29 TO WKS-DIAS-MAX.
+
+       2010-CAPTURA-RESTO.
            DISPLAY "INTRODUSCA SU NOMBRE:" LINE 04 POSITION 10.
            ACCEPT NOMBRE-CLIENTE LINE 04 POSITION 42.
-           
+
+           MOVE 0 TO WKS-TARGETA-VALIDA.
+           PERFORM 2013-VALIDA-TARGETA UNTIL WKS-TARGETA-VALIDA = 1.
+
+           MOVE 0 TO WKS-FECHA-VALIDA.
+           PERFORM 1700-VALIDA-FECHA UNTIL WKS-FECHA-VALIDA = 1.
+
+           MOVE WKS-ID-NUEVO TO ID-CLIENTE.
+
+           IF ID-TARGETA > 0 AND ID-TARGETA < 6
+               PERFORM 2011-CAPTURA-PROMOCION.
+
+           PERFORM 2012-CAPTURA-CONTACTO.
+
+       2013-VALIDA-TARGETA.
            DISPLAY "INTRODUSCA SU ID DE TARGETA: " LINE 05 POSITION 10.
            ACCEPT ID-TARGETA LINE 05 POSITION 42.
-           
-           DISPLAY "INTRODUSCA SU FECHA DE ALTA:" LINE 06 POSITION 10.
-           ACCEPT FECHA-ALTA LINE 06 POSITION 42.
-           
-           
+           MOVE 1 TO WKS-TARGETA-VALIDA.
+
            IF ID-TARGETA = 1
                MOVE WKS-DEBITO      TO TIPO-TARG
                MOVE WKS-ANUALIDAD-D TO ANUALIDAD
@@ -64,20 +191,50 @@
                     IF ID-TARGETA = 3
                         MOVE WKS-NOMINA     TO TIPO-TARG
                         MOVE WKS-ANUALIDAD-N TO ANUALIDAD
-                
+                    ELSE
+                        IF ID-TARGETA = 4
+                            MOVE WKS-EMPRESA     TO TIPO-TARG
+                            MOVE WKS-ANUALIDAD-E TO ANUALIDAD
+                        ELSE
+                            IF ID-TARGETA = 5
+                                MOVE WKS-PREPAGO     TO TIPO-TARG
+                                MOVE WKS-ANUALIDAD-P TO ANUALIDAD
+                            ELSE
+                                MOVE 0 TO WKS-TARGETA-VALIDA
+                                DISPLAY "ID DE TARGETA NO VALIDO"
+                                                LINE 08 POSITION 10
+
             .
-            
+
+       2011-CAPTURA-PROMOCION.
+           DISPLAY "APLICA ANUALIDAD PROMOCIONAL S/N:" LINE 09
+                                                            POSITION 10.
+           ACCEPT WKS-PROMO-RES LINE 09 POSITION 45.
+
+           IF WKS-PROMO-RES = "S"
+               DISPLAY "INTRODUSCA LA ANUALIDAD PROMOCIONAL:" LINE 10
+                                                            POSITION 10
+               ACCEPT ANUALIDAD LINE 10 POSITION 48.
+
+       2012-CAPTURA-CONTACTO.
+           DISPLAY "INTRODUSCA SU DIRECCION:" LINE 11 POSITION 10.
+           ACCEPT DIRECCION LINE 11 POSITION 36.
+
+           DISPLAY "INTRODUSCA SU TELEFONO:" LINE 12 POSITION 10.
+           ACCEPT TELEFONO LINE 12 POSITION 35.
+
+           DISPLAY "INTRODUSCA SU EMAIL:" LINE 13 POSITION 10.
+           ACCEPT EMAIL LINE 13 POSITION 32.
+
+       2020-GRABA-CLIENTE.
+            MOVE WKS-ID-OPERADOR TO OPERADOR.
+            MOVE "A" TO ESTADO-CLIENTE.
+            OPEN EXTEND CLIENTES.
             WRITE REG-CLI.
-           
-            DISPLAY "DESEA AGREGAR OTRO CLIENTE S/N" LINE 07 POSITION 10.
-            ACCEPT WKS-CLIENTES-RES LINE 07 POSITION 42.
-            
-            IF WKS-CLIENTES-RES = "N"
-                MOVE 1 TO WKS-CLIENTES-LOOP.
-           
-       
+            CLOSE CLIENTES.
+
        3000-FIN.
-           CLOSE CLIENTES.
+           CONTINUE.
            
            
            
