@@ -1,55 +1,90 @@
-      *MI TERCER PROGRAMA
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. VERARIT.
-       ENVIRONMENT DIVISION.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 WKS-SLDO-MEN PIC 9(05).
-       01 WKS-DIAS-TRA PIC 9(02).
-       01 WKS-SLDO-D   PIC 9(06)V99.
-       01 WKS-SLDO-S   PIC $ZZZ,ZZZ.99.
-       01 WKS-SLDO-N   PIC $ZZZ,ZZZ.99.
-       01 WKS-D        PIC 9(02) VALUE 30.
-       01 WKS-S        PIC 9(01) VALUE 7.
-       01 WKS-FORMAT   PIC $ZZZ,ZZZ.99.
-        
-       PROCEDURE DIVISION.
-       INICIO.
-           DISPLAY SPACES LINE 01 POSITION 01 ERASE.
-           
-           DISPLAY "INTRODUCIR TU SUELDO MENSUAL:" LINE 03 POSITION 01.
-           ACCEPT WKS-SLDO-MEN LINE 03 POSITION 32.
-           
-           DISPLAY "INTRODUCIR DIAS TRABAJADOS:" LINE 04 POSITION 01.
-           ACCEPT WKS-DIAS-TRA LINE 04 POSITION 32.
-           
-           COMPUTE WKS-SLDO-D = WKS-SLDO-MEN / WKS-D.
-           MOVE WKS-SLDO-D TO WKS-FORMAT.
-           
-           DISPLAY "TU SUELDO DIARIO ES:" LINE 05 POSITION 01. 
-           DISPLAY WKS-FORMAT LINE 05 POSITION 25.
-           
-           
-           COMPUTE WKS-SLDO-S = WKS-SLDO-D * WKS-S.
-           
-           DISPLAY "TU SUELDO SEMANAL ES:" LINE 06 POSITION 01. 
-           DISPLAY WKS-SLDO-S LINE 06 POSITION 26.
-                      
-           COMPUTE WKS-SLDO-N = WKS-DIAS-TRA * WKS-SLDO-D.
-           
-           DISPLAY "TU SUELDO NETO ES:" LINE 07 POSITION 01. 
-           DISPLAY WKS-SLDO-N LINE 07 POSITION 26.
-           
-           
-           STOP RUN.
-           
-
-           
-           
-           
-        
-           
-           
-           
-           
-           
\ No newline at end of file
+      *MI TERCER PROGRAMA
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VERARIT.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WKS-SLDO-MEN PIC 9(05).
+       01 WKS-DIAS-TRA PIC 9(02).
+       01 WKS-SLDO-D   PIC 9(06)V99.
+       01 WKS-SLDO-S   PIC $ZZZ,ZZZ.99.
+       01 WKS-SLDO-N   PIC $ZZZ,ZZZ.99.
+       01 WKS-D        PIC 9(02) VALUE 30.
+       01 WKS-S        PIC 9(01) VALUE 7.
+       01 WKS-FORMAT   PIC $ZZZ,ZZZ.99.
+       01 WKS-PERIODO  PIC 9(01).
+       01 WKS-DIAS-VALIDOS PIC 9 VALUE 0.
+       01 WKS-PCT-ISR      PIC 9V999 VALUE 0.100.
+       01 WKS-PCT-IMSS     PIC 9V999 VALUE 0.025.
+       01 WKS-DEDUCCIONES  PIC 9(06)V99.
+       01 WKS-SLDO-NETO-DED PIC $ZZZ,ZZZ.99.
+
+       PROCEDURE DIVISION.
+       INICIO.
+           DISPLAY SPACES LINE 01 POSITION 01 ERASE.
+
+           DISPLAY "INTRODUCIR TU SUELDO DEL PERIODO:" LINE 03
+                                                            POSITION 01.
+           ACCEPT WKS-SLDO-MEN LINE 03 POSITION 36.
+
+           DISPLAY "TIPO DE PERIODO 1-MENSUAL 2-QUINCENAL 3-CATORCENAL"
+                                                    LINE 04 POSITION 01.
+           DISPLAY "4-CUATRO SEMANAS:"              LINE 05 POSITION 01.
+           ACCEPT WKS-PERIODO LINE 05 POSITION 19.
+
+           IF WKS-PERIODO = 2
+               MOVE 15 TO WKS-D
+           ELSE
+               IF WKS-PERIODO = 3
+                   MOVE 14 TO WKS-D
+               ELSE
+                   IF WKS-PERIODO = 4
+                       MOVE 28 TO WKS-D
+                   ELSE
+                       MOVE 30 TO WKS-D.
+
+           PERFORM 1000-CAPTURA-DIAS UNTIL WKS-DIAS-VALIDOS = 1.
+
+           COMPUTE WKS-SLDO-D = WKS-SLDO-MEN / WKS-D.
+           MOVE WKS-SLDO-D TO WKS-FORMAT.
+
+           DISPLAY "TU SUELDO DIARIO ES:" LINE 08 POSITION 01.
+           DISPLAY WKS-FORMAT LINE 08 POSITION 25.
+
+
+           COMPUTE WKS-SLDO-S = WKS-SLDO-D * WKS-S.
+
+           DISPLAY "TU SUELDO SEMANAL ES:" LINE 09 POSITION 01.
+           DISPLAY WKS-SLDO-S LINE 09 POSITION 26.
+
+           COMPUTE WKS-SLDO-N = WKS-DIAS-TRA * WKS-SLDO-D.
+
+           DISPLAY "TU SUELDO NETO ES:" LINE 10 POSITION 01.
+           DISPLAY WKS-SLDO-N LINE 10 POSITION 26.
+
+           COMPUTE WKS-DEDUCCIONES ROUNDED =
+                   (WKS-DIAS-TRA * WKS-SLDO-D) * (WKS-PCT-ISR +
+                                                          WKS-PCT-IMSS).
+           COMPUTE WKS-SLDO-NETO-DED ROUNDED =
+                   (WKS-DIAS-TRA * WKS-SLDO-D) - WKS-DEDUCCIONES.
+
+           DISPLAY "TOTAL DE DEDUCCIONES (ISR + IMSS):" LINE 11
+                                                            POSITION 01.
+           DISPLAY WKS-DEDUCCIONES LINE 11 POSITION 36.
+
+           DISPLAY "TU SUELDO NETO DE DEDUCCIONES ES:" LINE 12
+                                                            POSITION 01.
+           DISPLAY WKS-SLDO-NETO-DED LINE 12 POSITION 36.
+
+
+           STOP RUN.
+
+       1000-CAPTURA-DIAS.
+           DISPLAY "INTRODUCIR DIAS TRABAJADOS:" LINE 06 POSITION 01.
+           ACCEPT WKS-DIAS-TRA LINE 06 POSITION 32.
+
+           IF WKS-DIAS-TRA > WKS-D
+               DISPLAY "DIAS TRABAJADOS MAYOR A LOS DIAS DEL PERIODO"
+                                                    LINE 07 POSITION 01
+           ELSE
+               MOVE 1 TO WKS-DIAS-VALIDOS.
